@@ -1,9 +1,14 @@
+      ******************************************************************
+      *    Le programme lis le fichier "file1.txt" puis trie ses        *
+      *    enregistrements par heure d'arrivée croissante pour écrire   *
+      *    un tableau d'arrivées dans le fichier "tableau-arrivees.txt".*
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tgvfs.
        AUTHOR.     Remi.
 
+      ******************************************************************
        ENVIRONMENT DIVISION.
-    
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FILE1 ASSIGN TO "file1.txt"
@@ -11,21 +16,252 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS CODE-STATUS.
 
+           SELECT SORT-FILE1 ASSIGN TO "tri-file1.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT F-SORTED ASSIGN TO "tgv-tries.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-SORTED.
+
+           SELECT F-BOARD ASSIGN TO "tableau-arrivees.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-BOARD.
+
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
-       FD  file1.
+       FD  file1
            RECORD VARYING FROM 24 TO 34 CHARACTERS
                   DEPENDING ON DATA-NAME1
            RECORDING MODE IS V.
 
        01  TGV.
-           03 TYPE   PIC X(03).
-           03 NOM    PIC X(17).
-           03 HEURE  PIC 9(02).
-           03 MINUTE PIC 9(02).
-           03 ARRET  PIC X(10).
+           03 TGV-TYPE   PIC X(03).
+           03 TGV-NOM    PIC X(17).
+           03 TGV-HEURE  PIC 9(02).
+           03 TGV-MINUTE PIC 9(02).
+           03 TGV-ARRET  PIC X(10).
+
+       SD  SORT-FILE1
+           RECORD CONTAINS 34 CHARACTERS.
+       01  SORT-REC.
+           03 SORT-TYPE   PIC X(03).
+           03 SORT-NOM    PIC X(17).
+           03 SORT-HEURE  PIC 9(02).
+           03 SORT-MINUTE PIC 9(02).
+           03 SORT-ARRET  PIC X(10).
+
+       FD  F-SORTED.
+       01  R-SORTED.
+           03 RS-TYPE   PIC X(03).
+           03 RS-NOM    PIC X(17).
+           03 RS-HEURE  PIC 9(02).
+           03 RS-MINUTE PIC 9(02).
+           03 RS-ARRET  PIC X(10).
+
+       FD  F-BOARD.
+       01  R-BOARD PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  CODE-STATUS PIC X(02).
-       01  DATA-NAME1  PIC X(02).
-       
\ No newline at end of file
+           88 CODE-STATUS-OK  VALUE "00".
+           88 CODE-STATUS-EOF VALUE "10".
+       01  DATA-NAME1  PIC 9(02).
+
+       01  FS-SORTED PIC X(02).
+           88 FS-SORTED-OK  VALUE "00".
+           88 FS-SORTED-EOF VALUE "10".
+
+       01  FS-BOARD  PIC X(02).
+           88 FS-BOARD-OK  VALUE "00".
+
+       01  WS-PRINT.
+           03 WS-PNT-AST    PIC X(66).
+           03 WS-PNT-BLANK  PIC X(27).
+           03 WS-PNT-STRING PIC X(80).
+
+       01  WS-CNT-REC PIC 9(05) VALUE 0.
+       01  WS-PNT-NBR PIC ZZZZ9.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM START-MAIN THRU END-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    MAIN qui appelle les différents paragraphes qui vont trier, *
+      *    lire et écrire le tableau des arrivées.                     *
+      ******************************************************************
+       START-MAIN.
+           MOVE ALL "*" TO WS-PNT-AST.
+
+           PERFORM START-SORT-ARRIVALS THRU END-SORT-ARRIVALS.
+           PERFORM START-W-HEADER THRU END-W-HEADER.
+           PERFORM START-R-SORTED THRU END-R-SORTED.
+           PERFORM START-W-FOOTER THRU END-W-FOOTER.
+       END-MAIN.
+
+      ******************************************************************
+      *    Trie les enregistrements de "file1.txt" par heure puis      *
+      *    minute d'arrivée croissante dans "tgv-tries.dat".           *
+      *    "file1.txt" range ses enregistrements sur une longueur      *
+      *    variable (24 à 34 caractères, TGV-ARRET pouvant être        *
+      *    absent) : on passe donc par une procédure d'entrée qui      *
+      *    complète chaque enregistrement à 34 caractères avant de     *
+      *    le remettre au tri, plutôt que de compter sur le            *
+      *    complètement implicite d'un USING.                          *
+      ******************************************************************
+       START-SORT-ARRIVALS.
+           SORT SORT-FILE1
+           ON ASCENDING KEY SORT-HEURE SORT-MINUTE
+           INPUT PROCEDURE IS START-SORT-INPUT THRU END-SORT-INPUT
+           GIVING F-SORTED.
+       END-SORT-ARRIVALS.
+
+      ******************************************************************
+      *    Lis "file1.txt" et remet chaque enregistrement, complété    *
+      *    à 34 caractères, au tri.                                    *
+      ******************************************************************
+       START-SORT-INPUT.
+           OPEN INPUT FILE1.
+
+           IF CODE-STATUS-OK
+              PERFORM UNTIL CODE-STATUS-EOF
+                 READ FILE1
+                    AT END SET CODE-STATUS-EOF TO TRUE
+                    NOT AT END
+                       MOVE TGV TO SORT-REC
+                       RELEASE SORT-REC
+                 END-READ
+              END-PERFORM
+           ELSE
+              DISPLAY "ERREUR :" SPACE CODE-STATUS SPACE
+                 "OUVERTURE DE FILE1"
+           END-IF.
+
+           CLOSE FILE1.
+       END-SORT-INPUT.
+
+      ******************************************************************
+      *    Écris l'en-tête du tableau d'arrivées.                      *
+      ******************************************************************
+       START-W-HEADER.
+           OPEN OUTPUT F-BOARD.
+
+           IF FS-BOARD-OK
+              WRITE R-BOARD FROM WS-PNT-AST
+
+              INITIALIZE WS-PNT-STRING
+              STRING WS-PNT-BLANK "TABLEAU DES ARRIVEES"
+              DELIMITED BY SIZE
+              INTO WS-PNT-STRING
+              WRITE R-BOARD FROM WS-PNT-STRING
+
+              WRITE R-BOARD FROM WS-PNT-AST
+
+              INITIALIZE WS-PNT-STRING
+              STRING "TYPE" DELIMITED BY SIZE INTO WS-PNT-STRING
+              STRING "|| STATION" DELIMITED BY SIZE
+              INTO WS-PNT-STRING(6:22)
+              STRING "|| ARRIVEE" DELIMITED BY SIZE
+              INTO WS-PNT-STRING(28:11)
+              STRING "|| PROVENANCE" DELIMITED BY SIZE
+              INTO WS-PNT-STRING(40:15)
+              WRITE R-BOARD FROM WS-PNT-STRING
+
+              WRITE R-BOARD FROM WS-PNT-BLANK
+              CLOSE F-BOARD
+           ELSE
+              DISPLAY "ERREUR :" SPACE FS-BOARD SPACE
+                 "OUVERTURE DE TABLEAU-ARRIVEES.TXT"
+           END-IF.
+       END-W-HEADER.
+
+      ******************************************************************
+      *    Lis le fichier trié et écris chaque arrivée dans le         *
+      *    tableau.                                                    *
+      ******************************************************************
+       START-R-SORTED.
+           OPEN INPUT F-SORTED
+                EXTEND F-BOARD.
+
+           IF FS-SORTED-OK AND FS-BOARD-OK
+              SET FS-SORTED-OK TO TRUE
+              PERFORM UNTIL FS-SORTED-EOF
+                  READ F-SORTED
+                  AT END
+                      SET FS-SORTED-EOF TO TRUE
+                  NOT AT END
+                      PERFORM START-W-BOARD-LINE THRU END-W-BOARD-LINE
+              END-PERFORM
+
+              CLOSE F-SORTED
+              CLOSE F-BOARD
+           ELSE
+              DISPLAY "ERREUR :" SPACE FS-SORTED SPACE FS-BOARD SPACE
+                 "OUVERTURE DE TGV-TRIES.DAT/TABLEAU-ARRIVEES.TXT"
+           END-IF.
+       END-R-SORTED.
+
+      ******************************************************************
+      *    Construit et écris une ligne du tableau pour une arrivée.   *
+      ******************************************************************
+       START-W-BOARD-LINE.
+           ADD 1 TO WS-CNT-REC.
+
+           INITIALIZE WS-PNT-STRING.
+
+           STRING RS-TYPE
+           DELIMITED BY SIZE
+           INTO WS-PNT-STRING
+
+           STRING "||" SPACE RS-NOM
+           DELIMITED BY SIZE
+           INTO WS-PNT-STRING(6:22)
+
+           STRING "||" SPACE RS-HEURE ":" RS-MINUTE
+           DELIMITED BY SIZE
+           INTO WS-PNT-STRING(28:11)
+
+           STRING "||" SPACE RS-ARRET
+           DELIMITED BY SIZE
+           INTO WS-PNT-STRING(40:15)
+
+           WRITE R-BOARD FROM WS-PNT-STRING.
+       END-W-BOARD-LINE.
+
+      ******************************************************************
+      *    Écris le pied de page du tableau avec le nombre             *
+      *    d'arrivées qu'il contient.                                  *
+      ******************************************************************
+       START-W-FOOTER.
+           OPEN EXTEND F-BOARD.
+
+           IF FS-BOARD-OK
+              WRITE R-BOARD FROM WS-PNT-AST
+
+              INITIALIZE WS-PNT-STRING
+              INITIALIZE WS-PNT-NBR
+              MOVE WS-CNT-REC TO WS-PNT-NBR
+              STRING "NOMBRE D'ARRIVEES :" SPACE
+                 FUNCTION TRIM(WS-PNT-NBR)
+              DELIMITED BY SIZE
+              INTO WS-PNT-STRING
+              WRITE R-BOARD FROM WS-PNT-STRING
+
+              INITIALIZE WS-PNT-STRING
+              STRING WS-PNT-BLANK "FIN"
+              DELIMITED BY SIZE
+              INTO WS-PNT-STRING
+              WRITE R-BOARD FROM WS-PNT-AST
+              WRITE R-BOARD FROM WS-PNT-STRING
+
+              CLOSE F-BOARD
+           ELSE
+              DISPLAY "ERREUR :" SPACE FS-BOARD SPACE
+                 "OUVERTURE DE TABLEAU-ARRIVEES.TXT"
+           END-IF.
+       END-W-FOOTER.
