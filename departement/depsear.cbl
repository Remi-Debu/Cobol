@@ -22,6 +22,21 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS-W-DEPT.
 
+           SELECT F-BATCH ASSIGN TO DYNAMIC WS-BATCH-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-BATCH.
+
+           SELECT F-BATCH-OUT ASSIGN TO "depsear-batch-results.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-BATCH-OUT.
+
+           SELECT F-REGION-OUT ASSIGN TO "region-departement.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REGION-OUT.
+
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -46,6 +61,15 @@
            03 R-W-D-NAME   PIC X(23).
            03 R-W-D-REGION PIC X(26).
 
+       FD  F-BATCH.
+       01  R-BATCH PIC X(03).
+
+       FD  F-BATCH-OUT.
+       01  R-BATCH-OUT PIC X(80).
+
+       FD  F-REGION-OUT.
+       01  R-REGION-OUT PIC X(60).
+
        WORKING-STORAGE SECTION.
        01  FS-I-DEPT PIC X(02).
            88 FS-I-DEPT-OK  VALUE "00".
@@ -68,23 +92,91 @@
                05 D-NUM    PIC 9(03).
                05 D-NAME   PIC X(30).
                05 D-REGION PIC X(30).
+
+      *    Copie locale des noms, triée pour l'export du rapport, afin
+      *    de ne pas perturber l'ordre (ASCENDING KEY D-NUM) de
+      *    TABLE-DEPT dont dépendent les SEARCH ALL qui suivent.
+       01  TABLE-NAME-SORT.
+           03  NS OCCURS 1 TO 1000 TIMES
+                    DEPENDING ON D-CNT
+                    INDEXED BY NS-IDX.
+               05 NS-NAME PIC X(30).
     
        01  USER-INPUT.
            03 UI-D-NUM    PIC 9(03).
            03 UI-D-NAME   PIC X(30).
            03 UI-D-REGION PIC 9(03).
 
+       01  FS-BATCH     PIC X(02).
+           88 FS-BATCH-OK  VALUE "00".
+           88 FS-BATCH-EOF VALUE "10".
+
+       01  FS-BATCH-OUT PIC X(02).
+           88 FS-BATCH-OUT-OK VALUE "00".
+
+       01  WS-BATCH-FILENAME PIC X(100) VALUE SPACES.
+       01  WS-BATCH-MODE     PIC X(01) VALUE "N".
+           88 WS-BATCH-MODE-Y VALUE "Y".
+           88 WS-BATCH-MODE-N VALUE "N".
+
+       01  WS-BATCH-STOP     PIC 9(01) VALUE 0.
+       01  WS-BATCH-LINE     PIC X(80).
+
+       01  WS-DUP-FOUND      PIC 9(01) VALUE 0.
+           88 WS-DUP-YES     VALUE 1.
+           88 WS-DUP-NO      VALUE 0.
+       01  WS-DUP-CHK-IDX    PIC 9(04) COMP.
+       01  WS-DUP-COUNT      PIC 9(04) VALUE 0.
+
+       01  FS-REGION-OUT     PIC X(02).
+           88 FS-REGION-OUT-OK VALUE "00".
+
+       01  WS-REGION-DEPT-TABLE.
+           03 WS-RD OCCURS 1 TO 200 TIMES
+                    DEPENDING ON WS-RD-COUNT
+                    INDEXED BY WS-RD-IDX.
+               05 WS-RD-NAME       PIC X(30).
+               05 WS-RD-DEPT-COUNT PIC 9(05) VALUE 0.
+
+       01  WS-RD-COUNT       PIC 9(03) VALUE 0.
+       01  WS-RD-FOUND       PIC 9(01) VALUE 0.
+           88 WS-RD-FOUND-YES VALUE 1.
+           88 WS-RD-FOUND-NO  VALUE 0.
+       01  WS-RD-LINE        PIC X(60).
+
       ****************************************************************** 
        PROCEDURE DIVISION.
        START-MAIN.
-           SORT F-WORK-DEPT 
+           PERFORM START-LOAD-CONFIG THRU END-LOAD-CONFIG.
+
+           SORT F-WORK-DEPT
            ON ASCENDING KEY R-W-D-NAME
            INPUT PROCEDURE IS START-R-DEPT THRU END-R-DEPT
            OUTPUT PROCEDURE IS START-W-DEPT THRU END-W-DEPT.
-           
-           PERFORM START-UI-SEARCH THRU END-UI-SEARCH.
+
+           PERFORM START-REGION-ROLLUP THRU END-REGION-ROLLUP.
+
+           IF WS-BATCH-MODE-Y
+               PERFORM START-BATCH-SEARCH THRU END-BATCH-SEARCH
+           ELSE
+               PERFORM START-UI-SEARCH THRU END-UI-SEARCH
+           END-IF.
        END-MAIN.
            STOP RUN.
+
+      ******************************************************************
+      *    Charge le nom du fichier de recherche par lot depuis         *
+      *    l'environnement, quand il est fourni ; sinon le programme    *
+      *    reste en mode interactif comme avant.                        *
+      ******************************************************************
+       START-LOAD-CONFIG.
+           ACCEPT WS-BATCH-FILENAME FROM ENVIRONMENT
+                  "DEPSEAR-BATCH-FILE".
+           IF WS-BATCH-FILENAME NOT = SPACES
+               SET WS-BATCH-MODE-Y TO TRUE
+           END-IF.
+       END-LOAD-CONFIG.
+           EXIT.
             
       ******************************************************************
       *    Lis le fichier.
@@ -96,9 +188,10 @@
 
               PERFORM UNTIL FS-I-DEPT-EOF
                  READ F-INPUT-DEPT 
-                 AT END 
+                 AT END
                     SUBTRACT 1 FROM D-CNT
                     DISPLAY D-CNT
+                    DISPLAY "DOUBLONS IGNORES :" SPACE WS-DUP-COUNT
                     SET FS-I-DEPT-EOF TO TRUE
                  NOT AT END 
                     PERFORM START-HANDLE-DEPT THRU END-HANDLE-DEPT
@@ -115,11 +208,25 @@
       *    Stock les données lus dans la table de la WS.               *
       ******************************************************************
        START-HANDLE-DEPT.
-           MOVE R-I-D-NUM    TO D-NUM(D-CNT).
-           MOVE R-I-D-NAME   TO D-NAME(D-CNT).
-           MOVE R-I-D-REGION TO D-REGION(D-CNT).
+           SET WS-DUP-NO TO TRUE.
+
+           PERFORM VARYING WS-DUP-CHK-IDX FROM 1 BY 1
+                   UNTIL WS-DUP-CHK-IDX > D-CNT - 1
+               IF D-NUM(WS-DUP-CHK-IDX) EQUAL R-I-D-NUM
+                   SET WS-DUP-YES TO TRUE
+               END-IF
+           END-PERFORM.
 
-           ADD 1 TO D-CNT.
+           IF WS-DUP-YES
+               ADD 1 TO WS-DUP-COUNT
+               DISPLAY "DOUBLON IGNORE - DEPARTEMENT :" SPACE R-I-D-NUM
+           ELSE
+               MOVE R-I-D-NUM    TO D-NUM(D-CNT)
+               MOVE R-I-D-NAME   TO D-NAME(D-CNT)
+               MOVE R-I-D-REGION TO D-REGION(D-CNT)
+
+               ADD 1 TO D-CNT
+           END-IF.
        END-HANDLE-DEPT.
            EXIT.
 
@@ -127,12 +234,18 @@
       *    Trie et écris le fichier.
       ******************************************************************
        START-W-DEPT.
-           SORT DEPT ASCENDING KEY D-NAME.
+           PERFORM VARYING D-IDX FROM 1 BY 1 UNTIL D-IDX > D-CNT
+               MOVE D-NAME(D-IDX) TO NS-NAME(D-IDX)
+           END-PERFORM.
+
+           SORT NS ASCENDING KEY NS-NAME.
+
+           SORT DEPT ASCENDING KEY D-NUM.
 
            OPEN OUTPUT F-OUTPUT-DEPT.
 
            PERFORM VARYING D-IDX FROM 1 BY 1 UNTIL D-IDX > D-CNT
-               WRITE R-O-DEPT FROM D-NAME(D-IDX)
+               WRITE R-O-DEPT FROM NS-NAME(D-IDX)
            END-PERFORM.
 
            CLOSE F-OUTPUT-DEPT.
@@ -168,4 +281,111 @@
        END-UI-SEARCH.
            EXIT.
 
-           
\ No newline at end of file
+      ******************************************************************
+      *    Recherche par lot : lis un numero de departement par ligne  *
+      *    dans F-BATCH et ecrit le resultat de chaque recherche dans  *
+      *    F-BATCH-OUT, au lieu de la saisie interactive.              *
+      ******************************************************************
+       START-BATCH-SEARCH.
+           OPEN INPUT F-BATCH.
+           OPEN OUTPUT F-BATCH-OUT.
+
+           IF FS-BATCH-OK AND FS-BATCH-OUT-OK
+               MOVE 0 TO WS-BATCH-STOP
+               PERFORM UNTIL WS-BATCH-STOP = 1
+                   READ F-BATCH
+                   AT END
+                       MOVE 1 TO WS-BATCH-STOP
+                   NOT AT END
+                       PERFORM START-BATCH-HANDLE THRU END-BATCH-HANDLE
+               END-PERFORM
+           ELSE
+               DISPLAY "ERREUR :" SPACE FS-BATCH SPACE FS-BATCH-OUT
+                  SPACE "OUVERTURE DE" SPACE WS-BATCH-FILENAME
+           END-IF.
+
+           CLOSE F-BATCH.
+           CLOSE F-BATCH-OUT.
+       END-BATCH-SEARCH.
+           EXIT.
+
+      ******************************************************************
+      *    Traite un numero de departement lu du fichier de lot.       *
+      ******************************************************************
+       START-BATCH-HANDLE.
+           MOVE R-BATCH TO UI-D-NUM.
+           MOVE SPACES TO WS-BATCH-LINE.
+
+           SEARCH ALL DEPT
+               AT END
+                   STRING R-BATCH " - NON TROUVE"
+                       DELIMITED BY SIZE
+                       INTO WS-BATCH-LINE
+               WHEN D-NUM(D-IDX) EQUAL UI-D-NUM
+                   STRING R-BATCH " - "
+                       FUNCTION TRIM(D-NAME(D-IDX)) " - "
+                       FUNCTION TRIM(D-REGION(D-IDX))
+                       DELIMITED BY SIZE
+                       INTO WS-BATCH-LINE
+           END-SEARCH.
+
+           MOVE WS-BATCH-LINE TO R-BATCH-OUT.
+           WRITE R-BATCH-OUT.
+       END-BATCH-HANDLE.
+           EXIT.
+
+      ******************************************************************
+      *    Cumule le nombre de departements par region et ecrit le     *
+      *    resultat dans un fichier de synthese.                       *
+      ******************************************************************
+       START-REGION-ROLLUP.
+           OPEN OUTPUT F-REGION-OUT.
+
+           IF FS-REGION-OUT-OK
+               PERFORM VARYING D-IDX FROM 1 BY 1 UNTIL D-IDX > D-CNT
+                   PERFORM START-REGION-ACCUM THRU END-REGION-ACCUM
+               END-PERFORM
+
+               PERFORM VARYING WS-RD-IDX FROM 1 BY 1
+                       UNTIL WS-RD-IDX > WS-RD-COUNT
+                   MOVE SPACES TO WS-RD-LINE
+                   STRING FUNCTION TRIM(WS-RD-NAME(WS-RD-IDX))
+                       " - NOMBRE DE DEPARTEMENTS :"
+                       WS-RD-DEPT-COUNT(WS-RD-IDX)
+                       DELIMITED BY SIZE
+                       INTO WS-RD-LINE
+                   MOVE WS-RD-LINE TO R-REGION-OUT
+                   WRITE R-REGION-OUT
+               END-PERFORM
+           ELSE
+               DISPLAY "ERREUR :" SPACE FS-REGION-OUT SPACE
+                  "OUVERTURE DE region-departement.txt"
+           END-IF.
+
+           CLOSE F-REGION-OUT.
+       END-REGION-ROLLUP.
+           EXIT.
+
+      ******************************************************************
+      *    Recherche ou cree l'entree de la region correspondant au    *
+      *    departement en cours dans WS-REGION-DEPT-TABLE.             *
+      ******************************************************************
+       START-REGION-ACCUM.
+           SET WS-RD-FOUND-NO TO TRUE.
+
+           PERFORM VARYING WS-RD-IDX FROM 1 BY 1
+                   UNTIL WS-RD-IDX > WS-RD-COUNT
+               IF WS-RD-NAME(WS-RD-IDX) EQUAL D-REGION(D-IDX)
+                   ADD 1 TO WS-RD-DEPT-COUNT(WS-RD-IDX)
+                   SET WS-RD-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF WS-RD-FOUND-NO
+               ADD 1 TO WS-RD-COUNT
+               MOVE D-REGION(D-IDX) TO WS-RD-NAME(WS-RD-COUNT)
+               MOVE 1 TO WS-RD-DEPT-COUNT(WS-RD-COUNT)
+           END-IF.
+       END-REGION-ACCUM.
+           EXIT.
+
