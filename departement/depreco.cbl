@@ -0,0 +1,260 @@
+      ******************************************************************
+      *    Compare les deux sources de référence des départements :    *
+      *    "departement.txt" (alimente la table de depsear) et         *
+      *    "fr-liste-dept.txt" (alimente la table de flclt, via la     *
+      *    copybook FDEPT), et signale tout numéro, nom ou région qui  *
+      *    diffère de l'une à l'autre, ou qui n'existe que dans l'une  *
+      *    des deux.                                                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. depreco.
+       AUTHOR         Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-DEPT-A ASSIGN TO "departement.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-DEPT-A.
+
+           SELECT F-DEPT-B ASSIGN TO "fr-liste-dept.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-DEPT-B.
+
+           SELECT F-OUTPUT ASSIGN TO "dept-reconciliation.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-OUTPUT.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-DEPT-A
+           RECORD CONTAINS 52 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-DEPT-A.
+           03 R-A-NUM    PIC X(03).
+           03 R-A-NAME   PIC X(23).
+           03 R-A-REGION PIC X(26).
+
+       FD  F-DEPT-B
+           RECORD CONTAINS 52 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-DEPT-B.
+           03 R-B-NUM    PIC X(03).
+           03 R-B-NAME   PIC X(23).
+           03 R-B-REGION PIC X(26).
+
+       FD  F-OUTPUT
+           RECORD CONTAINS 200 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-OUTPUT PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  FS-DEPT-A PIC X(02).
+           88 FS-DEPT-A-OK  VALUE "00".
+           88 FS-DEPT-A-EOF VALUE "10".
+
+       01  FS-DEPT-B PIC X(02).
+           88 FS-DEPT-B-OK  VALUE "00".
+           88 FS-DEPT-B-EOF VALUE "10".
+
+       01  FS-OUTPUT PIC X(02).
+           88 FS-OUTPUT-OK VALUE "00".
+
+       01  WS-PRINT-LINE PIC X(200).
+
+       01  TABLE-DEPT-A.
+           03  DA-CNT PIC 9(04) VALUE 1.
+           03  DA OCCURS 1 TO 1000 TIMES
+                   DEPENDING ON DA-CNT
+                   INDEXED BY DA-IDX.
+               05 DA-NUM    PIC X(03).
+               05 DA-NAME   PIC X(23).
+               05 DA-REGION PIC X(26).
+
+       01  TABLE-DEPT-B.
+           03  DB-CNT PIC 9(04) VALUE 1.
+           03  DB OCCURS 1 TO 1000 TIMES
+                   DEPENDING ON DB-CNT
+                   INDEXED BY DB-IDX.
+               05 DB-NUM     PIC X(03).
+               05 DB-NAME    PIC X(23).
+               05 DB-REGION  PIC X(26).
+               05 DB-MATCHED PIC 9(01) VALUE 0.
+                  88 DB-MATCHED-YES VALUE 1.
+                  88 DB-MATCHED-NO  VALUE 0.
+
+       01  WS-MISMATCH-FOUND PIC X(01) VALUE "N".
+           88 WS-MISMATCH-FOUND-YES VALUE "Y".
+
+       01  WS-MISMATCH-COUNT PIC 9(04) VALUE 0.
+
+       01  WS-B-FOUND PIC 9(01) VALUE 0.
+           88 WS-B-FOUND-YES VALUE 1.
+           88 WS-B-FOUND-NO  VALUE 0.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           PERFORM 1000-START-LOAD-A THRU END-1000-LOAD-A.
+           PERFORM 2000-START-LOAD-B THRU END-2000-LOAD-B.
+           PERFORM 3000-START-COMPARE THRU END-3000-COMPARE.
+       END-0000-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    Charge "departement.txt" (source utilisée par depsear).     *
+      ******************************************************************
+       1000-START-LOAD-A.
+           OPEN INPUT F-DEPT-A.
+           IF FS-DEPT-A EQUAL "00"
+              SET FS-DEPT-A-OK TO TRUE
+
+              PERFORM UNTIL FS-DEPT-A-EOF
+                 READ F-DEPT-A
+                 AT END
+                    SUBTRACT 1 FROM DA-CNT
+                    SET FS-DEPT-A-EOF TO TRUE
+                 NOT AT END
+                    MOVE R-A-NUM    TO DA-NUM(DA-CNT)
+                    MOVE R-A-NAME   TO DA-NAME(DA-CNT)
+                    MOVE R-A-REGION TO DA-REGION(DA-CNT)
+                    ADD 1 TO DA-CNT
+                 END-READ
+              END-PERFORM
+           ELSE
+              DISPLAY "ERREUR OUVERTURE departement.txt :" SPACE
+                 FS-DEPT-A
+           END-IF.
+           CLOSE F-DEPT-A.
+       END-1000-LOAD-A.
+           EXIT.
+
+      ******************************************************************
+      *    Charge "fr-liste-dept.txt" (source utilisée par flclt).      *
+      ******************************************************************
+       2000-START-LOAD-B.
+           OPEN INPUT F-DEPT-B.
+           IF FS-DEPT-B EQUAL "00"
+              SET FS-DEPT-B-OK TO TRUE
+
+              PERFORM UNTIL FS-DEPT-B-EOF
+                 READ F-DEPT-B
+                 AT END
+                    SUBTRACT 1 FROM DB-CNT
+                    SET FS-DEPT-B-EOF TO TRUE
+                 NOT AT END
+                    MOVE R-B-NUM    TO DB-NUM(DB-CNT)
+                    MOVE R-B-NAME   TO DB-NAME(DB-CNT)
+                    MOVE R-B-REGION TO DB-REGION(DB-CNT)
+                    SET DB-MATCHED-NO(DB-CNT) TO TRUE
+                    ADD 1 TO DB-CNT
+                 END-READ
+              END-PERFORM
+           ELSE
+              DISPLAY "ERREUR OUVERTURE fr-liste-dept.txt :" SPACE
+                 FS-DEPT-B
+           END-IF.
+           CLOSE F-DEPT-B.
+       END-2000-LOAD-B.
+           EXIT.
+
+      ******************************************************************
+      *    Compare les deux tables numéro par numéro et écrit le       *
+      *    rapport de réconciliation.                                  *
+      ******************************************************************
+       3000-START-COMPARE.
+           OPEN OUTPUT F-OUTPUT.
+
+           MOVE "*** RAPPORT DE RECONCILIATION DES DEPARTEMENTS ***"
+               TO WS-PRINT-LINE.
+           WRITE R-OUTPUT FROM WS-PRINT-LINE.
+
+           PERFORM VARYING DA-IDX FROM 1 BY 1 UNTIL DA-IDX > DA-CNT
+               PERFORM 3100-START-COMPARE-ONE
+                  THRU END-3100-COMPARE-ONE
+           END-PERFORM.
+
+           PERFORM VARYING DB-IDX FROM 1 BY 1 UNTIL DB-IDX > DB-CNT
+               IF DB-MATCHED-NO(DB-IDX)
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   SET WS-MISMATCH-FOUND-YES TO TRUE
+                   MOVE SPACES TO WS-PRINT-LINE
+                   STRING "DEPARTEMENT " DB-NUM(DB-IDX)
+                       " : ABSENT DE departement.txt"
+                       DELIMITED BY SIZE
+                       INTO WS-PRINT-LINE
+                   WRITE R-OUTPUT FROM WS-PRINT-LINE
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           IF WS-MISMATCH-FOUND-YES
+               STRING "RESULTAT : " WS-MISMATCH-COUNT
+                   " ECART(S) DETECTE(S)."
+                   DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+           ELSE
+               MOVE "RESULTAT : LES DEUX SOURCES SONT COHERENTES."
+                   TO WS-PRINT-LINE
+           END-IF.
+           WRITE R-OUTPUT FROM WS-PRINT-LINE.
+
+           CLOSE F-OUTPUT.
+       END-3000-COMPARE.
+           EXIT.
+
+      ******************************************************************
+      *    Recherche le département courant de TABLE-DEPT-A dans       *
+      *    TABLE-DEPT-B et compare nom/région quand il est trouvé.     *
+      ******************************************************************
+       3100-START-COMPARE-ONE.
+           SET WS-B-FOUND-NO TO TRUE.
+
+           PERFORM VARYING DB-IDX FROM 1 BY 1 UNTIL DB-IDX > DB-CNT
+               IF DB-NUM(DB-IDX) EQUAL DA-NUM(DA-IDX)
+                   SET WS-B-FOUND-YES TO TRUE
+                   SET DB-MATCHED-YES(DB-IDX) TO TRUE
+
+                   IF DA-NAME(DA-IDX) NOT = DB-NAME(DB-IDX)
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       SET WS-MISMATCH-FOUND-YES TO TRUE
+                       MOVE SPACES TO WS-PRINT-LINE
+                       STRING "DEPARTEMENT " DA-NUM(DA-IDX)
+                           " : NOM DIFFERENT (" DA-NAME(DA-IDX)
+                           " / " DB-NAME(DB-IDX) ")"
+                           DELIMITED BY SIZE
+                           INTO WS-PRINT-LINE
+                       WRITE R-OUTPUT FROM WS-PRINT-LINE
+                   END-IF
+
+                   IF DA-REGION(DA-IDX) NOT = DB-REGION(DB-IDX)
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       SET WS-MISMATCH-FOUND-YES TO TRUE
+                       MOVE SPACES TO WS-PRINT-LINE
+                       STRING "DEPARTEMENT " DA-NUM(DA-IDX)
+                           " : REGION DIFFERENTE (" DA-REGION(DA-IDX)
+                           " / " DB-REGION(DB-IDX) ")"
+                           DELIMITED BY SIZE
+                           INTO WS-PRINT-LINE
+                       WRITE R-OUTPUT FROM WS-PRINT-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-B-FOUND-NO
+               ADD 1 TO WS-MISMATCH-COUNT
+               SET WS-MISMATCH-FOUND-YES TO TRUE
+               MOVE SPACES TO WS-PRINT-LINE
+               STRING "DEPARTEMENT " DA-NUM(DA-IDX)
+                   " : ABSENT DE fr-liste-dept.txt"
+                   DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+               WRITE R-OUTPUT FROM WS-PRINT-LINE
+           END-IF.
+       END-3100-COMPARE-ONE.
+           EXIT.
