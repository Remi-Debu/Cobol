@@ -1,8 +1,13 @@
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
       *                                                                       *
-      *    Le programme demande Ã  l'utilisateur de saisir le prix de          *
+      *    Le programme demande Ã  l'utilisateur de saisir le prix de          *
       *    fabrication et le prix de vente pour ensuite afficher le           *
-      *    montant des profits ou gains.                                      *
+      *    montant des profits ou gains, ainsi que le pourcentage de          *
+      *    marge par rapport au prix de fabrication.                         *
+      *    Si la variable d'environnement PROFPERT-BATCH-FILE designe un     *
+      *    fichier, le programme traite a la place chaque couple de prix     *
+      *    de ce fichier et ecrit les resultats dans                         *
+      *    "profpert-resultats.txt".                                         *
       *                                                                       *
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
 
@@ -10,27 +15,162 @@
        PROGRAM-ID. profpert.
        AUTHOR. Remi Debusschere.
 
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-BATCH ASSIGN TO DYNAMIC WS-BATCH-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-BATCH.
+
+           SELECT F-BATCH-OUT ASSIGN TO "profpert-resultats.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-BATCH-OUT.
+
+      ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-BATCH.
+       01  R-BATCH.
+           03 R-BATCH-MANU-PRICE PIC 9(05)V9(02).
+           03 R-BATCH-SELL-PRICE PIC 9(05)V9(02).
+
+       FD  F-BATCH-OUT.
+       01  R-BATCH-OUT PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-PRICE.
            05  WS-MANU-PRICE  PIC 9(5)V9(2).
            05  WS-SELL-PRICE  PIC 9(5)V9(2).
            05  WS-PROFIT-LOSS PIC 9(6)V9(2).
+           05  WS-MARGIN-PCT  PIC 9(3)V9(2).
+
+       01  WS-BATCH-FILENAME PIC X(100) VALUE SPACES.
+       01  WS-BATCH-MODE     PIC X(01) VALUE "N".
+           88 WS-BATCH-MODE-Y VALUE "Y".
+           88 WS-BATCH-MODE-N VALUE "N".
+
+       01  FS-BATCH     PIC X(02).
+           88 FS-BATCH-OK  VALUE "00".
+           88 FS-BATCH-EOF VALUE "10".
 
+       01  FS-BATCH-OUT PIC X(02).
+           88 FS-BATCH-OUT-OK VALUE "00".
+
+       01  WS-RESULT-LABEL PIC X(08).
+
+      ******************************************************************
        PROCEDURE DIVISION.
-           DISPLAY "Saisir le prix de fabrication : " NO ADVANCING
+           PERFORM START-MAIN THRU END-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    MAIN qui bascule entre le mode interactif et le mode lot    *
+      *    suivant que PROFPERT-BATCH-FILE designe un fichier ou non.  *
+      ******************************************************************
+       START-MAIN.
+           PERFORM START-LOAD-CONFIG THRU END-LOAD-CONFIG.
+
+           IF WS-BATCH-MODE-Y
+              PERFORM START-BATCH THRU END-BATCH
+           ELSE
+              PERFORM START-INTERACTIVE THRU END-INTERACTIVE
+           END-IF.
+       END-MAIN.
+
+      ******************************************************************
+      *    Regarde si la variable d'environnement PROFPERT-BATCH-FILE  *
+      *    est positionnee pour basculer en mode lot.                  *
+      ******************************************************************
+       START-LOAD-CONFIG.
+           ACCEPT WS-BATCH-FILENAME
+              FROM ENVIRONMENT "PROFPERT-BATCH-FILE".
+           IF WS-BATCH-FILENAME NOT = SPACES
+              SET WS-BATCH-MODE-Y TO TRUE
+           END-IF.
+       END-LOAD-CONFIG.
+
+      ******************************************************************
+      *    Demande les prix a l'utilisateur et affiche le resultat.    *
+      ******************************************************************
+       START-INTERACTIVE.
+           DISPLAY "Saisir le prix de fabrication : " NO ADVANCING.
            ACCEPT WS-MANU-PRICE.
 
-           DISPLAY "Saisir le prix de vente : " NO ADVANCING ACCEPT
-           WS-SELL-PRICE.
+           DISPLAY "Saisir le prix de vente : " NO ADVANCING.
+           ACCEPT WS-SELL-PRICE.
+
+           PERFORM START-COMPUTE-PROFIT THRU END-COMPUTE-PROFIT.
+
+           DISPLAY WS-RESULT-LABEL " de " WS-PROFIT-LOSS " euros,"
+              " soit une marge de " WS-MARGIN-PCT "% sur le prix de"
+              " fabrication.".
+       END-INTERACTIVE.
+
+      ******************************************************************
+      *    Lis chaque couple de prix du fichier designe par            *
+      *    PROFPERT-BATCH-FILE et ecrit le resultat dans               *
+      *    "profpert-resultats.txt".                                   *
+      ******************************************************************
+       START-BATCH.
+           OPEN INPUT F-BATCH
+                OUTPUT F-BATCH-OUT.
+
+           IF FS-BATCH-OK AND FS-BATCH-OUT-OK
+              PERFORM UNTIL FS-BATCH-EOF
+                 READ F-BATCH
+                    AT END SET FS-BATCH-EOF TO TRUE
+                    NOT AT END
+                       MOVE R-BATCH-MANU-PRICE TO WS-MANU-PRICE
+                       MOVE R-BATCH-SELL-PRICE TO WS-SELL-PRICE
+                       PERFORM START-COMPUTE-PROFIT
+                          THRU END-COMPUTE-PROFIT
+                       PERFORM START-W-BATCH-LINE THRU END-W-BATCH-LINE
+                 END-READ
+              END-PERFORM
 
+              CLOSE F-BATCH
+              CLOSE F-BATCH-OUT
+           ELSE
+              DISPLAY "ERREUR :" SPACE FS-BATCH SPACE FS-BATCH-OUT
+           END-IF.
+       END-BATCH.
+
+      ******************************************************************
+      *    Ecris une ligne du rapport lot pour le couple de prix en    *
+      *    cours.                                                      *
+      ******************************************************************
+       START-W-BATCH-LINE.
+           MOVE SPACES TO R-BATCH-OUT.
+           STRING WS-MANU-PRICE " " WS-SELL-PRICE " - " WS-RESULT-LABEL
+              " " WS-PROFIT-LOSS " EUR - MARGE " WS-MARGIN-PCT "%"
+              DELIMITED BY SIZE
+              INTO R-BATCH-OUT.
+           WRITE R-BATCH-OUT.
+       END-W-BATCH-LINE.
+           EXIT.
+
+      ******************************************************************
+      *    Calcule le profit ou la perte ainsi que le pourcentage de   *
+      *    marge par rapport au prix de fabrication.                   *
+      ******************************************************************
+       START-COMPUTE-PROFIT.
            SUBTRACT WS-MANU-PRICE FROM WS-SELL-PRICE GIVING
            WS-PROFIT-LOSS.
 
            IF WS-SELL-PRICE > WS-MANU-PRICE
-              DISPLAY "Profit de " WS-PROFIT-LOSS " euros."
+              MOVE "Profit" TO WS-RESULT-LABEL
            ELSE
-              DISPLAY "Perte de " WS-PROFIT-LOSS " euros."
-           END-IF
+              MOVE "Perte" TO WS-RESULT-LABEL
+           END-IF.
 
-           STOP RUN.
+           IF WS-MANU-PRICE = 0
+              MOVE 0 TO WS-MARGIN-PCT
+           ELSE
+              COMPUTE WS-MARGIN-PCT ROUNDED =
+                 WS-PROFIT-LOSS / WS-MANU-PRICE * 100
+           END-IF.
+       END-COMPUTE-PROFIT.
+           EXIT.
