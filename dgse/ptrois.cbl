@@ -60,6 +60,8 @@
            03 GD-AVG-POLYGENDER  PIC X(13) VALUE "-POLY-GENDER-".
            03 FILLER             PIC X(02) VALUE "||".
 
+       01  WS-PROGRAM-NAME PIC X(08) VALUE 'ptrois'.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME   PIC  X(30) VALUE 'dgse'.
        01  USERNAME PIC  X(30) VALUE 'cobol'.
@@ -113,8 +115,12 @@
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
            END-EVALUATE.
+
+           CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+              SQLERRMC
+           END-CALL.
        ERROR-RTN-END.
-           EXIT. 
+           EXIT.
 
       ******************************************************************
        START-SQL-REQUEST.
@@ -162,6 +168,9 @@
               CONTINUE
            WHEN OTHER
               DISPLAY "ERROR OPENING CURSOR CRGENDER :" SPACE SQLCODE
+              CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+                 SQLERRMC
+              END-CALL
            END-EVALUATE.
 
            PERFORM UNTIL SQLCODE = 100
@@ -182,12 +191,15 @@
                    WHEN OTHER
                        DISPLAY "ERROR FETCHING CURSOR CRGENDER :"
                        SPACE SQLCODE
+                       CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE,
+                          SQLSTATE, SQLERRMC
+                       END-CALL
                END-EVALUATE
            END-PERFORM.
 
 
-           EXEC SQL  
-               CLOSE CRGENDER    
+           EXEC SQL
+               CLOSE CRGENDER
            END-EXEC.
 
            EVALUATE SQLCODE
@@ -196,6 +208,9 @@
                WHEN OTHER
                    DISPLAY "ERROR CLOSING CURSOR CRGENDER :"
                    SPACE SQLCODE
+                   CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE,
+                      SQLSTATE, SQLERRMC
+                   END-CALL
            END-EVALUATE.
        END-AVG-GENDER.
            EXIT.
