@@ -8,6 +8,8 @@
       ****************************************************************** 
        WORKING-STORAGE SECTION.
 
+       01  WS-PROGRAM-NAME PIC X(08) VALUE 'pdeux'.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                    PIC  X(30) VALUE 'dgse'.
        01  USERNAME                  PIC  X(30) VALUE 'cobol'.
@@ -58,8 +60,12 @@
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
            END-EVALUATE.
+
+           CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+              SQLERRMC
+           END-CALL.
        ERROR-RTN-END.
-           EXIT. 
+           EXIT.
 
       ******************************************************************
        START-SQL-REQUEST.
