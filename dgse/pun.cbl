@@ -8,6 +8,8 @@
       ****************************************************************** 
        WORKING-STORAGE SECTION.
 
+       01  WS-PROGRAM-NAME PIC X(08) VALUE 'pun'.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                    PIC  X(30) VALUE 'dgse'.
        01  USERNAME                  PIC  X(30) VALUE 'cobol'.
@@ -88,8 +90,12 @@
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
            END-EVALUATE.
+
+           CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+              SQLERRMC
+           END-CALL.
        ERROR-RTN-END.
-           EXIT. 
+           EXIT.
 
       ******************************************************************
        START-SQL-REQUEST.
@@ -142,6 +148,9 @@
               CONTINUE
            WHEN OTHER
               DISPLAY "ERROR OPENING CURSOR CRSAGE :" SPACE SQLCODE
+              CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+                 SQLERRMC
+              END-CALL
            END-EVALUATE.
 
            PERFORM UNTIL SQLCODE = 100
@@ -158,12 +167,15 @@
                    WHEN OTHER
                        DISPLAY "ERROR FETCHING CURSOR CRSAGE :"
                        SPACE SQLCODE
+                       CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE,
+                          SQLSTATE, SQLERRMC
+                       END-CALL
                END-EVALUATE
            END-PERFORM.
 
 
-           EXEC SQL  
-               CLOSE CRSAGE    
+           EXEC SQL
+               CLOSE CRSAGE
            END-EXEC.
 
            EVALUATE SQLCODE
@@ -172,6 +184,9 @@
                WHEN OTHER
                    DISPLAY "ERROR CLOSING CURSOR CRSAGE :"
                    SPACE SQLCODE
+                   CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE,
+                      SQLSTATE, SQLERRMC
+                   END-CALL
            END-EVALUATE.
        END-N-INDIVIDU.
            EXIT.
@@ -192,6 +207,9 @@
               CONTINUE
            WHEN OTHER
               DISPLAY "ERROR OPENING CURSOR CRSBE :" SPACE SQLCODE
+              CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+                 SQLERRMC
+              END-CALL
            END-EVALUATE.
 
            PERFORM UNTIL SQLCODE = 100
@@ -209,14 +227,17 @@
                    WHEN 100
                        DISPLAY "NO MORE ROWS IN CURSOR RESULT SET"
                    WHEN OTHER
-                       DISPLAY "ERROR FETCHING CURSOR CRSBE :" 
+                       DISPLAY "ERROR FETCHING CURSOR CRSBE :"
                        SPACE SQLCODE
+                       CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE,
+                          SQLSTATE, SQLERRMC
+                       END-CALL
                END-EVALUATE
            END-PERFORM.
 
 
-           EXEC SQL  
-               CLOSE CRSBE    
+           EXEC SQL
+               CLOSE CRSBE
            END-EXEC.
 
            EVALUATE SQLCODE
@@ -225,6 +246,9 @@
                WHEN OTHER
                    DISPLAY "ERROR CLOSING CURSOR CRSBE :"
                    SPACE SQLCODE
+                   CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE,
+                      SQLSTATE, SQLERRMC
+                   END-CALL
            END-EVALUATE.
        END-BE.
            EXIT.
