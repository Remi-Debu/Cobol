@@ -56,7 +56,7 @@
        WORKING-STORAGE SECTION.
        01  FS-INPUT PIC X(02).
            88 FS-INPUT-OK  VALUE '00'.
-           88 FS-INPUT-EOF VALUE '88'.
+           88 FS-INPUT-EOF VALUE '10'.
 
        01  FS-OUTPUT PIC X(02).
            88 FS-OUTPUT-OK VALUE '00'.
@@ -67,6 +67,11 @@
            03 PNT-SEPARATOR   PIC X(01).
            03 PNT-NUM         PIC Z(03)9.
 
+       01  WS-SEPARATOR-SW        PIC X(01) VALUE 'N'.
+           88 WS-SEPARATOR-CAPTURED         VALUE 'Y'.
+       01  WS-SEPARATOR-EXPECTED  PIC X(01).
+       01  WS-SEPARATOR-ERR-CNT   PIC 9(04) VALUE 0.
+
        01  WS-CURRENT-DATE PIC X(08).
 
        01  INSURENCE-TABLE.
@@ -89,7 +94,16 @@
                    07 INS-D-E-YYYY PIC X(04).
                05 INS-AMOUNT     PIC X(09).
                05 INS-SYMBOL     PIC X(03).
-       
+               05 INS-DUREE      PIC S9(05).
+
+       01  WS-DATE-CALC.
+           03 WS-DATE-START-NUM PIC 9(08).
+           03 WS-DATE-END-NUM   PIC 9(08).
+           03 WS-DATE-START-INT PIC 9(08) COMP.
+           03 WS-DATE-END-INT   PIC 9(08) COMP.
+
+       01  PNT-DUREE             PIC -(04)9.
+
       ******************************************************************
        PROCEDURE DIVISION.
        0000-START-MAIN.
@@ -128,6 +142,7 @@
        1100-START-HANDLE.
            MOVE R-ID         TO INS-ID(I-CNT).
            MOVE R-SEPARATOR  TO PNT-SEPARATOR.
+           PERFORM 1150-START-CHECK-SEP THRU END-1150-CHECK-SEP.
            MOVE R-GROUP      TO INS-GROUP(I-CNT).
            MOVE R-TYPE       TO INS-TYPE(I-CNT).
            MOVE R-LABEL      TO INS-LABEL(I-CNT).
@@ -141,10 +156,47 @@
            MOVE R-AMOUNT     TO INS-AMOUNT(I-CNT).
            MOVE R-SYMBOL     TO INS-SYMBOL(I-CNT).
 
+           STRING R-D-S-YYYY R-D-S-MM R-D-S-DD
+                  DELIMITED BY SIZE
+                  INTO WS-DATE-START-NUM
+           END-STRING.
+           STRING R-D-E-YYYY R-D-E-MM R-D-E-DD
+                  DELIMITED BY SIZE
+                  INTO WS-DATE-END-NUM
+           END-STRING.
+           COMPUTE WS-DATE-START-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-START-NUM).
+           COMPUTE WS-DATE-END-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-END-NUM).
+           COMPUTE INS-DUREE(I-CNT) =
+                   WS-DATE-END-INT - WS-DATE-START-INT.
+
            ADD 1 TO I-CNT.
        END-1100-HANDLE.
            EXIT.
 
+      ******************************************************************
+      *    Vérifie que le séparateur du fichier reste le même d'un     *
+      *    enregistrement à l'autre (le premier lu fait référence) ;   *
+      *    un délimiteur qui change en cours de fichier décale tous    *
+      *    les champs à largeur fixe de R-INPUT sans que le programme  *
+      *    ne s'en rende compte autrement.                             *
+      ******************************************************************
+       1150-START-CHECK-SEP.
+           IF NOT WS-SEPARATOR-CAPTURED
+               MOVE R-SEPARATOR TO WS-SEPARATOR-EXPECTED
+               SET WS-SEPARATOR-CAPTURED TO TRUE
+           ELSE
+               IF R-SEPARATOR NOT = WS-SEPARATOR-EXPECTED
+                   ADD 1 TO WS-SEPARATOR-ERR-CNT
+                   DISPLAY "ATTENTION : SEPARATEUR INCOHERENT ID "
+                      R-ID " (" R-SEPARATOR " AU LIEU DE "
+                      WS-SEPARATOR-EXPECTED ")"
+               END-IF
+           END-IF.
+       END-1150-CHECK-SEP.
+           EXIT.
+
       ******************************************************************
       *    Appel des différents paragraphes d'écriture du rapport de   *
       *    synthèse.                                                   *
@@ -208,22 +260,25 @@
            MOVE '||DATE DEBUT' TO R-OUTPUT(94:12).
            MOVE '||DATE FIN' TO R-OUTPUT(106:10).
            MOVE '||MONTANT' TO R-OUTPUT(118:9).
-           MOVE '||' TO R-OUTPUT(130:2).
+           MOVE '||DUREE' TO R-OUTPUT(130:7).
+           MOVE '||' TO R-OUTPUT(140:2).
            WRITE R-OUTPUT.
-       
+
            PERFORM VARYING I-IDX FROM 1 BY 1 UNTIL I-IDX > I-CNT
+               MOVE INS-DUREE(I-IDX) TO PNT-DUREE
                INITIALIZE R-OUTPUT
-               STRING 
+               STRING
                      INS-ID(I-IDX) '||'
-                     INS-GROUP(I-IDX) '||'      
-                     INS-TYPE(I-IDX) '||'      
-                     INS-LABEL(I-IDX) '||'     
-                     INS-STATUS(I-IDX) '||'    
-                     INS-D-S-DD(I-IDX) '-' INS-D-S-MM(I-IDX) '-' 
+                     INS-GROUP(I-IDX) '||'
+                     INS-TYPE(I-IDX) '||'
+                     INS-LABEL(I-IDX) '||'
+                     INS-STATUS(I-IDX) '||'
+                     INS-D-S-DD(I-IDX) '-' INS-D-S-MM(I-IDX) '-'
                      INS-D-S-YYYY(I-IDX) '||'
-                     INS-D-E-DD(I-IDX) '-' INS-D-E-MM(I-IDX) '-' 
+                     INS-D-E-DD(I-IDX) '-' INS-D-E-MM(I-IDX) '-'
                      INS-D-E-YYYY(I-IDX) '||'
-                     INS-AMOUNT(I-IDX) INS-SYMBOL(I-IDX) '||'    
+                     INS-AMOUNT(I-IDX) INS-SYMBOL(I-IDX) '||'
+                     PNT-DUREE ' JOURS||'
                      DELIMITED BY SIZE
                      INTO R-OUTPUT
                END-STRING
@@ -252,11 +307,21 @@
            WRITE R-OUTPUT.
 
            INITIALIZE R-OUTPUT.
-           STRING 
+           STRING
                  "Délimiteur :" SPACE FUNCTION TRIM(PNT-SEPARATOR)
                  DELIMITED BY SIZE
                  INTO R-OUTPUT
            END-STRING.
            WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           INITIALIZE PNT-NUM.
+           MOVE WS-SEPARATOR-ERR-CNT TO PNT-NUM.
+           STRING
+                 "Separateurs incoherents :" SPACE PNT-NUM
+                 DELIMITED BY SIZE
+                 INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
        END-2300-WRITE-FOOTER.
            EXIT.
