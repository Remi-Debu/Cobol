@@ -2,58 +2,77 @@
        PROGRAM-ID. tble.
        AUTHOR. Remi.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-PERSON ASSIGN TO "personnes.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PERSON.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-PERSON.
+       01  R-PERSON PIC X(33).
+
        WORKING-STORAGE SECTION.
-       01  TEST-DATA.
-           03 FILLER PIC X(33) VALUE "0001HOKKAI       TARO       0400".
-           03 FILLER PIC X(33) VALUE "0002AOMORI       JIRO       0350".
-           03 FILLER PIC X(33) VALUE "0003AKITA        SABURO     0300".
-           03 FILLER PIC X(33) VALUE "0004IWATE        SHIRO      0900".
-           03 FILLER PIC X(33) VALUE "0005MIYAGI       GORO       0200".
-           03 FILLER PIC X(33) VALUE "0006FUKUSHIMA    RIKURO     0150".
-           03 FILLER PIC X(33) VALUE "0007TOCHIGI      SHICHIRO   0100".
-           03 FILLER PIC X(33) VALUE "0008IBARAKI      HACHIRO    1050".
-           03 FILLER PIC X(33) VALUE "0009GUMMA        KURO       0200".
-           03 FILLER PIC X(33) VALUE "0010SAITAMA      JURO       0350".
+       01  FS-PERSON PIC X(02).
+           88 FS-PERSON-OK  VALUE "00".
+           88 FS-PERSON-EOF VALUE "10".
 
        01  WS-TABLE.
-           05 WS-PERSON-RANDOM OCCURS 10 TIMES.
+           05 WS-PERSON-RANDOM OCCURS 1 TO 100 TIMES
+                                DEPENDING ON WS-COUNT.
                10 WS-ID        PIC 9(04).
                10 WS-FIRSTNAME PIC X(13).
                10 WS-LASTNAME  PIC X(11).
                10 WS-NUM       PIC 9(04).
 
-       01  WS-INDEX  PIC 9(02) VALUE 0.
-       01  WS-INCREMENT PIC 9(03) VALUE 1.
+       01  WS-COUNT  PIC 9(03) VALUE 0.
+       01  WS-INDEX  PIC 9(03) VALUE 0.
 
        PROCEDURE DIVISION.
-      *    Séquence répétée 10 fois
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
-      *        Transfert de TEST-DATA
-      *        à partir de l'emplacement WS-INCREMENT de longueur 33
-      *        pour la personne de ma table à l'index WS-INDEX
-               MOVE TEST-DATA(WS-INCREMENT:33)
-               TO WS-PERSON-RANDOM(WS-INDEX)
-
-      *        Affichage d'une personne de ma table
-               DISPLAY WS-ID(WS-INDEX) SPACE WS-FIRSTNAME(WS-INDEX)
-               SPACE WS-LASTNAME(WS-INDEX) SPACE WS-NUM(WS-INDEX)
-
-      *        Incrementation de 33 de WS-INCREMENT
-               COMPUTE WS-INCREMENT = WS-INCREMENT + 33
+           OPEN INPUT F-PERSON.
+           IF FS-PERSON NOT = "00"
+              DISPLAY "ERREUR OUVERTURE PERSONNES :" SPACE FS-PERSON
+              STOP RUN
+           END-IF.
+
+           SET FS-PERSON-OK TO TRUE.
+           PERFORM UNTIL FS-PERSON-EOF
+              READ F-PERSON
+      *           Transfert de l'enregistrement lu dans la table
+      *           pour la personne suivante
+                 AT END SET FS-PERSON-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-COUNT
+                    MOVE R-PERSON TO WS-PERSON-RANDOM(WS-COUNT)
+
+      *              Affichage d'une personne de ma table
+                    DISPLAY WS-ID(WS-COUNT) SPACE WS-FIRSTNAME(WS-COUNT)
+                    SPACE WS-LASTNAME(WS-COUNT) SPACE WS-NUM(WS-COUNT)
+              END-READ
            END-PERFORM.
+           CLOSE F-PERSON.
 
       *    Affichage des 3 personnes souhaitées
            DISPLAY "--------------------------------------------------".
-           DISPLAY WS-ID(2) SPACE FUNCTION TRIM(WS-FIRSTNAME(2))
-           SPACE FUNCTION TRIM(WS-LASTNAME(2)) SPACE WS-NUM(2)
 
-           DISPLAY WS-ID(5) SPACE FUNCTION TRIM(WS-FIRSTNAME(5))
-           SPACE FUNCTION TRIM(WS-LASTNAME(5)) SPACE WS-NUM(5)
+           IF WS-COUNT >= 2
+              DISPLAY WS-ID(2) SPACE FUNCTION TRIM(WS-FIRSTNAME(2))
+              SPACE FUNCTION TRIM(WS-LASTNAME(2)) SPACE WS-NUM(2)
+           END-IF.
+
+           IF WS-COUNT >= 5
+              DISPLAY WS-ID(5) SPACE FUNCTION TRIM(WS-FIRSTNAME(5))
+              SPACE FUNCTION TRIM(WS-LASTNAME(5)) SPACE WS-NUM(5)
+           END-IF.
+
+           IF WS-COUNT >= 10
+              DISPLAY WS-ID(10) SPACE FUNCTION TRIM(WS-FIRSTNAME(10))
+              SPACE FUNCTION TRIM(WS-LASTNAME(10)) SPACE WS-NUM(10)
+           END-IF.
 
-           DISPLAY WS-ID(10) SPACE FUNCTION TRIM(WS-FIRSTNAME(10))
-           SPACE FUNCTION TRIM(WS-LASTNAME(10)) SPACE WS-NUM(10)
            DISPLAY "--------------------------------------------------".
 
            STOP RUN.
-
