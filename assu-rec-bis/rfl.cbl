@@ -4,6 +4,9 @@
       *    fichier les données "Libelle et status" des 2 fichiers,     *
       *    ainsi que le nombre d'enregistrement dans le fichier 1      *
       *    puis 2. Et les occurences des status.                       *
+      *    Tout enregistrement dont le WS-AMOUNT est à zéro est        *
+      *    rejeté dans "rejets-assurances.dat" au lieu d'être chargé   *
+      *    en table.                                                   *
       *                                                                *
       ******************************************************************
        
@@ -31,6 +34,11 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS-RAP-ASSU.
 
+           SELECT REJ-ASSU ASSIGN TO "rejets-assurances.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REJ-ASSU.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ASSU-PART1.
@@ -42,6 +50,9 @@
        FD  RAP-ASSU.
        01  RAP-ASSU-RECORD PIC X(123).
 
+       FD  REJ-ASSU.
+       01  REJ-ASSU-RECORD PIC X(123).
+
 
        WORKING-STORAGE SECTION.
        01  WS-DISPLAY.
@@ -53,6 +64,7 @@
            05  FS-ASSU1    PIC X(02).
            05  FS-ASSU2    PIC X(02).
            05  FS-RAP-ASSU PIC X(02).
+           05  FS-REJ-ASSU PIC X(02).
 
        01  WS-COUNTERS.
            05  WS-COUNT-RECORD1  PIC 9(03) VALUE 0.
@@ -61,6 +73,7 @@
            05  WS-COUNT-ACTIF    PIC 9(03) VALUE 0.
            05  WS-COUNT-SUSPENDU PIC 9(03) VALUE 0.
            05  WS-COUNT-RESILIE  PIC 9(03) VALUE 0.
+           05  WS-COUNT-REJET    PIC 9(03) VALUE 0.
 
        01  WS-TABLE-ASSU. 
            05 WS-ASSU  OCCURS 1 TO 99 TIMES
@@ -101,38 +114,45 @@
       *    SECTION 1
       *    LECTURE 1
            OPEN INPUT ASSU-PART1.
-        
+           OPEN OUTPUT REJ-ASSU.
+
            DISPLAY "FS READ ASSU1 :" SPACE FS-ASSU1.
 
            PERFORM UNTIL WS-STOP = 1
                READ ASSU-PART1
-               AT END 
+               AT END
                    SET WS-STOP TO 1
-               NOT AT END 
-                   UNSTRING ASSU-RECORD1 
+               NOT AT END
+                   UNSTRING ASSU-RECORD1
                    DELIMITED BY "*"
-                   INTO WS-ID(WS-INDEX) WS-NAME-A(WS-INDEX) 
-                   WS-NAME-B(WS-INDEX) WS-NAME-C(WS-INDEX) 
-                   WS-STATUS(WS-INDEX) WS-NUM-A(WS-INDEX) 
+                   INTO WS-ID(WS-INDEX) WS-NAME-A(WS-INDEX)
+                   WS-NAME-B(WS-INDEX) WS-NAME-C(WS-INDEX)
+                   WS-STATUS(WS-INDEX) WS-NUM-A(WS-INDEX)
                    WS-NUM-B(WS-INDEX) WS-AMOUNT(WS-INDEX)
                    WS-EURO(WS-INDEX)
 
-                   EVALUATE WS-STATUS(WS-INDEX)
-                       WHEN "Actif"
-                           ADD 1 TO WS-COUNT-ACTIF
-                       WHEN "Suspendu"
-                          ADD 1 TO WS-COUNT-SUSPENDU
-                       WHEN "Resilie"
-                          ADD 1 TO WS-COUNT-RESILIE
-                       WHEN "Resilié"
-                          ADD 1 TO WS-COUNT-RESILIE
-                       WHEN OTHER
-                          CONTINUE
-                   END-EVALUATE
-                
-                   ADD 1 TO WS-INDEX
-                   ADD 1 TO WS-COUNT-RECORD1
-           END-PERFORM.           
+                   IF WS-AMOUNT(WS-INDEX) EQUAL ZERO
+                       MOVE ASSU-RECORD1 TO REJ-ASSU-RECORD
+                       WRITE REJ-ASSU-RECORD
+                       ADD 1 TO WS-COUNT-REJET
+                   ELSE
+                       EVALUATE WS-STATUS(WS-INDEX)
+                           WHEN "Actif"
+                               ADD 1 TO WS-COUNT-ACTIF
+                           WHEN "Suspendu"
+                              ADD 1 TO WS-COUNT-SUSPENDU
+                           WHEN "Resilie"
+                              ADD 1 TO WS-COUNT-RESILIE
+                           WHEN "Resilié"
+                              ADD 1 TO WS-COUNT-RESILIE
+                           WHEN OTHER
+                              CONTINUE
+                       END-EVALUATE
+
+                       ADD 1 TO WS-INDEX
+                       ADD 1 TO WS-COUNT-RECORD1
+                   END-IF
+           END-PERFORM.
            CLOSE ASSU-PART1.
 
       *    ECRITURE 1
@@ -162,7 +182,8 @@
       *    SECTION 2
       *    LECTURE 2
            OPEN INPUT ASSU-PART2.
-        
+           OPEN EXTEND REJ-ASSU.
+
            DISPLAY "FS READ ASSU2 :" SPACE FS-ASSU2.
 
            SET WS-INDEX TO 1.
@@ -170,34 +191,41 @@
            INITIALIZE WS-STOP.
            PERFORM UNTIL WS-STOP = 1
                READ ASSU-PART2
-               AT END 
+               AT END
                    SET WS-STOP TO 1
-               NOT AT END 
+               NOT AT END
                    UNSTRING ASSU-RECORD2
                    DELIMITED BY "*"
-                   INTO WS-ID(WS-INDEX) WS-NAME-A(WS-INDEX) 
-                   WS-NAME-B(WS-INDEX) WS-NAME-C(WS-INDEX) 
-                   WS-STATUS(WS-INDEX) WS-NUM-A(WS-INDEX) 
+                   INTO WS-ID(WS-INDEX) WS-NAME-A(WS-INDEX)
+                   WS-NAME-B(WS-INDEX) WS-NAME-C(WS-INDEX)
+                   WS-STATUS(WS-INDEX) WS-NUM-A(WS-INDEX)
                    WS-NUM-B(WS-INDEX) WS-AMOUNT(WS-INDEX)
                    WS-EURO(WS-INDEX)
 
-                   EVALUATE WS-STATUS(WS-INDEX)
-                       WHEN "Actif"
-                           ADD 1 TO WS-COUNT-ACTIF
-                       WHEN "Suspendu"
-                          ADD 1 TO WS-COUNT-SUSPENDU
-                       WHEN "Resilie"
-                          ADD 1 TO WS-COUNT-RESILIE
-                       WHEN "Resilié"
-                          ADD 1 TO WS-COUNT-RESILIE
-                       WHEN OTHER
-                          CONTINUE
-                   END-EVALUATE
-
-                   ADD 1 TO WS-INDEX
-                   ADD 1 TO WS-COUNT-RECORD2
-           END-PERFORM.           
+                   IF WS-AMOUNT(WS-INDEX) EQUAL ZERO
+                       MOVE ASSU-RECORD2 TO REJ-ASSU-RECORD
+                       WRITE REJ-ASSU-RECORD
+                       ADD 1 TO WS-COUNT-REJET
+                   ELSE
+                       EVALUATE WS-STATUS(WS-INDEX)
+                           WHEN "Actif"
+                               ADD 1 TO WS-COUNT-ACTIF
+                           WHEN "Suspendu"
+                              ADD 1 TO WS-COUNT-SUSPENDU
+                           WHEN "Resilie"
+                              ADD 1 TO WS-COUNT-RESILIE
+                           WHEN "Resilié"
+                              ADD 1 TO WS-COUNT-RESILIE
+                           WHEN OTHER
+                              CONTINUE
+                       END-EVALUATE
+
+                       ADD 1 TO WS-INDEX
+                       ADD 1 TO WS-COUNT-RECORD2
+                   END-IF
+           END-PERFORM.
            CLOSE ASSU-PART2.
+           CLOSE REJ-ASSU.
 
       *    ECRITURE 2
            OPEN EXTEND RAP-ASSU.
@@ -277,6 +305,15 @@
            INTO WS-STRING.
 
            WRITE RAP-ASSU-RECORD FROM WS-STRING.
+
+      *    QUANTITE DE MONTANTS REJETES
+           INITIALIZE WS-STRING.
+           STRING "Total de rejets (montant invalide) :" SPACE
+           WS-COUNT-REJET
+           DELIMITED BY SIZE
+           INTO WS-STRING.
+
+           WRITE RAP-ASSU-RECORD FROM WS-STRING.
            WRITE RAP-ASSU-RECORD FROM WS-AST.
 
            CLOSE RAP-ASSU.
