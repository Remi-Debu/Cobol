@@ -0,0 +1,5 @@
+       FD  F-DEPT.
+       01  R-DEPT.
+           03 RDEPT-ID     PIC X(03).
+           03 RDEPT-DEP    PIC X(23).
+           03 RDEPT-REGION PIC X(26).
