@@ -17,12 +17,19 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
 
+           SELECT F-EXCEPT ASSIGN TO "employee-dept-exceptions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
            COPY FCLIENT REPLACING ==:CLIENT:== BY ==EMPLOYEE==.
            COPY FDEPT.
            COPY FCLISOR.
 
+       FD  F-EXCEPT.
+       01  R-EXCEPT PIC X(80).
+
        WORKING-STORAGE SECTION.
        COPY FRENTETE.
 
@@ -30,17 +37,50 @@
 
        01  WS-TABLE.
            03 WS-DEPT OCCURS 1 TO 200 TIMES
-                   DEPENDING ON WS-INDEX.
-               05 WS-DEPT-ID     PIC X(03).
-               05 WS-DEPT-DEP    PIC X(23) VALUE "DEP".
-               05 WS-DEPT-REGION PIC X(26) VALUE "REGION".
-
-       01  WS-STRING        PIC X(40).
-       01  WS-SALAIRE-TEMP  PIC 9(7).
-       01  WS-SALAIRE-TOTAL PIC 9(7).
-       01  WS-SALAIRE-CLEAN PIC ZZZZZZ9.
-       01  WS-STOP          PIC 9(01) VALUE 0.
-       01  WS-INDEX         PIC 9(03) VALUE 1.
+                   DEPENDING ON WS-INDEX
+                   ASCENDING KEY IS WS-DEPT-ID
+                   INDEXED BY WS-DEPT-IDX.
+               05 WS-DEPT-ID      PIC X(03).
+               05 WS-DEPT-DEP     PIC X(23) VALUE "DEP".
+               05 WS-DEPT-REGION  PIC X(26) VALUE "REGION".
+               05 WS-DEPT-COUNT   PIC 9(05) VALUE 0.
+               05 WS-DEPT-SAL-SUM PIC 9(09) VALUE 0.
+
+       01  WS-STRING           PIC X(40).
+       01  WS-SALAIRE-TEMP     PIC 9(7).
+       01  WS-SALAIRE-TOTAL    PIC 9(7).
+       01  WS-SALAIRE-CLEAN    PIC ZZZZZZ9.
+       01  WS-CURRENCY-SYMBOL  PIC X(10) VALUE "â‚¬".
+       01  WS-STOP             PIC 9(01) VALUE 0.
+       01  WS-INDEX            PIC 9(03) VALUE 1.
+       01  WS-DEPT-COUNT-TOTAL PIC 9(03) VALUE 0.
+
+       01  WS-EXCEPT-COUNT  PIC 9(04) VALUE 0.
+       01  WS-EXCEPT-LINE   PIC X(80).
+
+       01  WS-DEPT-SUMMARY-LINE.
+           03 WS-DS-AVG-SAL PIC 9(07)V99.
+           03 WS-DS-LINE    PIC X(60).
+
+       01  WS-BRACKET-TABLE.
+           03 WS-BRK-0-999    PIC 9(05) VALUE 0.
+           03 WS-BRK-1000-1999 PIC 9(05) VALUE 0.
+           03 WS-BRK-2000-2999 PIC 9(05) VALUE 0.
+           03 WS-BRK-3000-3999 PIC 9(05) VALUE 0.
+           03 WS-BRK-4000-PLUS PIC 9(05) VALUE 0.
+
+       01  WS-REGION-TABLE.
+           03 WS-REGION OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-REGION-COUNT-TOTAL
+                   INDEXED BY WS-REGION-IDX.
+               05 WS-REGION-NAME     PIC X(26).
+               05 WS-REGION-EMP-COUNT PIC 9(06) VALUE 0.
+               05 WS-REGION-SAL-SUM   PIC 9(09) VALUE 0.
+
+       01  WS-REGION-COUNT-TOTAL PIC 9(03) VALUE 0.
+       01  WS-REGION-FOUND       PIC 9(01) VALUE 0.
+           88 WS-REGION-FOUND-YES VALUE 1.
+           88 WS-REGION-FOUND-NO  VALUE 0.
 
        PROCEDURE DIVISION.
       *    ENTETE
@@ -50,12 +90,18 @@
 
            CLOSE F-CLISOR.
 
+           OPEN OUTPUT F-EXCEPT.
+           MOVE "ID EMPLOYE / AGENCE SANS DEPARTEMENT CORRESPONDANT"
+               TO R-EXCEPT
+           WRITE R-EXCEPT.
+
       *    LECTURE FICHIER DEPARTEMENT
            OPEN INPUT F-DEPT.
        
            PERFORM UNTIL WS-STOP = 1
                READ F-DEPT
                AT END
+                   SUBTRACT 1 FROM WS-INDEX
                    SET WS-STOP TO 1
                NOT AT END
                    MOVE RDEPT-ID     TO WS-DEPT-ID(WS-INDEX)
@@ -64,7 +110,11 @@
 
                    ADD 1 TO WS-INDEX
            END-PERFORM.
-           
+
+           MOVE WS-INDEX TO WS-DEPT-COUNT-TOTAL.
+
+           SORT WS-DEPT ASCENDING KEY WS-DEPT-ID.
+
            CLOSE F-DEPT.
 
       *    LECTURE FICHIER CLIENT + ECRITURE EMPLOYEE DEPARTEMENT
@@ -77,12 +127,24 @@
                AT END
                    SET WS-STOP TO 1
                NOT AT END
-                   SET WS-INDEX TO 1
                    MOVE ALL SPACE TO R-CLISOR
 
                    MOVE REMPLOYEE-SALAIRE TO WS-SALAIRE-TEMP
                    ADD WS-SALAIRE-TEMP TO WS-SALAIRE-TOTAL
 
+                   EVALUATE TRUE
+                       WHEN WS-SALAIRE-TEMP < 1000
+                           ADD 1 TO WS-BRK-0-999
+                       WHEN WS-SALAIRE-TEMP < 2000
+                           ADD 1 TO WS-BRK-1000-1999
+                       WHEN WS-SALAIRE-TEMP < 3000
+                           ADD 1 TO WS-BRK-2000-2999
+                       WHEN WS-SALAIRE-TEMP < 4000
+                           ADD 1 TO WS-BRK-3000-3999
+                       WHEN OTHER
+                           ADD 1 TO WS-BRK-4000-PLUS
+                   END-EVALUATE
+
                    MOVE REMPLOYEE-ID TO RCLISOR-ID
                    MOVE REMPLOYEE-NOM TO RCLISOR-NOM
                    MOVE REMPLOYEE-PRENOM TO RCLISOR-PRENOM
@@ -90,13 +152,25 @@
                    MOVE REMPLOYEE-SALAIRE TO RCLISOR-SALAIRE-V
                    MOVE REMPLOYEE-AGENCE TO RCLISOR-AGENCE
 
-                   PERFORM 101 TIMES
-                   IF RCLISOR-AGENCE = WS-DEPT-ID(WS-INDEX)
-                      MOVE WS-DEPT-DEP(WS-INDEX) TO RCLISOR-DEPART
-                      MOVE WS-DEPT-REGION(WS-INDEX) TO RCLISOR-REGION
-                   END-IF
-                   ADD 1 TO WS-INDEX
-                   END-PERFORM
+                   SET WS-DEPT-IDX TO 1
+                   SEARCH ALL WS-DEPT
+                       AT END
+                           MOVE SPACES TO WS-EXCEPT-LINE
+                           STRING RCLISOR-ID " / AGENCE " RCLISOR-AGENCE
+                               DELIMITED BY SIZE
+                               INTO WS-EXCEPT-LINE
+                           MOVE WS-EXCEPT-LINE TO R-EXCEPT
+                           WRITE R-EXCEPT
+                           ADD 1 TO WS-EXCEPT-COUNT
+                       WHEN WS-DEPT-ID(WS-DEPT-IDX) = RCLISOR-AGENCE
+                           MOVE WS-DEPT-DEP(WS-DEPT-IDX)
+                               TO RCLISOR-DEPART
+                           MOVE WS-DEPT-REGION(WS-DEPT-IDX)
+                               TO RCLISOR-REGION
+                           ADD 1 TO WS-DEPT-COUNT(WS-DEPT-IDX)
+                           ADD WS-SALAIRE-TEMP
+                               TO WS-DEPT-SAL-SUM(WS-DEPT-IDX)
+                   END-SEARCH
 
                    WRITE R-CLISOR
            END-PERFORM.
@@ -104,16 +178,125 @@
            CLOSE F-CLISOR.
            CLOSE F-EMPLOYEE.
 
+           MOVE SPACES TO WS-EXCEPT-LINE.
+           STRING "TOTAL EXCEPTIONS :" SPACE WS-EXCEPT-COUNT
+               DELIMITED BY SIZE
+               INTO WS-EXCEPT-LINE.
+           MOVE WS-EXCEPT-LINE TO R-EXCEPT.
+           WRITE R-EXCEPT.
+           CLOSE F-EXCEPT.
+
            OPEN EXTEND F-CLISOR.
 
            MOVE WS-SALAIRE-TOTAL TO WS-SALAIRE-CLEAN.
-           
+
+           ACCEPT WS-CURRENCY-SYMBOL FROM ENVIRONMENT
+                  "FLCLT-CURRENCY-SYMBOL".
+           IF WS-CURRENCY-SYMBOL = SPACES
+               MOVE "â‚¬" TO WS-CURRENCY-SYMBOL
+           END-IF.
+
            STRING "TOTAL DES SALAIRES :" DELIMITED BY SIZE, SPACE,
-           WS-SALAIRE-CLEAN DELIMITED BY SIZE, SPACE, "â‚¬" 
-           DELIMITED BY SIZE INTO WS-STRING.
+           WS-SALAIRE-CLEAN DELIMITED BY SIZE, SPACE,
+           WS-CURRENCY-SYMBOL DELIMITED BY SIZE
+           INTO WS-STRING.
            
            WRITE R-CLISOR FROM WS-STRING.
 
+           MOVE SPACES TO WS-STRING.
+           MOVE "EFFECTIF ET SALAIRE MOYEN PAR DEPARTEMENT" TO WS-STRING.
+           WRITE R-CLISOR FROM WS-STRING.
+
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT-TOTAL
+               IF WS-DEPT-COUNT(WS-DEPT-IDX) > 0
+                   COMPUTE WS-DS-AVG-SAL ROUNDED =
+                       WS-DEPT-SAL-SUM(WS-DEPT-IDX) /
+                       WS-DEPT-COUNT(WS-DEPT-IDX)
+                   MOVE SPACES TO WS-DEPT-SUMMARY-LINE
+                   STRING WS-DEPT-DEP(WS-DEPT-IDX) " EFFECTIF:"
+                       WS-DEPT-COUNT(WS-DEPT-IDX) " MOYENNE:"
+                       WS-DS-AVG-SAL
+                       DELIMITED BY SIZE
+                       INTO WS-DS-LINE
+                   WRITE R-CLISOR FROM WS-DS-LINE
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT-TOTAL
+               IF WS-DEPT-COUNT(WS-DEPT-IDX) > 0
+                   SET WS-REGION-FOUND-NO TO TRUE
+                   PERFORM VARYING WS-REGION-IDX FROM 1 BY 1
+                           UNTIL WS-REGION-IDX > WS-REGION-COUNT-TOTAL
+                       IF WS-REGION-NAME(WS-REGION-IDX)
+                               = WS-DEPT-REGION(WS-DEPT-IDX)
+                           ADD WS-DEPT-COUNT(WS-DEPT-IDX)
+                               TO WS-REGION-EMP-COUNT(WS-REGION-IDX)
+                           ADD WS-DEPT-SAL-SUM(WS-DEPT-IDX)
+                               TO WS-REGION-SAL-SUM(WS-REGION-IDX)
+                           SET WS-REGION-FOUND-YES TO TRUE
+                       END-IF
+                   END-PERFORM
+                   IF WS-REGION-FOUND-NO
+                       ADD 1 TO WS-REGION-COUNT-TOTAL
+                       MOVE WS-DEPT-REGION(WS-DEPT-IDX)
+                           TO WS-REGION-NAME(WS-REGION-COUNT-TOTAL)
+                       MOVE WS-DEPT-COUNT(WS-DEPT-IDX)
+                           TO WS-REGION-EMP-COUNT(WS-REGION-COUNT-TOTAL)
+                       MOVE WS-DEPT-SAL-SUM(WS-DEPT-IDX)
+                           TO WS-REGION-SAL-SUM(WS-REGION-COUNT-TOTAL)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO WS-STRING.
+           MOVE "EFFECTIF ET SALAIRE MOYEN PAR REGION" TO WS-STRING.
+           WRITE R-CLISOR FROM WS-STRING.
+
+           PERFORM VARYING WS-REGION-IDX FROM 1 BY 1
+                   UNTIL WS-REGION-IDX > WS-REGION-COUNT-TOTAL
+               COMPUTE WS-DS-AVG-SAL ROUNDED =
+                   WS-REGION-SAL-SUM(WS-REGION-IDX) /
+                   WS-REGION-EMP-COUNT(WS-REGION-IDX)
+               MOVE SPACES TO WS-DEPT-SUMMARY-LINE
+               STRING WS-REGION-NAME(WS-REGION-IDX) " EFFECTIF:"
+                   WS-REGION-EMP-COUNT(WS-REGION-IDX) " MOYENNE:"
+                   WS-DS-AVG-SAL
+                   DELIMITED BY SIZE
+                   INTO WS-DS-LINE
+               WRITE R-CLISOR FROM WS-DS-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO WS-STRING.
+           MOVE "REPARTITION DES SALAIRES PAR TRANCHE" TO WS-STRING.
+           WRITE R-CLISOR FROM WS-STRING.
+
+           MOVE SPACES TO WS-DS-LINE.
+           STRING "0 A 999 :" SPACE WS-BRK-0-999
+               DELIMITED BY SIZE INTO WS-DS-LINE.
+           WRITE R-CLISOR FROM WS-DS-LINE.
+
+           MOVE SPACES TO WS-DS-LINE.
+           STRING "1000 A 1999 :" SPACE WS-BRK-1000-1999
+               DELIMITED BY SIZE INTO WS-DS-LINE.
+           WRITE R-CLISOR FROM WS-DS-LINE.
+
+           MOVE SPACES TO WS-DS-LINE.
+           STRING "2000 A 2999 :" SPACE WS-BRK-2000-2999
+               DELIMITED BY SIZE INTO WS-DS-LINE.
+           WRITE R-CLISOR FROM WS-DS-LINE.
+
+           MOVE SPACES TO WS-DS-LINE.
+           STRING "3000 A 3999 :" SPACE WS-BRK-3000-3999
+               DELIMITED BY SIZE INTO WS-DS-LINE.
+           WRITE R-CLISOR FROM WS-DS-LINE.
+
+           MOVE SPACES TO WS-DS-LINE.
+           STRING "4000 ET PLUS :" SPACE WS-BRK-4000-PLUS
+               DELIMITED BY SIZE INTO WS-DS-LINE.
+           WRITE R-CLISOR FROM WS-DS-LINE.
+
            CLOSE F-CLISOR.
 
            STOP RUN.
