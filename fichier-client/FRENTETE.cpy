@@ -0,0 +1,9 @@
+       01  R-ENTETE.
+           03 FILLER PIC X(09) VALUE "ID".
+           03 FILLER PIC X(20) VALUE "NOM".
+           03 FILLER PIC X(20) VALUE "PRENOM".
+           03 FILLER PIC X(14) VALUE "POSTE".
+           03 FILLER PIC X(06) VALUE "SALAIR".
+           03 FILLER PIC X(05) VALUE "AGENC".
+           03 FILLER PIC X(23) VALUE "DEPARTEMENT".
+           03 FILLER PIC X(26) VALUE "REGION".
