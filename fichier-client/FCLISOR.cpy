@@ -0,0 +1,10 @@
+       FD  F-CLISOR.
+       01  R-CLISOR.
+           03 RCLISOR-ID        PIC X(09).
+           03 RCLISOR-NOM       PIC X(20).
+           03 RCLISOR-PRENOM    PIC X(20).
+           03 RCLISOR-POSTE     PIC X(14).
+           03 RCLISOR-SALAIRE-V PIC 9(04)V99.
+           03 RCLISOR-AGENCE    PIC X(05).
+           03 RCLISOR-DEPART    PIC X(23).
+           03 RCLISOR-REGION    PIC X(26).
