@@ -18,6 +18,11 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS-OUTPUT.
 
+           SELECT F-PROFILE ASSIGN TO DYNAMIC WS-PROFILE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PROFILE.
+
       ******************************************************************
 
        DATA DIVISION.
@@ -27,11 +32,23 @@
            RECORDING MODE IS F.
        01  R-OUTPUT PIC X(72).
 
+       FD  F-PROFILE
+           RECORD CONTAINS 28 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-PROFILE PIC X(28).
+
        WORKING-STORAGE SECTION.
        01  FS-OUTPUT PIC X(02).
            88 FS-OUTPUT-OK VALUE "00".
            88 FS-OUTPUT-EOF VALUE "10".
 
+       01  FS-PROFILE PIC X(02).
+           88 FS-PROFILE-OK VALUE "00".
+
+       01  WS-PROFILE-FILENAME  PIC X(100) VALUE SPACES.
+       01  WS-PROFILE-LOAD-FILE PIC X(100) VALUE SPACES.
+       01  WS-PROFILE-SAVE-FILE PIC X(100) VALUE SPACES.
+
        01  PRINT.
            03 PNT-BLANK-6   PIC X(06) VALUE ALL SPACES.
            03 PNT-BLANK-7   PIC X(07) VALUE ALL SPACES.
@@ -42,7 +59,7 @@
            03 PNT-AST       PIC X(66) VALUE ALL "*".
            03 PNT-BLANK-AST PIC X(72).
 
-       01  OPTIONS-NUM.
+       01  OPTIONS-NUM VALUE ZEROS.
            03 OPTION-1  PIC 9(02).
            03 OPTION-2  PIC 9(02).
            03 OPTION-3  PIC 9(02).
@@ -58,6 +75,15 @@
            03 OPTION-13 PIC 9(02).
            03 OPTION-14 PIC 9(02).
 
+       01  SORT-USING    PIC X(20).
+       01  SORT-GIVING   PIC X(20).
+
+       01  MERGE-USING-1 PIC X(20).
+       01  MERGE-USING-2 PIC X(20).
+       01  MERGE-GIVING  PIC X(20).
+
+       01  WS-AUX-FILE-NAME PIC X(20).
+
        SCREEN SECTION.
        01  SCREEN-OPTIONS FOREGROUND-COLOR 2.
            03 LINE 02 COL 02 
@@ -125,9 +151,39 @@
 
        01  SCREEN-ENVIRONMENT-SORT.
            03 BLANK SCREEN.
-           03 LINE 02 COL 02 
+           03 LINE 02 COL 02
               VALUE "SORT FILE GENERATOR" FOREGROUND-COLOR 3.
 
+       01  SCREEN-ENVIRONMENT-MERGE.
+           03 BLANK SCREEN.
+           03 LINE 02 COL 02
+              VALUE "MERGE FILE GENERATOR" FOREGROUND-COLOR 3.
+
+       01  SCREEN-PROCEDURE-SORT FOREGROUND-COLOR 2.
+           03 BLANK SCREEN.
+           03 LINE 02 COL 02
+              VALUE "SORT STATEMENT GENERATOR" FOREGROUND-COLOR 3.
+           03 LINE 04 COL 05 VALUE "USING FILE     :".
+           03 LINE 04 COL 22 PIC X(20)
+                             TO SORT-USING FOREGROUND-COLOR 7.
+           03 LINE 05 COL 05 VALUE "GIVING FILE    :".
+           03 LINE 05 COL 22 PIC X(20)
+                             TO SORT-GIVING FOREGROUND-COLOR 7.
+
+       01  SCREEN-PROCEDURE-MERGE FOREGROUND-COLOR 2.
+           03 BLANK SCREEN.
+           03 LINE 02 COL 02
+              VALUE "MERGE STATEMENT GENERATOR" FOREGROUND-COLOR 3.
+           03 LINE 04 COL 05 VALUE "USING FILE 1    :".
+           03 LINE 04 COL 23 PIC X(20)
+                             TO MERGE-USING-1 FOREGROUND-COLOR 7.
+           03 LINE 05 COL 05 VALUE "USING FILE 2    :".
+           03 LINE 05 COL 23 PIC X(20)
+                             TO MERGE-USING-2 FOREGROUND-COLOR 7.
+           03 LINE 06 COL 05 VALUE "GIVING FILE     :".
+           03 LINE 06 COL 23 PIC X(20)
+                             TO MERGE-GIVING FOREGROUND-COLOR 7.
+
        01  SCREEN-FILE-SECTION FOREGROUND-COLOR 2.
            03 BLANK SCREEN.
            03 LINE 02 COL 02 
@@ -149,8 +205,8 @@
            PERFORM 2000-START-IDENTIFICATION 
               THRU END-2000-IDENTIFICATION.
 
-           IF OPTION-1 EQUAL 1 OR OPTION-2 EQUAL 2 
-           OR OPTION-3 EQUAL 4 OR OPTION-4 EQUAL 4
+           IF OPTION-1 EQUAL 1 OR OPTION-2 EQUAL 2
+           OR OPTION-3 EQUAL 3 OR OPTION-4 EQUAL 4
                PERFORM 3000-START-ENVIRONMENT 
                   THRU END-3000-ENVIRONMENT
            END-IF.
@@ -166,12 +222,68 @@
        END-0000-MAIN.
            STOP RUN.
 
+      ******************************************************************
+      *    Permet de recharger un jeu d'options déjà choisi auparavant *
+      *    (GENPROG-PROFILE-LOAD) et/ou de sauvegarder le jeu choisi   *
+      *    lors de cette exécution (GENPROG-PROFILE-SAVE), pour éviter *
+      *    de re-cocher les mêmes cases à chaque génération similaire. *
       ******************************************************************
        1000-START-OPTIONS.
-           ACCEPT SCREEN-OPTIONS.
+           ACCEPT WS-PROFILE-LOAD-FILE
+              FROM ENVIRONMENT "GENPROG-PROFILE-LOAD".
+           ACCEPT WS-PROFILE-SAVE-FILE
+              FROM ENVIRONMENT "GENPROG-PROFILE-SAVE".
+
+           IF WS-PROFILE-LOAD-FILE NOT = SPACES
+               PERFORM 1100-START-LOAD-PROFILE
+                  THRU END-1100-LOAD-PROFILE
+           ELSE
+               ACCEPT SCREEN-OPTIONS
+           END-IF.
+
+           IF WS-PROFILE-SAVE-FILE NOT = SPACES
+               PERFORM 1200-START-SAVE-PROFILE
+                  THRU END-1200-SAVE-PROFILE
+           END-IF.
        END-1000-OPTIONS.
            EXIT.
 
+      ******************************************************************
+       1100-START-LOAD-PROFILE.
+           MOVE WS-PROFILE-LOAD-FILE TO WS-PROFILE-FILENAME.
+           OPEN INPUT F-PROFILE.
+           IF FS-PROFILE-OK
+               READ F-PROFILE
+                   AT END
+                       DISPLAY "PROFILE FILE EMPTY, ASKING FOR OPTIONS"
+                       CLOSE F-PROFILE
+                       ACCEPT SCREEN-OPTIONS
+                   NOT AT END
+                       MOVE R-PROFILE TO OPTIONS-NUM
+                       CLOSE F-PROFILE
+               END-READ
+           ELSE
+               DISPLAY "PROFILE FILE NOT FOUND, ASKING FOR OPTIONS"
+               ACCEPT SCREEN-OPTIONS
+           END-IF.
+       END-1100-LOAD-PROFILE.
+           EXIT.
+
+      ******************************************************************
+       1200-START-SAVE-PROFILE.
+           MOVE WS-PROFILE-SAVE-FILE TO WS-PROFILE-FILENAME.
+           MOVE OPTIONS-NUM TO R-PROFILE.
+           OPEN OUTPUT F-PROFILE.
+           IF FS-PROFILE-OK
+               WRITE R-PROFILE
+               CLOSE F-PROFILE
+           ELSE
+               DISPLAY "ERREUR :" SPACE FS-PROFILE SPACE
+                   "CREATION DU PROFIL" SPACE WS-PROFILE-FILENAME
+           END-IF.
+       END-1200-SAVE-PROFILE.
+           EXIT.
+
       ******************************************************************
        2000-START-IDENTIFICATION.
            OPEN OUTPUT F-OUTPUT.
@@ -241,13 +353,45 @@
 
            IF OPTION-3 EQUAL 3
                DISPLAY SCREEN-ENVIRONMENT-SORT
-               PERFORM 3100-START-FILE-CONTROL 
+               PERFORM 3100-START-FILE-CONTROL
                THRU END-3100-FILE-CONTROL
+
+               ACCEPT SCREEN-PROCEDURE-SORT
+
+               MOVE FUNCTION UPPER-CASE(SORT-USING) TO SORT-USING
+               MOVE FUNCTION UPPER-CASE(SORT-GIVING) TO SORT-GIVING
+
+               MOVE SORT-USING TO WS-AUX-FILE-NAME
+               PERFORM 3110-START-FILE-CONTROL-PLAIN
+                  THRU END-3110-FILE-CONTROL-PLAIN
+
+               MOVE SORT-GIVING TO WS-AUX-FILE-NAME
+               PERFORM 3110-START-FILE-CONTROL-PLAIN
+                  THRU END-3110-FILE-CONTROL-PLAIN
            END-IF.
 
            IF OPTION-4 EQUAL 4
-               PERFORM 3100-START-FILE-CONTROL 
+               DISPLAY SCREEN-ENVIRONMENT-MERGE
+               PERFORM 3100-START-FILE-CONTROL
                THRU END-3100-FILE-CONTROL
+
+               ACCEPT SCREEN-PROCEDURE-MERGE
+
+               MOVE FUNCTION UPPER-CASE(MERGE-USING-1) TO MERGE-USING-1
+               MOVE FUNCTION UPPER-CASE(MERGE-USING-2) TO MERGE-USING-2
+               MOVE FUNCTION UPPER-CASE(MERGE-GIVING) TO MERGE-GIVING
+
+               MOVE MERGE-USING-1 TO WS-AUX-FILE-NAME
+               PERFORM 3110-START-FILE-CONTROL-PLAIN
+                  THRU END-3110-FILE-CONTROL-PLAIN
+
+               MOVE MERGE-USING-2 TO WS-AUX-FILE-NAME
+               PERFORM 3110-START-FILE-CONTROL-PLAIN
+                  THRU END-3110-FILE-CONTROL-PLAIN
+
+               MOVE MERGE-GIVING TO WS-AUX-FILE-NAME
+               PERFORM 3110-START-FILE-CONTROL-PLAIN
+                  THRU END-3110-FILE-CONTROL-PLAIN
            END-IF.
 
            INITIALIZE R-OUTPUT.
@@ -299,6 +443,40 @@
        END-3100-FILE-CONTROL.
            EXIT.
 
+      ******************************************************************
+      *    Emet la clause SELECT d'un fichier USING/GIVING d'un SORT   *
+      *    ou d'un MERGE (nom pris tel quel dans WS-AUX-FILE-NAME).    *
+      ******************************************************************
+       3110-START-FILE-CONTROL-PLAIN.
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM PNT-BLANK-6.
+
+           INITIALIZE R-OUTPUT.
+           STRING PNT-BLANK-11 "SELECT "
+           FUNCTION TRIM(WS-AUX-FILE-NAME)
+           SPACE 'ASSIGN TO "'
+           FUNCTION TRIM(WS-AUX-FILE-NAME) '.dat"'
+           DELIMITED BY SIZE INTO R-OUTPUT.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING PNT-BLANK-11 "ORGANIZATION IS LINE SEQUENTIAL"
+           DELIMITED BY SIZE INTO R-OUTPUT.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING PNT-BLANK-11 "ACCESS MODE IS SEQUENTIAL"
+           DELIMITED BY SIZE INTO R-OUTPUT.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING PNT-BLANK-11 "FILE STATUS IS FS-"
+           FUNCTION TRIM(WS-AUX-FILE-NAME) "."
+           DELIMITED BY SIZE INTO R-OUTPUT.
+           WRITE R-OUTPUT.
+       END-3110-FILE-CONTROL-PLAIN.
+           EXIT.
+
       ******************************************************************
        4000-START-FILE-SECTION.
            OPEN EXTEND F-OUTPUT.
@@ -311,43 +489,118 @@
            DELIMITED BY SIZE INTO R-OUTPUT.
            WRITE R-OUTPUT.
 
-           IF OPTION-1 EQUAL 1
+           IF OPTION-1 EQUAL 1 OR OPTION-3 EQUAL 3 OR OPTION-4 EQUAL 4
                ACCEPT SCREEN-FILE-SECTION
-           
+
                INITIALIZE R-OUTPUT
                STRING PNT-BLANK-7 "FILE SECTION."
                DELIMITED BY SIZE INTO R-OUTPUT
                WRITE R-OUTPUT
 
-               INITIALIZE R-OUTPUT
-               STRING PNT-BLANK-7 "FD F-" 
-               FUNCTION TRIM(LOGICAL-FILE-NAME)
-               DELIMITED BY SIZE INTO R-OUTPUT
-               WRITE R-OUTPUT
+               IF OPTION-1 EQUAL 1
+                   INITIALIZE R-OUTPUT
+                   STRING PNT-BLANK-7 "FD F-"
+                   FUNCTION TRIM(LOGICAL-FILE-NAME)
+                   DELIMITED BY SIZE INTO R-OUTPUT
+                   WRITE R-OUTPUT
+
+                   INITIALIZE R-OUTPUT
+                   STRING PNT-BLANK-11 "RECORD CONTAINS" SPACE
+                   FUNCTION TRIM(RECORD-LENGTH) SPACE "CHARACTERS"
+                   DELIMITED BY SIZE INTO R-OUTPUT
+                   WRITE R-OUTPUT
+
+                   INITIALIZE R-OUTPUT
+                   STRING PNT-BLANK-11 "RECORDING MODE IS" SPACE
+                   RECORDING-MODE "."
+                   DELIMITED BY SIZE INTO R-OUTPUT
+                   WRITE R-OUTPUT
+
+                   INITIALIZE R-OUTPUT
+                   STRING PNT-BLANK-7 "01  R-"
+                   FUNCTION TRIM(LOGICAL-FILE-NAME)
+                   SPACE "PIC X("
+                   FUNCTION TRIM(RECORD-LENGTH) ")."
+                   DELIMITED BY SIZE INTO R-OUTPUT
+                   WRITE R-OUTPUT
+               END-IF
+
+               IF OPTION-3 EQUAL 3 OR OPTION-4 EQUAL 4
+                   INITIALIZE R-OUTPUT
+                   STRING PNT-BLANK-7 "SD  F-"
+                   FUNCTION TRIM(LOGICAL-FILE-NAME)
+                   DELIMITED BY SIZE INTO R-OUTPUT
+                   WRITE R-OUTPUT
+
+                   INITIALIZE R-OUTPUT
+                   STRING PNT-BLANK-7 "01  R-"
+                   FUNCTION TRIM(LOGICAL-FILE-NAME)
+                   SPACE "PIC X("
+                   FUNCTION TRIM(RECORD-LENGTH) ")."
+                   DELIMITED BY SIZE INTO R-OUTPUT
+                   WRITE R-OUTPUT
+               END-IF
+
+               IF OPTION-3 EQUAL 3
+                   MOVE SORT-USING TO WS-AUX-FILE-NAME
+                   PERFORM 4010-START-FILE-SECTION-PLAIN
+                      THRU END-4010-FILE-SECTION-PLAIN
+
+                   MOVE SORT-GIVING TO WS-AUX-FILE-NAME
+                   PERFORM 4010-START-FILE-SECTION-PLAIN
+                      THRU END-4010-FILE-SECTION-PLAIN
+               END-IF
+
+               IF OPTION-4 EQUAL 4
+                   MOVE MERGE-USING-1 TO WS-AUX-FILE-NAME
+                   PERFORM 4010-START-FILE-SECTION-PLAIN
+                      THRU END-4010-FILE-SECTION-PLAIN
+
+                   MOVE MERGE-USING-2 TO WS-AUX-FILE-NAME
+                   PERFORM 4010-START-FILE-SECTION-PLAIN
+                      THRU END-4010-FILE-SECTION-PLAIN
+
+                   MOVE MERGE-GIVING TO WS-AUX-FILE-NAME
+                   PERFORM 4010-START-FILE-SECTION-PLAIN
+                      THRU END-4010-FILE-SECTION-PLAIN
+               END-IF
+           END-IF.
 
-               INITIALIZE R-OUTPUT
-               STRING PNT-BLANK-11 "RECORD CONTAINS" SPACE 
-               FUNCTION TRIM(RECORD-LENGTH) SPACE "CHARACTERS"
-               DELIMITED BY SIZE INTO R-OUTPUT
-               WRITE R-OUTPUT
+           CLOSE F-OUTPUT.
+       END-4000-FILE-SECTION.
 
-               INITIALIZE R-OUTPUT
-               STRING PNT-BLANK-11 "RECORDING MODE IS" SPACE 
-               RECORDING-MODE "."
-               DELIMITED BY SIZE INTO R-OUTPUT
-               WRITE R-OUTPUT
+      ******************************************************************
+      *    Emet le FD et la 01 d'un fichier USING/GIVING d'un SORT ou  *
+      *    d'un MERGE (nom pris tel quel dans WS-AUX-FILE-NAME).       *
+      ******************************************************************
+       4010-START-FILE-SECTION-PLAIN.
+           INITIALIZE R-OUTPUT.
+           STRING PNT-BLANK-7 "FD "
+           FUNCTION TRIM(WS-AUX-FILE-NAME)
+           DELIMITED BY SIZE INTO R-OUTPUT.
+           WRITE R-OUTPUT.
 
-               INITIALIZE R-OUTPUT
-               STRING PNT-BLANK-7 "01  R-"
-               FUNCTION TRIM(LOGICAL-FILE-NAME)
-               SPACE "PIC X(" 
-               FUNCTION TRIM(RECORD-LENGTH) ")."
-               DELIMITED BY SIZE INTO R-OUTPUT
-               WRITE R-OUTPUT
-           END-IF.
+           INITIALIZE R-OUTPUT.
+           STRING PNT-BLANK-11 "RECORD CONTAINS" SPACE
+           FUNCTION TRIM(RECORD-LENGTH) SPACE "CHARACTERS"
+           DELIMITED BY SIZE INTO R-OUTPUT.
+           WRITE R-OUTPUT.
 
-           CLOSE F-OUTPUT.    
-       END-4000-FILE-SECTION.
+           INITIALIZE R-OUTPUT.
+           STRING PNT-BLANK-11 "RECORDING MODE IS" SPACE
+           RECORDING-MODE "."
+           DELIMITED BY SIZE INTO R-OUTPUT.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING PNT-BLANK-7 "01  R-"
+           FUNCTION TRIM(WS-AUX-FILE-NAME)
+           SPACE "PIC X("
+           FUNCTION TRIM(RECORD-LENGTH) ")."
+           DELIMITED BY SIZE INTO R-OUTPUT.
+           WRITE R-OUTPUT.
+       END-4010-FILE-SECTION-PLAIN.
+           EXIT.
 
       ******************************************************************
        4000-START-WS.
@@ -521,6 +774,103 @@
                WRITE R-OUTPUT
            END-IF.
 
+           IF OPTION-3 EQUAL 3
+               INITIALIZE R-OUTPUT
+               WRITE R-OUTPUT FROM PNT-BLANK-6
+               WRITE R-OUTPUT FROM PNT-BLANK-AST
+
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-7 "START-SORT-FILE."
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-11 "SORT F-"
+               FUNCTION TRIM(LOGICAL-FILE-NAME)
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+
+      *        La SD n'a qu'un seul champ, l'enregistrement complet
+      *        (voir 4000-START-FILE-SECTION) : c'est donc lui, et lui
+      *        seul, qui peut servir de clé de tri.
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-14 "ON ASCENDING KEY R-"
+               FUNCTION TRIM(LOGICAL-FILE-NAME)
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-14 "USING" SPACE
+               FUNCTION TRIM(SORT-USING)
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-14 "GIVING" SPACE
+               FUNCTION TRIM(SORT-GIVING) "."
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-7 "END-SORT-FILE."
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-11 "EXIT."
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+           END-IF.
+
+           IF OPTION-4 EQUAL 4
+               INITIALIZE R-OUTPUT
+               WRITE R-OUTPUT FROM PNT-BLANK-6
+               WRITE R-OUTPUT FROM PNT-BLANK-AST
+
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-7 "START-MERGE-FILE."
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-11 "MERGE F-"
+               FUNCTION TRIM(LOGICAL-FILE-NAME)
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+
+      *        La SD n'a qu'un seul champ, l'enregistrement complet
+      *        (voir 4000-START-FILE-SECTION) : c'est donc lui, et lui
+      *        seul, qui peut servir de clé de fusion.
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-14 "ON ASCENDING KEY R-"
+               FUNCTION TRIM(LOGICAL-FILE-NAME)
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-14 "USING" SPACE
+               FUNCTION TRIM(MERGE-USING-1) "," SPACE
+               FUNCTION TRIM(MERGE-USING-2)
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-14 "GIVING" SPACE
+               FUNCTION TRIM(MERGE-GIVING) "."
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-7 "END-MERGE-FILE."
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+
+               INITIALIZE R-OUTPUT
+               STRING PNT-BLANK-11 "EXIT."
+               DELIMITED BY SIZE INTO R-OUTPUT
+               WRITE R-OUTPUT
+           END-IF.
+
            IF OPTION-14 EQUAL 14
                INITIALIZE R-OUTPUT
                WRITE R-OUTPUT FROM PNT-BLANK-6
