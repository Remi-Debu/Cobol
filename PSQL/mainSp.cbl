@@ -72,6 +72,12 @@
            88 WS-IS-EXIST-Y VALUE "Y".
            88 WS-IS-EXIST-N VALUE "N".
 
+       01  WS-PROGRAM-NAME PIC X(08) VALUE 'prog'.
+
+       01  WS-DBNAME-ENV   PIC X(30) VALUE SPACES.
+       01  WS-USERNAME-ENV PIC X(30) VALUE SPACES.
+       01  WS-PASSWD-ENV   PIC X(10) VALUE SPACES.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE 'school'.
        01  USERNAME                PIC  X(30) VALUE 'cobol'.
@@ -99,8 +105,11 @@
 
        PROCEDURE DIVISION.
        1000-MAIN-START.
+           PERFORM 0500-START-LOAD-CREDENTIALS
+              THRU 0500-LOAD-CREDENTIALS-END.
+
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
 
            IF  SQLCODE NOT = ZERO 
@@ -112,8 +121,32 @@
 
        1000-MAIN-END.
            EXEC SQL COMMIT WORK END-EXEC.
-           EXEC SQL DISCONNECT ALL END-EXEC.  
-           STOP RUN. 
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+
+      ******************************************************************
+      *    Charge DBNAME/USERNAME/PASSWD depuis l'environnement quand   *
+      *    ils sont fournis, pour permettre de changer les accès à la  *
+      *    base "school" sans recompiler ; les valeurs par défaut       *
+      *    ci-dessus restent utilisées sinon.                           *
+      ******************************************************************
+       0500-START-LOAD-CREDENTIALS.
+           ACCEPT WS-DBNAME-ENV FROM ENVIRONMENT "SCHOOL-DB-NAME".
+           IF WS-DBNAME-ENV NOT = SPACES
+               MOVE WS-DBNAME-ENV TO DBNAME
+           END-IF.
+
+           ACCEPT WS-USERNAME-ENV FROM ENVIRONMENT "SCHOOL-DB-USER".
+           IF WS-USERNAME-ENV NOT = SPACES
+               MOVE WS-USERNAME-ENV TO USERNAME
+           END-IF.
+
+           ACCEPT WS-PASSWD-ENV FROM ENVIRONMENT "SCHOOL-DB-PASSWD".
+           IF WS-PASSWD-ENV NOT = SPACES
+               MOVE WS-PASSWD-ENV TO PASSWD
+           END-IF.
+       0500-LOAD-CREDENTIALS-END.
+           EXIT.
 
       ******************************************************************
        1001-ERROR-RTN-START.
@@ -139,8 +172,12 @@
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
            END-EVALUATE.
+
+           CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+              SQLERRMC
+           END-CALL.
        1001-ERROR-RTN-END.
-           STOP RUN. 
+           STOP RUN.
 
       ******************************************************************
        START-R-IP.
