@@ -2,7 +2,14 @@
       *                                                                       *
       *    Le programme lis le fichier "assurances.dat" puis ecrit dans       *
       *    un nouveau fichier "rapport-assurances.dat" les                    *
-      *    enregistrements 3 et 7 de "assurances.dat".                        *
+      *    enregistrements sélectionnés de "assurances.dat" : si la           *
+      *    variable d'environnement RFL-SELECT-STATUS est fournie, tous       *
+      *    les enregistrements de ce statut sont retenus ; sinon les          *
+      *    enregistrements 3 et 7 sont retenus comme avant.                   *
+      *    Tout enregistrement dont le WS-AMOUNT est à zéro est aussi         *
+      *    écrit dans "rejets-assurances.dat", mais reste dans la table      *
+      *    (pour la sélection positionnelle/par critère) et en est           *
+      *    exclu au moment de la sélection.                                  *
       *    Pour finir il affiche les enregistrements en détails.              *
       *                                                                       *
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
@@ -26,6 +33,11 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS RAP-ASSU-CODE-STATUS.
 
+           SELECT REJ-ASSU-FILE ASSIGN TO "rejets-assurances.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REJ-ASSU-CODE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ASSU-FILE.
@@ -34,12 +46,17 @@
        FD  RAP-ASSU-FILE.
        01  RAP-ASSU-RECORD PIC X(121).
 
+       FD  REJ-ASSU-FILE.
+       01  REJ-ASSU-RECORD PIC X(121).
+
 
        WORKING-STORAGE SECTION.
        01  ASSU-CODE-STATUS     PIC X(02).
        01  RAP-ASSU-CODE-STATUS PIC X(02).
+       01  REJ-ASSU-CODE-STATUS PIC X(02).
        01  WS-STOP              PIC 9(01) VALUE 0.
        01  WS-INDEX             PIC 9(02) VALUE 1.
+       01  WS-REJECT-COUNT      PIC 9(02) VALUE 0.
 
        01  WS-TABLE-ASSU. 
            05 WS-ASSU  OCCURS 1 TO 99 TIMES
@@ -58,63 +75,162 @@
            05 WS-RAP-ASSU PIC X(121) OCCURS 1 TO 99 TIMES
                                      DEPENDING ON WS-INDEX.
 
+       01  WS-TABLE-REJECTED.
+           05 WS-REJECTED PIC X OCCURS 1 TO 99 TIMES
+                          DEPENDING ON WS-INDEX
+                          VALUE "N".
+               88 WS-REJECTED-YES VALUE "Y".
+
+       01  WS-RECORD-COUNT          PIC 9(02) VALUE 0.
+       01  WS-SCAN-IDX              PIC 9(02) VALUE 1.
+       01  WS-CUR-IDX               PIC 9(02) VALUE 1.
+       01  WS-SELECT-STATUS-ENV     PIC X(08) VALUE SPACES.
+       01  WS-SELECT-STATUS         PIC X(08) VALUE SPACES.
+
+       01  WS-SELECTED-TABLE.
+           05 WS-SELECTED-CNT PIC 9(02) VALUE 1.
+           05 WS-SELECTED OCCURS 1 TO 99 TIMES
+                          DEPENDING ON WS-SELECTED-CNT
+                          INDEXED BY WS-SEL-IDX.
+               10 WS-SEL-REC-IDX PIC 9(02).
+
        PROCEDURE DIVISION.
+           PERFORM 1000-LOAD-CRITERIA   THRU 1000-LOAD-CRITERIA-END.
+           PERFORM 2000-READ-ASSU       THRU 2000-READ-ASSU-END.
+           PERFORM 3000-SELECT-RECORDS  THRU 3000-SELECT-RECORDS-END.
+           PERFORM 4000-WRITE-REPORT    THRU 4000-WRITE-REPORT-END.
+           PERFORM 5000-DISPLAY-REPORT  THRU 5000-DISPLAY-REPORT-END.
+           STOP RUN.
+
+      *    CHARGE LE CRITERE DE SELECTION DEPUIS L'ENVIRONNEMENT,
+      *    QUAND IL EST FOURNI.
+       1000-LOAD-CRITERIA.
+           ACCEPT WS-SELECT-STATUS-ENV FROM ENVIRONMENT
+                  "RFL-SELECT-STATUS".
+           IF WS-SELECT-STATUS-ENV NOT = SPACES
+               MOVE WS-SELECT-STATUS-ENV TO WS-SELECT-STATUS
+           END-IF.
+       1000-LOAD-CRITERIA-END.
+
       *    LECTURE du fichier et stock les donnees dans la table
       *    (séparateur "*")
+       2000-READ-ASSU.
            OPEN INPUT ASSU-FILE.
-           
+           OPEN OUTPUT REJ-ASSU-FILE.
+
            DISPLAY "--------------------------------------------------".
            DISPLAY "READ FILE STATUS :" SPACE ASSU-CODE-STATUS.
 
            PERFORM UNTIL WS-STOP = 1
                READ ASSU-FILE
-               AT END 
+               AT END
                    SET WS-STOP TO 1
-               NOT AT END 
+               NOT AT END
                    MOVE ASSU-RECORD TO WS-RAP-ASSU(WS-INDEX)
 
-                   UNSTRING ASSU-RECORD 
+                   UNSTRING ASSU-RECORD
                    DELIMITED BY "*"
-                   INTO WS-ID(WS-INDEX) WS-NAME-A(WS-INDEX) 
-                   WS-NAME-B(WS-INDEX) WS-NAME-C(WS-INDEX) 
-                   WS-STATUS(WS-INDEX) WS-NUM-A(WS-INDEX) 
+                   INTO WS-ID(WS-INDEX) WS-NAME-A(WS-INDEX)
+                   WS-NAME-B(WS-INDEX) WS-NAME-C(WS-INDEX)
+                   WS-STATUS(WS-INDEX) WS-NUM-A(WS-INDEX)
                    WS-NUM-B(WS-INDEX) WS-AMOUNT(WS-INDEX)
                    WS-EURO(WS-INDEX)
 
+                   IF WS-AMOUNT(WS-INDEX) EQUAL ZERO
+                       MOVE ASSU-RECORD TO REJ-ASSU-RECORD
+                       WRITE REJ-ASSU-RECORD
+                       ADD 1 TO WS-REJECT-COUNT
+                       SET WS-REJECTED-YES(WS-INDEX) TO TRUE
+                   END-IF
+
+      *            Le montant à zéro est aussi écrit dans le fichier
+      *            de rejets ci-dessus (et marqué via WS-REJECTED pour
+      *            être exclu de la sélection), mais l'enregistrement
+      *            reste quand même en position WS-INDEX dans la
+      *            table : la sélection par défaut (enregistrements 3
+      *            et 7, "comme avant") se fonde sur la position dans
+      *            le fichier d'origine, pas sur une table compactée
+      *            des seuls enregistrements valides.
                    ADD 1 TO WS-INDEX
+                   ADD 1 TO WS-RECORD-COUNT
            END-PERFORM.
-               
-           CLOSE ASSU-FILE.
 
-      *    ECRITURE des données 3 et 7
+           CLOSE ASSU-FILE.
+           CLOSE REJ-ASSU-FILE.
+
+           DISPLAY "MONTANTS REJETES :" SPACE WS-REJECT-COUNT.
+       2000-READ-ASSU-END.
+
+      *    SELECTIONNE, SOIT TOUS LES ENREGISTREMENTS DONT LE STATUS
+      *    CORRESPOND AU CRITERE FOURNI, SOIT - A DEFAUT DE CRITERE -
+      *    LES ENREGISTREMENTS 3 ET 7 COMME PAR LE PASSE.
+       3000-SELECT-RECORDS.
+           SET WS-SELECTED-CNT TO 1.
+
+           IF WS-SELECT-STATUS NOT = SPACES
+               SET WS-SCAN-IDX TO 1
+               PERFORM UNTIL WS-SCAN-IDX > WS-RECORD-COUNT
+                   IF WS-STATUS(WS-SCAN-IDX) EQUAL WS-SELECT-STATUS
+                       AND NOT WS-REJECTED-YES(WS-SCAN-IDX)
+                       MOVE WS-SCAN-IDX
+                       TO WS-SEL-REC-IDX(WS-SELECTED-CNT)
+
+                       ADD 1 TO WS-SELECTED-CNT
+                   END-IF
+                   ADD 1 TO WS-SCAN-IDX
+               END-PERFORM
+           ELSE
+               IF WS-RECORD-COUNT NOT < 3
+                   AND NOT WS-REJECTED-YES(3)
+                   MOVE 3 TO WS-SEL-REC-IDX(WS-SELECTED-CNT)
+                   ADD 1 TO WS-SELECTED-CNT
+               END-IF
+               IF WS-RECORD-COUNT NOT < 7
+                   AND NOT WS-REJECTED-YES(7)
+                   MOVE 7 TO WS-SEL-REC-IDX(WS-SELECTED-CNT)
+                   ADD 1 TO WS-SELECTED-CNT
+               END-IF
+           END-IF.
+
+           SUBTRACT 1 FROM WS-SELECTED-CNT.
+       3000-SELECT-RECORDS-END.
+
+      *    ECRITURE des enregistrements sélectionnés.
+       4000-WRITE-REPORT.
            OPEN OUTPUT RAP-ASSU-FILE.
 
            DISPLAY "--------------------------------------------------".
            DISPLAY "WRITE FILE STATUS :" SPACE RAP-ASSU-CODE-STATUS.
 
-           WRITE RAP-ASSU-RECORD FROM WS-RAP-ASSU(3).
-           WRITE RAP-ASSU-RECORD FROM WS-RAP-ASSU(7).
-           CLOSE RAP-ASSU-FILE.
+           SET WS-SEL-IDX TO 1.
+           PERFORM WS-SELECTED-CNT TIMES
+               WRITE RAP-ASSU-RECORD
+               FROM WS-RAP-ASSU(WS-SEL-REC-IDX(WS-SEL-IDX))
 
-      *    AFFICHAGE des données 3 et 7
-           DISPLAY "--------------------------------------------------".
-           DISPLAY "ID       :" SPACE WS-ID(3).
-           DISPLAY "GROUP    :" SPACE WS-NAME-A(3).
-           DISPLAY "IRP      :" SPACE WS-NAME-B(3).
-           DISPLAY "INTITULE :" SPACE WS-NAME-C(3).
-           DISPLAY "CONTRAT  :" SPACE WS-STATUS(3).
-           DISPLAY "NUM A    :" SPACE WS-NUM-A(3).
-           DISPLAY "NUM B    :" SPACE WS-NUM-B(3).
-           DISPLAY "MONTANT  :" SPACE WS-AMOUNT(3) WS-EURO(WS-INDEX).
-           DISPLAY "--------------------------------------------------".
-           DISPLAY "ID       :" SPACE WS-ID(7).
-           DISPLAY "GROUP    :" SPACE WS-NAME-A(7).
-           DISPLAY "IRP      :" SPACE WS-NAME-B(7).
-           DISPLAY "INTITULE :" SPACE WS-NAME-C(7).
-           DISPLAY "CONTRAT  :" SPACE WS-STATUS(7).
-           DISPLAY "NUM A    :" SPACE WS-NUM-A(7).
-           DISPLAY "NUM B    :" SPACE WS-NUM-B(7).
-           DISPLAY "MONTANT  :" SPACE WS-AMOUNT(7) WS-EURO(WS-INDEX).
-           DISPLAY "--------------------------------------------------".
+               ADD 1 TO WS-SEL-IDX
+           END-PERFORM.
 
-           STOP RUN.
+           CLOSE RAP-ASSU-FILE.
+       4000-WRITE-REPORT-END.
+
+      *    AFFICHAGE des enregistrements sélectionnés.
+       5000-DISPLAY-REPORT.
+           SET WS-SEL-IDX TO 1.
+           PERFORM WS-SELECTED-CNT TIMES
+               MOVE WS-SEL-REC-IDX(WS-SEL-IDX) TO WS-CUR-IDX
+
+               DISPLAY "-------------------------------------------"
+               DISPLAY "ID       :" SPACE WS-ID(WS-CUR-IDX)
+               DISPLAY "GROUP    :" SPACE WS-NAME-A(WS-CUR-IDX)
+               DISPLAY "IRP      :" SPACE WS-NAME-B(WS-CUR-IDX)
+               DISPLAY "INTITULE :" SPACE WS-NAME-C(WS-CUR-IDX)
+               DISPLAY "CONTRAT  :" SPACE WS-STATUS(WS-CUR-IDX)
+               DISPLAY "NUM A    :" SPACE WS-NUM-A(WS-CUR-IDX)
+               DISPLAY "NUM B    :" SPACE WS-NUM-B(WS-CUR-IDX)
+               DISPLAY "MONTANT  :" SPACE WS-AMOUNT(WS-CUR-IDX)
+                       WS-EURO(WS-CUR-IDX)
+
+               ADD 1 TO WS-SEL-IDX
+           END-PERFORM.
+           DISPLAY "--------------------------------------------------".
+       5000-DISPLAY-REPORT-END.
