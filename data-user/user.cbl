@@ -1,25 +1,549 @@
+      ******************************************************************
+      *    Le programme gère le fichier des animaux ("pet1.dat") pour  *
+      *    le compte des propriétaires du fichier "user1.dat" : les    *
+      *    transactions du fichier "pet-trans.dat" ajoutent, modifient *
+      *    ou suppriment un animal, puis le nouveau fichier maître est *
+      *    écrit dans "pet3.dat".                                      *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. user.
-       
+       AUTHOR.     Remi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-USERS ASSIGN TO "user1.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-USERS.
+
+           SELECT F-PETS ASSIGN TO "pet1.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PETS.
+
+           SELECT F-PETS-OUT ASSIGN TO "pet3.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PETS-OUT.
+
+           SELECT F-TRANS ASSIGN TO "pet-trans.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-TRANS.
+
+           SELECT F-REPORT ASSIGN TO "user-rapport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REPORT.
+
+           SELECT F-GSM-REPORT ASSIGN TO "user-gsm-rapport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-GSM-REPORT.
+
+      ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-USERS.
+       01  R-USERS.
+           05 RU-ID                   PIC X(5).
+           05 RU-CITY                 PIC A(20).
+           05 RU-STREET               PIC X(20).
+           05 RU-GSM-NUMBER           PIC 9(10).
+           05 RU-LASTNAME             PIC X(20).
+           05 RU-FIRSTNAME            PIC X(20).
+
+       FD  F-PETS.
+       01  R-PETS.
+           05 RP-ID.
+               10 RP-ID-KEY           PIC A(3).
+               10 RP-ID-NUM           PIC 9(5).
+           05 RP-GENDER               PIC A(1).
+           05 RP-NAME                 PIC X(10).
+           05 RP-LOOF                 PIC A(3).
+           05 RP-AGE                  PIC 9(3).
+           05 RP-MASTER.
+               10 RP-MASTER-ID        PIC X(5).
+               10 RP-MASTER-LASTNAME  PIC X(20).
+               10 RP-MASTER-FIRSTNAME PIC X(20).
+           05 RP-DELETED              PIC X(1).
+
+       FD  F-PETS-OUT.
+       01  R-PETS-OUT                 PIC X(71).
+
+       FD  F-TRANS.
+       01  R-TRANS.
+           05 TRANS-ACTION            PIC X(1).
+               88 TRANS-ADD                    VALUE "A".
+               88 TRANS-UPDATE                 VALUE "U".
+               88 TRANS-DELETE                 VALUE "D".
+           05 TRANS-ID.
+               10 TRANS-ID-KEY        PIC A(3).
+               10 TRANS-ID-NUM        PIC 9(5).
+           05 TRANS-GENDER            PIC A(1).
+           05 TRANS-NAME              PIC X(10).
+           05 TRANS-LOOF              PIC A(3).
+           05 TRANS-AGE               PIC 9(3).
+           05 TRANS-MASTER-ID         PIC X(5).
+
+       FD  F-REPORT.
+       01  R-REPORT                   PIC X(80).
+
+       FD  F-GSM-REPORT.
+       01  R-GSM-REPORT                PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  WS-USER.
-           05 WS-ID                   PIC X(5).
-           05 WS-CITY                 PIC A(20).
-           05 WS-STREET               PIC X(20).
-           05 WS-GSM-NUMBER           PIC 9(10).
-           05 WS-LASTNAME             PIC X(20).
-           05 WS-FIRSTNAME            PIC X(20).
-
-       01  WS-PET.
-           05 WS-ID.
-               10 WS-ID-KEY           PIC A(3).
-               10 WS-ID-NUM           PIC 9(5).
-           05 WS-GENDER               PIC A(1).
-           05 WS-NAME                 PIC X(10).
-           05 WS-LOOF                 PIC A(3).
-           05 WS-AGE                  PIC 9(3).
-           05 WS-MASTER.
-               10 WS-MASTER-ID        PIC X(5).
-               10 WS-MASTER-LASTNAME  PIC X(20).
-               10 WS-MASTER-FIRSTNAME PIC X(20).
+       01  FS-USERS                   PIC X(02).
+       01  FS-PETS                    PIC X(02).
+       01  FS-PETS-OUT                PIC X(02).
+       01  FS-TRANS                   PIC X(02).
+       01  FS-REPORT                  PIC X(02).
+       01  FS-GSM-REPORT              PIC X(02).
+
+      *    Table des propriétaires chargée depuis "user1.dat", utilisée
+      *    pour vérifier qu'un animal est bien rattaché à un
+      *    propriétaire existant.
+       01  WS-USER-TABLE.
+           03 WS-USER-COUNT           PIC 9(05) VALUE 0.
+           03 WS-USER-ENT OCCURS 1 TO 1000 TIMES
+                          DEPENDING ON WS-USER-COUNT.
+               05 WS-UT-ID             PIC X(5).
+               05 WS-UT-CITY           PIC A(20).
+               05 WS-UT-STREET         PIC X(20).
+               05 WS-UT-GSM-NUMBER     PIC 9(10).
+               05 WS-UT-LASTNAME       PIC X(20).
+               05 WS-UT-FIRSTNAME      PIC X(20).
+
+      *    Table des animaux chargée depuis "pet1.dat", mise à jour
+      *    par les transactions puis réécrite dans "pet3.dat".
+       01  WS-PET-TABLE.
+           03 WS-PET-COUNT            PIC 9(05) VALUE 0.
+           03 WS-PET-ENT OCCURS 1 TO 2000 TIMES
+                         DEPENDING ON WS-PET-COUNT.
+               05 WS-PT-ID.
+                   10 WS-PT-ID-KEY         PIC A(3).
+                   10 WS-PT-ID-NUM         PIC 9(5).
+               05 WS-PT-GENDER             PIC A(1).
+               05 WS-PT-NAME               PIC X(10).
+               05 WS-PT-LOOF               PIC A(3).
+               05 WS-PT-AGE                PIC 9(3).
+               05 WS-PT-MASTER.
+                   10 WS-PT-MASTER-ID          PIC X(5).
+                   10 WS-PT-MASTER-LASTNAME    PIC X(20).
+                   10 WS-PT-MASTER-FIRSTNAME   PIC X(20).
+               05 WS-PT-DELETED            PIC X(1) VALUE SPACE.
+                  88 WS-PT-IS-DELETED              VALUE "D".
+
+       01  WS-FIND-IDX                PIC 9(05).
+       01  WS-FIND-POS                PIC 9(05) VALUE 0.
+       01  WS-MASTER-FIND-POS         PIC 9(05) VALUE 0.
+       01  WS-FOUND-FLAG              PIC X(01) VALUE "N".
+           88 WS-FOUND-YES                     VALUE "Y".
+           88 WS-FOUND-NO                      VALUE "N".
+
+       01  WS-MASTER-OK-FLAG          PIC X(01).
+           88 WS-MASTER-OK                     VALUE "Y".
+           88 WS-MASTER-BAD                    VALUE "N".
+
+       01  WS-LOOF-OK-FLAG            PIC X(01).
+           88 WS-LOOF-OK                       VALUE "Y".
+           88 WS-LOOF-BAD                      VALUE "N".
+
+       01  WS-GSM-OK-FLAG             PIC X(01).
+           88 WS-GSM-OK                        VALUE "Y".
+           88 WS-GSM-BAD                       VALUE "N".
+
+       01  WS-GSM-PREFIX              PIC X(02).
+
+       01  WS-REPORT-LINE             PIC X(80).
+
+       01  WS-ADD-COUNT               PIC 9(05) VALUE 0.
+       01  WS-UPD-COUNT               PIC 9(05) VALUE 0.
+       01  WS-DEL-COUNT               PIC 9(05) VALUE 0.
+       01  WS-REJECT-COUNT            PIC 9(05) VALUE 0.
+       01  WS-GSM-BAD-COUNT           PIC 9(05) VALUE 0.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM START-MAIN THRU END-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    MAIN qui charge les fichiers maîtres, applique les          *
+      *    transactions puis écrit le nouveau fichier des animaux.     *
+      ******************************************************************
+       START-MAIN.
+           PERFORM START-LOAD-USERS THRU END-LOAD-USERS.
+           PERFORM START-CHECK-GSM THRU END-CHECK-GSM.
+           PERFORM START-LOAD-PETS THRU END-LOAD-PETS.
+           PERFORM START-PROCESS-TRANS THRU END-PROCESS-TRANS.
+           PERFORM START-W-PETS THRU END-W-PETS.
+       END-MAIN.
+
+      ******************************************************************
+      *    Charge les propriétaires du fichier "user1.dat" dans la     *
+      *    table WS-USER-TABLE.                                        *
+      ******************************************************************
+       START-LOAD-USERS.
+           OPEN INPUT F-USERS.
+           IF FS-USERS NOT = "00"
+              DISPLAY "ERREUR OUVERTURE USER1 :" SPACE FS-USERS
+              GO TO END-LOAD-USERS
+           END-IF.
+
+           PERFORM UNTIL FS-USERS EQUAL "10"
+              READ F-USERS
+                 AT END CONTINUE
+                 NOT AT END
+                    ADD 1 TO WS-USER-COUNT
+                    MOVE RU-ID         TO WS-UT-ID(WS-USER-COUNT)
+                    MOVE RU-CITY       TO WS-UT-CITY(WS-USER-COUNT)
+                    MOVE RU-STREET     TO WS-UT-STREET(WS-USER-COUNT)
+                    MOVE RU-GSM-NUMBER TO
+                       WS-UT-GSM-NUMBER(WS-USER-COUNT)
+                    MOVE RU-LASTNAME   TO WS-UT-LASTNAME(WS-USER-COUNT)
+                    MOVE RU-FIRSTNAME  TO WS-UT-FIRSTNAME(WS-USER-COUNT)
+              END-READ
+           END-PERFORM.
+
+           CLOSE F-USERS.
+       END-LOAD-USERS.
+
+      ******************************************************************
+      *    Vérifie le format du numéro de GSM de chaque propriétaire   *
+      *    (indicatif mobile français "06" ou "07") et écris les       *
+      *    anomalies dans le rapport de nettoyage.                     *
+      ******************************************************************
+       START-CHECK-GSM.
+           OPEN OUTPUT F-GSM-REPORT.
+
+           PERFORM VARYING WS-FIND-IDX FROM 1 BY 1
+                   UNTIL WS-FIND-IDX > WS-USER-COUNT
+              MOVE WS-UT-GSM-NUMBER(WS-FIND-IDX)(1:2) TO WS-GSM-PREFIX
+              SET WS-GSM-OK TO TRUE
+              IF WS-GSM-PREFIX NOT = "06" AND WS-GSM-PREFIX NOT = "07"
+                 SET WS-GSM-BAD TO TRUE
+              END-IF
+
+              IF WS-GSM-BAD
+                 ADD 1 TO WS-GSM-BAD-COUNT
+                 MOVE SPACES TO WS-REPORT-LINE
+                 STRING "GSM INVALIDE - PROPRIETAIRE :" SPACE
+                    WS-UT-ID(WS-FIND-IDX) SPACE
+                    WS-UT-LASTNAME(WS-FIND-IDX) SPACE
+                    WS-UT-FIRSTNAME(WS-FIND-IDX) SPACE "-" SPACE
+                    WS-UT-GSM-NUMBER(WS-FIND-IDX)
+                    DELIMITED BY SIZE
+                    INTO WS-REPORT-LINE
+                 WRITE R-GSM-REPORT FROM WS-REPORT-LINE
+              END-IF
+           END-PERFORM.
+
+           IF WS-GSM-BAD-COUNT EQUAL 0
+              MOVE SPACES TO WS-REPORT-LINE
+              STRING "AUCUNE ANOMALIE DE GSM DETECTEE"
+                 DELIMITED BY SIZE
+                 INTO WS-REPORT-LINE
+              WRITE R-GSM-REPORT FROM WS-REPORT-LINE
+           END-IF.
+
+           CLOSE F-GSM-REPORT.
+       END-CHECK-GSM.
+
+      ******************************************************************
+      *    Charge les animaux du fichier "pet1.dat" dans la table      *
+      *    WS-PET-TABLE.                                                *
+      ******************************************************************
+       START-LOAD-PETS.
+           OPEN INPUT F-PETS.
+           IF FS-PETS NOT = "00"
+              DISPLAY "ERREUR OUVERTURE PET1 :" SPACE FS-PETS
+              GO TO END-LOAD-PETS
+           END-IF.
+
+           PERFORM UNTIL FS-PETS EQUAL "10"
+              READ F-PETS
+                 AT END CONTINUE
+                 NOT AT END
+                    PERFORM START-HANDLE-PET THRU END-HANDLE-PET
+              END-READ
+           END-PERFORM.
+
+           CLOSE F-PETS.
+       END-LOAD-PETS.
+
+      ******************************************************************
+      *    Range un animal lu dans le fichier "pet1.dat" dans la       *
+      *    table WS-PET-TABLE.                                         *
+      ******************************************************************
+       START-HANDLE-PET.
+           ADD 1 TO WS-PET-COUNT.
+           MOVE RP-ID             TO WS-PT-ID(WS-PET-COUNT)
+           MOVE RP-GENDER         TO WS-PT-GENDER(WS-PET-COUNT)
+           MOVE RP-NAME           TO WS-PT-NAME(WS-PET-COUNT)
+           MOVE RP-LOOF           TO WS-PT-LOOF(WS-PET-COUNT)
+           MOVE RP-AGE            TO WS-PT-AGE(WS-PET-COUNT)
+           MOVE RP-MASTER         TO WS-PT-MASTER(WS-PET-COUNT)
+           MOVE SPACE             TO WS-PT-DELETED(WS-PET-COUNT).
+       END-HANDLE-PET.
+           EXIT.
+
+      ******************************************************************
+      *    Lis les transactions du fichier "pet-trans.dat" et les      *
+      *    applique (ajout, modification, suppression) à la table      *
+      *    WS-PET-TABLE.                                                *
+      ******************************************************************
+       START-PROCESS-TRANS.
+           OPEN INPUT F-TRANS
+                OUTPUT F-REPORT.
+
+           PERFORM UNTIL FS-TRANS EQUAL "10"
+              READ F-TRANS
+                 AT END CONTINUE
+                 NOT AT END
+                    PERFORM START-HANDLE-TRANS THRU END-HANDLE-TRANS
+              END-READ
+           END-PERFORM.
+
+           PERFORM START-W-TRANS-SUMMARY THRU END-W-TRANS-SUMMARY.
+
+           CLOSE F-TRANS.
+           CLOSE F-REPORT.
+       END-PROCESS-TRANS.
+
+      ******************************************************************
+      *    Aiguille une transaction vers l'ajout, la modification ou   *
+      *    la suppression selon le code action.                        *
+      ******************************************************************
+       START-HANDLE-TRANS.
+           EVALUATE TRUE
+              WHEN TRANS-ADD
+                 PERFORM START-ADD-PET THRU END-ADD-PET
+              WHEN TRANS-UPDATE
+                 PERFORM START-UPDATE-PET THRU END-UPDATE-PET
+              WHEN TRANS-DELETE
+                 PERFORM START-DELETE-PET THRU END-DELETE-PET
+              WHEN OTHER
+                 MOVE SPACES TO WS-REPORT-LINE
+                 STRING "CODE ACTION INCONNU :" SPACE TRANS-ACTION
+                    DELIMITED BY SIZE
+                    INTO WS-REPORT-LINE
+                 WRITE R-REPORT FROM WS-REPORT-LINE
+           END-EVALUATE.
+       END-HANDLE-TRANS.
+
+      ******************************************************************
+      *    Ajoute un nouvel animal après avoir vérifié que son         *
+      *    propriétaire existe bien et que son code LOOF est valide.   *
+      ******************************************************************
+       START-ADD-PET.
+           PERFORM START-CHECK-MASTER THRU END-CHECK-MASTER.
+           PERFORM START-CHECK-LOOF THRU END-CHECK-LOOF.
+
+           IF WS-MASTER-BAD OR WS-LOOF-BAD
+              ADD 1 TO WS-REJECT-COUNT
+              GO TO END-ADD-PET
+           END-IF.
+
+           ADD 1 TO WS-PET-COUNT.
+           MOVE TRANS-ID          TO WS-PT-ID(WS-PET-COUNT)
+           MOVE TRANS-GENDER      TO WS-PT-GENDER(WS-PET-COUNT)
+           MOVE TRANS-NAME        TO WS-PT-NAME(WS-PET-COUNT)
+           MOVE TRANS-LOOF        TO WS-PT-LOOF(WS-PET-COUNT)
+           MOVE TRANS-AGE         TO WS-PT-AGE(WS-PET-COUNT)
+           MOVE TRANS-MASTER-ID   TO WS-PT-MASTER-ID(WS-PET-COUNT)
+           MOVE WS-UT-LASTNAME(WS-MASTER-FIND-POS)
+              TO WS-PT-MASTER-LASTNAME(WS-PET-COUNT)
+           MOVE WS-UT-FIRSTNAME(WS-MASTER-FIND-POS)
+              TO WS-PT-MASTER-FIRSTNAME(WS-PET-COUNT)
+           MOVE SPACE             TO WS-PT-DELETED(WS-PET-COUNT)
+           ADD 1 TO WS-ADD-COUNT.
+       END-ADD-PET.
+           EXIT.
+
+      ******************************************************************
+      *    Modifie un animal déjà connu après les mêmes vérifications  *
+      *    que pour un ajout.                                          *
+      ******************************************************************
+       START-UPDATE-PET.
+           PERFORM START-FIND-PET THRU END-FIND-PET.
+
+           IF WS-FOUND-NO
+              MOVE SPACES TO WS-REPORT-LINE
+              STRING "ANIMAL NON TROUVE (MAJ) :" SPACE
+                 TRANS-ID-KEY SPACE TRANS-ID-NUM
+                 DELIMITED BY SIZE
+                 INTO WS-REPORT-LINE
+              WRITE R-REPORT FROM WS-REPORT-LINE
+              ADD 1 TO WS-REJECT-COUNT
+              GO TO END-UPDATE-PET
+           END-IF.
+
+           PERFORM START-CHECK-MASTER THRU END-CHECK-MASTER.
+           PERFORM START-CHECK-LOOF THRU END-CHECK-LOOF.
+
+           IF WS-MASTER-BAD OR WS-LOOF-BAD
+              ADD 1 TO WS-REJECT-COUNT
+              GO TO END-UPDATE-PET
+           END-IF.
+
+           MOVE TRANS-GENDER      TO WS-PT-GENDER(WS-FIND-POS)
+           MOVE TRANS-NAME        TO WS-PT-NAME(WS-FIND-POS)
+           MOVE TRANS-LOOF        TO WS-PT-LOOF(WS-FIND-POS)
+           MOVE TRANS-AGE         TO WS-PT-AGE(WS-FIND-POS)
+           MOVE TRANS-MASTER-ID   TO WS-PT-MASTER-ID(WS-FIND-POS)
+           MOVE WS-UT-LASTNAME(WS-MASTER-FIND-POS)
+              TO WS-PT-MASTER-LASTNAME(WS-FIND-POS)
+           MOVE WS-UT-FIRSTNAME(WS-MASTER-FIND-POS)
+              TO WS-PT-MASTER-FIRSTNAME(WS-FIND-POS)
+           ADD 1 TO WS-UPD-COUNT.
+       END-UPDATE-PET.
+           EXIT.
+
+      ******************************************************************
+      *    Marque un animal comme supprimé ; il ne sera pas repris     *
+      *    dans le nouveau fichier "pet3.dat".                         *
+      ******************************************************************
+       START-DELETE-PET.
+           PERFORM START-FIND-PET THRU END-FIND-PET.
+
+           IF WS-FOUND-NO
+              MOVE SPACES TO WS-REPORT-LINE
+              STRING "ANIMAL NON TROUVE (SUPPR) :" SPACE
+                 TRANS-ID-KEY SPACE TRANS-ID-NUM
+                 DELIMITED BY SIZE
+                 INTO WS-REPORT-LINE
+              WRITE R-REPORT FROM WS-REPORT-LINE
+              ADD 1 TO WS-REJECT-COUNT
+              GO TO END-DELETE-PET
+           END-IF.
+
+           SET WS-PT-IS-DELETED(WS-FIND-POS) TO TRUE.
+           ADD 1 TO WS-DEL-COUNT.
+       END-DELETE-PET.
+           EXIT.
+
+      ******************************************************************
+      *    Recherche un animal dans WS-PET-TABLE à partir de son       *
+      *    identifiant de transaction. Retourne sa position dans       *
+      *    WS-FIND-POS (0 si non trouvé).                               *
+      ******************************************************************
+       START-FIND-PET.
+           SET WS-FOUND-NO TO TRUE.
+           MOVE 0 TO WS-FIND-POS.
+
+           PERFORM VARYING WS-FIND-IDX FROM 1 BY 1
+                   UNTIL WS-FIND-IDX > WS-PET-COUNT
+              IF WS-PT-ID(WS-FIND-IDX) EQUAL TRANS-ID
+                 AND WS-PT-DELETED(WS-FIND-IDX) NOT = "D"
+                 SET WS-FOUND-YES TO TRUE
+                 MOVE WS-FIND-IDX TO WS-FIND-POS
+              END-IF
+           END-PERFORM.
+       END-FIND-PET.
+           EXIT.
+
+      ******************************************************************
+      *    Vérifie que le propriétaire référencé par la transaction    *
+      *    existe bien dans la table WS-USER-TABLE.                    *
+      ******************************************************************
+       START-CHECK-MASTER.
+           SET WS-MASTER-BAD TO TRUE.
+           MOVE 0 TO WS-MASTER-FIND-POS.
+
+           PERFORM VARYING WS-FIND-IDX FROM 1 BY 1
+                   UNTIL WS-FIND-IDX > WS-USER-COUNT
+              IF WS-UT-ID(WS-FIND-IDX) EQUAL TRANS-MASTER-ID
+                 SET WS-MASTER-OK TO TRUE
+                 MOVE WS-FIND-IDX TO WS-MASTER-FIND-POS
+              END-IF
+           END-PERFORM.
+
+           IF WS-MASTER-BAD
+              MOVE SPACES TO WS-REPORT-LINE
+              STRING "PROPRIETAIRE INCONNU :" SPACE TRANS-MASTER-ID
+                 SPACE "- ANIMAL :" SPACE
+                 TRANS-ID-KEY SPACE TRANS-ID-NUM
+                 DELIMITED BY SIZE
+                 INTO WS-REPORT-LINE
+              WRITE R-REPORT FROM WS-REPORT-LINE
+           END-IF.
+       END-CHECK-MASTER.
+
+      ******************************************************************
+      *    Vérifie que le code LOOF de la transaction est soit vide,   *
+      *    soit composé de 3 lettres sans espace intercalé.            *
+      ******************************************************************
+       START-CHECK-LOOF.
+           SET WS-LOOF-OK TO TRUE.
+
+           IF TRANS-LOOF NOT = SPACES
+              IF TRANS-LOOF(1:1) EQUAL SPACE
+                 OR TRANS-LOOF(2:1) EQUAL SPACE
+                 OR TRANS-LOOF(3:1) EQUAL SPACE
+                 SET WS-LOOF-BAD TO TRUE
+              END-IF
+           END-IF.
+
+           IF WS-LOOF-BAD
+              MOVE SPACES TO WS-REPORT-LINE
+              STRING "CODE LOOF INVALIDE :" SPACE TRANS-LOOF
+                 SPACE "- ANIMAL :" SPACE
+                 TRANS-ID-KEY SPACE TRANS-ID-NUM
+                 DELIMITED BY SIZE
+                 INTO WS-REPORT-LINE
+              WRITE R-REPORT FROM WS-REPORT-LINE
+           END-IF.
+       END-CHECK-LOOF.
+
+      ******************************************************************
+      *    Écris le résumé des transactions traitées.                  *
+      ******************************************************************
+       START-W-TRANS-SUMMARY.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "AJOUTS :" SPACE WS-ADD-COUNT
+              SPACE "MODIFICATIONS :" SPACE WS-UPD-COUNT
+              SPACE "SUPPRESSIONS :" SPACE WS-DEL-COUNT
+              SPACE "REJETS :" SPACE WS-REJECT-COUNT
+              DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+           WRITE R-REPORT FROM WS-REPORT-LINE.
+       END-W-TRANS-SUMMARY.
+
+      ******************************************************************
+      *    Réécris la table des animaux (hors suppressions) dans le    *
+      *    fichier "pet3.dat".                                         *
+      ******************************************************************
+       START-W-PETS.
+           OPEN OUTPUT F-PETS-OUT.
+
+           PERFORM VARYING WS-FIND-IDX FROM 1 BY 1
+                   UNTIL WS-FIND-IDX > WS-PET-COUNT
+              IF NOT WS-PT-IS-DELETED(WS-FIND-IDX)
+                 PERFORM START-W-PET-LINE THRU END-W-PET-LINE
+              END-IF
+           END-PERFORM.
+
+           CLOSE F-PETS-OUT.
+       END-W-PETS.
+
+      ******************************************************************
+      *    Écris une ligne du fichier "pet3.dat" pour un animal.       *
+      ******************************************************************
+       START-W-PET-LINE.
+           MOVE SPACES TO R-PETS-OUT.
+           STRING WS-PT-ID(WS-FIND-IDX)
+                  WS-PT-GENDER(WS-FIND-IDX)
+                  WS-PT-NAME(WS-FIND-IDX)
+                  WS-PT-LOOF(WS-FIND-IDX)
+                  WS-PT-AGE(WS-FIND-IDX)
+                  WS-PT-MASTER-ID(WS-FIND-IDX)
+                  WS-PT-MASTER-LASTNAME(WS-FIND-IDX)
+                  WS-PT-MASTER-FIRSTNAME(WS-FIND-IDX)
+              DELIMITED BY SIZE
+              INTO R-PETS-OUT.
+           WRITE R-PETS-OUT.
+       END-W-PET-LINE.
+           EXIT.
