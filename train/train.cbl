@@ -70,6 +70,24 @@
        01  HALT-IDX         PIC 9(05).
        01  WS-NUM-TEMP      PIC 9(02).
 
+       01  WS-HALT-LIST-LINE PIC X(80).
+       01  WS-HALT-POS-NBR   PIC Z9.
+       01  WS-HALT-PTR       PIC 9(03).
+
+       01  WS-CNT-TGV        PIC 9(05) VALUE 0.
+       01  WS-CNT-CORAIL     PIC 9(05) VALUE 0.
+       01  WS-CNT-TER        PIC 9(05) VALUE 0.
+
+       01  WS-CONF-IDX1      PIC 9(05).
+       01  WS-CONF-IDX2      PIC 9(05).
+       01  WS-CONF-IDX2-START PIC 9(05).
+       01  WS-CONF-MIN-START-1 PIC 9(05).
+       01  WS-CONF-MIN-END-1   PIC 9(05).
+       01  WS-CONF-MIN-START-2 PIC 9(05).
+       01  WS-CONF-MIN-END-2   PIC 9(05).
+       01  WS-CONF-LINE      PIC X(80).
+       01  WS-CONF-COUNT     PIC 9(04) VALUE 0.
+
       ******************************************************************
        PROCEDURE DIVISION.
            PERFORM START-MAIN THRU END-MAIN.
@@ -86,6 +104,7 @@
            PERFORM START-R-TRAIN3 THRU END-R-TRAIN3.
            PERFORM START-W-HEADER THRU END-W-HEADER.
            PERFORM START-W-TRAIN3 THRU END-W-TRAIN3.
+           PERFORM START-CHECK-CONFLICTS THRU END-CHECK-CONFLICTS.
            PERFORM START-W-FOOTER THRU END-W-FOOTER.
        END-MAIN.
       
@@ -130,6 +149,7 @@
            MOVE STATION-DEPART   TO T-STATION-DEPART(T-CNT).
            MOVE TRAIN-TIME       TO TRAIN-TIME-START(T-CNT).
            MOVE TRAIN-NBR-HEURES TO T-NBR-HOURS(T-CNT).
+           MOVE TRAIN-QUAI       TO T-QUAI(T-CNT).
 
            PERFORM VARYING HALT-IDX FROM 1 BY 1 UNTIL HALT-IDX > 10
               MOVE TRAIN-HALT-FLAG(HALT-IDX) 
@@ -177,9 +197,13 @@
            INTO WS-PNT-STRING(51:9).
 
            STRING "|| ARRÊT"
-           DELIMITED BY SIZE 
+           DELIMITED BY SIZE
            INTO WS-PNT-STRING(61:9).
-           
+
+           STRING "|| QUAI"
+           DELIMITED BY SIZE
+           INTO WS-PNT-STRING(70:9).
+
            WRITE R-TRAIN3 FROM WS-PNT-STRING.
            WRITE R-TRAIN3 FROM WS-PNT-BLANK . 
            CLOSE F-TRAIN3. 
@@ -202,6 +226,16 @@
 
               MOVE T-NBR-HALT(T-IDX) TO WS-PNT-NBR
 
+      *       Cumule le sous-total par type de train
+              EVALUATE TRUE
+                 WHEN T-TYPE-TGV(T-IDX)
+                    ADD 1 TO WS-CNT-TGV
+                 WHEN T-TYPE-CORAIL(T-IDX)
+                    ADD 1 TO WS-CNT-CORAIL
+                 WHEN T-TYPE-TER(T-IDX)
+                    ADD 1 TO WS-CNT-TER
+              END-EVALUATE
+
               PERFORM START-TIME-END THRU END-TIME-END
 
               STRING T-TYPE(T-IDX)
@@ -217,7 +251,8 @@
               INTO WS-PNT-STRING(28:10)
 
               STRING "||" SPACE T-END-HH(T-IDX) ":" T-END-MM(T-IDX)
-              DELIMITED BY SIZE 
+              T-END-DAY-FLAG(T-IDX)
+              DELIMITED BY SIZE
               INTO WS-PNT-STRING(38:11)
 
               STRING "||" SPACE  T-NBR-HOURS(T-IDX)
@@ -225,36 +260,137 @@
               INTO WS-PNT-STRING(49:9)
 
               STRING "||" SPACE FUNCTION TRIM(WS-PNT-NBR)
-              DELIMITED BY SIZE 
+              DELIMITED BY SIZE
               INTO WS-PNT-STRING(58:9)
-              
+
+              STRING "||" SPACE T-QUAI(T-IDX)
+              DELIMITED BY SIZE
+              INTO WS-PNT-STRING(70:9)
+
               WRITE R-TRAIN3 FROM WS-PNT-STRING
+
+              IF T-NBR-HALT(T-IDX) > 0
+                 PERFORM START-W-HALT-LIST THRU END-W-HALT-LIST
+              END-IF
            END-PERFORM.
            CLOSE F-TRAIN3.
        END-W-TRAIN3.
 
+      ******************************************************************
+      *    Écris sous la ligne du train la liste des arrêts réels      *
+      *    (numéro de position dans TRAIN-HALT-FLAG) pour ce train.    *
+      ******************************************************************
+       START-W-HALT-LIST.
+           MOVE SPACES TO WS-HALT-LIST-LINE.
+           MOVE 1 TO WS-HALT-PTR.
+           STRING "      ARRETS :" DELIMITED BY SIZE
+           INTO WS-HALT-LIST-LINE
+           WITH POINTER WS-HALT-PTR.
+
+           PERFORM VARYING HALT-IDX FROM 1 BY 1 UNTIL HALT-IDX > 10
+              IF T-HALT-FLAG(T-IDX)(HALT-IDX:1) EQUAL "H"
+                 MOVE HALT-IDX TO WS-HALT-POS-NBR
+                 STRING SPACE FUNCTION TRIM(WS-HALT-POS-NBR) ","
+                 DELIMITED BY SIZE
+                 INTO WS-HALT-LIST-LINE
+                 WITH POINTER WS-HALT-PTR
+              END-IF
+           END-PERFORM.
+
+           WRITE R-TRAIN3 FROM WS-HALT-LIST-LINE.
+       END-W-HALT-LIST.
+
       ******************************************************************
       *    Calcul l'heure d'arrivée du train en fonction de son heure  *
       *    de départ et de la durée du trajet.                         *
       ******************************************************************
        START-TIME-END.
            MOVE T-START-MM(T-IDX) TO T-END-MM(T-IDX).
-      
+           MOVE SPACE TO T-END-DAY-FLAG(T-IDX).
+
       *    Ajoute la durée du trajet et l'heure de départ à l'heure
       *    d'arrivée
-           ADD T-NBR-HOURS(T-IDX) TO T-START-HH(T-IDX) 
+           ADD T-NBR-HOURS(T-IDX) TO T-START-HH(T-IDX)
            GIVING T-END-HH(T-IDX).
 
-      *    Si l'heure d'arrivée est strictement supérieure à 24
-      *    soustrait 24 à l'heure d'arrivée tant que celle-ci est 
-      *    strictement supérieure à 24.
-           IF T-END-HH(T-IDX) > 24
-              PERFORM UNTIL T-END-HH(T-IDX) < 25
-                 SUBTRACT 24 FROM T-END-HH(T-IDX) 
+      *    Si l'heure d'arrivée est supérieure ou égale à 24
+      *    soustrait 24 à l'heure d'arrivée tant que celle-ci est
+      *    supérieure ou égale à 24. Chaque passage de minuit
+      *    est signalé par le repère "J+1" dans le rapport.
+           IF T-END-HH(T-IDX) >= 24
+              PERFORM UNTIL T-END-HH(T-IDX) < 24
+                 SUBTRACT 24 FROM T-END-HH(T-IDX)
                  GIVING T-END-HH(T-IDX)
+                 SET T-END-NEXT-DAY(T-IDX) TO TRUE
+              END-PERFORM
+           END-IF.
+       END-TIME-END.
+
+      ******************************************************************
+      *    Recherche les conflits d'horaire : deux trains partant de   *
+      *    la même station avec des créneaux horaires qui se           *
+      *    chevauchent. Écris le résultat dans le rapport.             *
+      ******************************************************************
+       START-CHECK-CONFLICTS.
+           OPEN EXTEND F-TRAIN3.
+
+           PERFORM VARYING WS-CONF-IDX1 FROM 1 BY 1
+                   UNTIL WS-CONF-IDX1 >= T-CNT
+              COMPUTE WS-CONF-MIN-START-1 =
+                 T-START-HH(WS-CONF-IDX1) * 60
+                 + T-START-MM(WS-CONF-IDX1)
+              COMPUTE WS-CONF-MIN-END-1 =
+                 T-END-HH(WS-CONF-IDX1) * 60
+                 + T-END-MM(WS-CONF-IDX1)
+              IF T-END-NEXT-DAY(WS-CONF-IDX1)
+                 ADD 1440 TO WS-CONF-MIN-END-1
+              END-IF
+
+              COMPUTE WS-CONF-IDX2-START = WS-CONF-IDX1 + 1
+
+              PERFORM VARYING WS-CONF-IDX2 FROM WS-CONF-IDX2-START BY 1
+                      UNTIL WS-CONF-IDX2 >= T-CNT
+                 IF T-STATION-DEPART(WS-CONF-IDX1)
+                         EQUAL T-STATION-DEPART(WS-CONF-IDX2)
+                    COMPUTE WS-CONF-MIN-START-2 =
+                       T-START-HH(WS-CONF-IDX2) * 60
+                       + T-START-MM(WS-CONF-IDX2)
+                    COMPUTE WS-CONF-MIN-END-2 =
+                       T-END-HH(WS-CONF-IDX2) * 60
+                       + T-END-MM(WS-CONF-IDX2)
+                    IF T-END-NEXT-DAY(WS-CONF-IDX2)
+                       ADD 1440 TO WS-CONF-MIN-END-2
+                    END-IF
+
+                    IF WS-CONF-MIN-START-1 < WS-CONF-MIN-END-2
+                    AND WS-CONF-MIN-START-2 < WS-CONF-MIN-END-1
+                       ADD 1 TO WS-CONF-COUNT
+                       MOVE SPACES TO WS-CONF-LINE
+                       STRING "CONFLIT :" SPACE
+                          FUNCTION TRIM(T-STATION-DEPART(WS-CONF-IDX1))
+                          SPACE "-" SPACE
+                          T-START-HH(WS-CONF-IDX1) ":"
+                          T-START-MM(WS-CONF-IDX1) SPACE "/" SPACE
+                          T-START-HH(WS-CONF-IDX2) ":"
+                          T-START-MM(WS-CONF-IDX2)
+                          DELIMITED BY SIZE
+                          INTO WS-CONF-LINE
+                       WRITE R-TRAIN3 FROM WS-CONF-LINE
+                    END-IF
+                 END-IF
               END-PERFORM
+           END-PERFORM.
+
+           IF WS-CONF-COUNT EQUAL 0
+              MOVE SPACES TO WS-CONF-LINE
+              STRING "AUCUN CONFLIT D'HORAIRE DETECTE"
+                 DELIMITED BY SIZE
+                 INTO WS-CONF-LINE
+              WRITE R-TRAIN3 FROM WS-CONF-LINE
            END-IF.
-       END-TIME-END. 
+
+           CLOSE F-TRAIN3.
+       END-CHECK-CONFLICTS.
 
       ******************************************************************
       *    Écris le pied de page du rapport qui notamment le nombre    *
@@ -282,6 +418,31 @@
            
            WRITE R-TRAIN3 FROM WS-PNT-STRING.
 
+      *    Sous-totaux par type de train
+           INITIALIZE WS-PNT-STRING.
+           INITIALIZE WS-PNT-NBR.
+           MOVE WS-CNT-TGV TO WS-PNT-NBR.
+           STRING "NOMBRE DE TGV :" SPACE FUNCTION TRIM(WS-PNT-NBR)
+           DELIMITED BY SIZE
+           INTO WS-PNT-STRING.
+           WRITE R-TRAIN3 FROM WS-PNT-STRING.
+
+           INITIALIZE WS-PNT-STRING.
+           INITIALIZE WS-PNT-NBR.
+           MOVE WS-CNT-CORAIL TO WS-PNT-NBR.
+           STRING "NOMBRE DE CORAIL :" SPACE FUNCTION TRIM(WS-PNT-NBR)
+           DELIMITED BY SIZE
+           INTO WS-PNT-STRING.
+           WRITE R-TRAIN3 FROM WS-PNT-STRING.
+
+           INITIALIZE WS-PNT-STRING.
+           INITIALIZE WS-PNT-NBR.
+           MOVE WS-CNT-TER TO WS-PNT-NBR.
+           STRING "NOMBRE DE TER :" SPACE FUNCTION TRIM(WS-PNT-NBR)
+           DELIMITED BY SIZE
+           INTO WS-PNT-STRING.
+           WRITE R-TRAIN3 FROM WS-PNT-STRING.
+
       *    Fin
            INITIALIZE WS-PNT-STRING.
            STRING WS-PNT-BLANK "FIN"
