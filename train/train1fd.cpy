@@ -0,0 +1,20 @@
+       01  TRAIN1-DETAILS.
+           03 RECORD-TYPE          PIC XXX.
+              88 TGV                         VALUE 'TGV'.
+              88 CORAIL                      VALUE 'COR'.
+              88 TER                         VALUE 'TER'.
+
+           03 STATION-DEPART       PIC X(18).
+
+           03 TRAIN-TIME.
+              05 TRAIN-TIME-HH     PIC 99.
+              05 TRAIN-TIME-MM     PIC 99.
+
+           03 TRAIN-NBR-HEURES     PIC 99.
+
+           03 TRAIN-HALT-FLAG PIC X OCCURS 10 TIMES.
+              88 TRAIN-STOP            VALUE 'H'.
+              88 TRAIN-SERV            VALUE 'S'.
+              88 TRAIN-FRETE           VALUE 'F'.
+
+           03 TRAIN-QUAI           PIC X(02).
