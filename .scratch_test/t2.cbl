@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. t2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-OUT ASSIGN TO WS-OUTPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-OUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-OUT.
+       01 R-OUT PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-OUTPUT-FILENAME PIC X(40) VALUE "output.dat".
+       01 FS-OUT PIC X(02).
+       PROCEDURE DIVISION.
+           STRING "output_2026_T1.dat" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILENAME
+           OPEN OUTPUT F-OUT.
+           DISPLAY "OPEN FS=[" FS-OUT "] NAME=[" WS-OUTPUT-FILENAME "]".
+           WRITE R-OUT FROM "HELLO".
+           CLOSE F-OUT.
+           STOP RUN.
