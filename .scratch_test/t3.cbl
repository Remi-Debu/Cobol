@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. t3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-OUT ASSIGN TO WS-OUTPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-OUT.
+           SELECT F-CSV ASSIGN TO WS-CSV-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-OUT.
+       01 R-OUT PIC X(20).
+       FD F-CSV.
+       01 R-CSV PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-OUTPUT-FILENAME PIC X(40) VALUE "output.dat".
+       01 WS-CSV-FILENAME    PIC X(40) VALUE "output.csv".
+       01 FS-OUT PIC X(02).
+       01 FS-CSV PIC X(02).
+       PROCEDURE DIVISION.
+           OPEN OUTPUT F-OUT.
+           DISPLAY "OUT  FS=[" FS-OUT "]".
+           WRITE R-OUT FROM "FIXEDWIDTH".
+           CLOSE F-OUT.
+           OPEN OUTPUT F-CSV.
+           DISPLAY "CSV  FS=[" FS-CSV "]".
+           WRITE R-CSV FROM "CSVDATA".
+           CLOSE F-CSV.
+           STOP RUN.
