@@ -0,0 +1,20 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. t4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-A ASSIGN TO WS-CURRENT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-A.
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-A.
+       01 R-A PIC X(40).
+       WORKING-STORAGE SECTION.
+       01 WS-CURRENT-FILENAME PIC X(40) VALUE "assurances-part1.dat".
+       01 FS-A PIC X(02).
+       PROCEDURE DIVISION.
+           OPEN INPUT F-A.
+           DISPLAY "FS=[" FS-A "]".
+           CLOSE F-A.
+           STOP RUN.
