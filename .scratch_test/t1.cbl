@@ -0,0 +1,21 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. t1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-OUT ASSIGN TO WS-FN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-OUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-OUT.
+       01 R-OUT PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-FN PIC X(40) VALUE "testout3.dat".
+       01 FS-OUT PIC X(02).
+       PROCEDURE DIVISION.
+           OPEN OUTPUT F-OUT.
+           DISPLAY "OPEN FS=[" FS-OUT "]".
+           WRITE R-OUT FROM "HELLO".
+           CLOSE F-OUT.
+           STOP RUN.
