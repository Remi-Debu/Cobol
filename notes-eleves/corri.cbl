@@ -48,23 +48,136 @@
 
        WORKING-STORAGE SECTION.
        01  F-INPUT-STATUS  PIC X(02).
-           88 F-INPUT-STATUS-OK  VALUE "0".
+           88 F-INPUT-STATUS-OK  VALUE "00".
            88 F-INPUT-STATUS-EOF VALUE "10".
-           
+
        01  F-OUTPUT-STATUS PIC X(02).
-           88 F-OUTPUT-STATUS-OK  VALUE "0".
+           88 F-OUTPUT-STATUS-OK  VALUE "00".
            88 F-OUTPUT-STATUS-EOF VALUE "10".
 
+       01  WS-IS-EXIST      PIC X.
+           88 WS-IS-EXIST-Y VALUE "Y".
+           88 WS-IS-EXIST-N VALUE "N".
+
+       01  WS-MISMATCH-COUNT PIC 9(05) VALUE ZERO.
+       01  WS-REPORT-LINE    PIC X(250).
+       01  WS-COEF-DISPLAY   PIC 9V9.
+       01  WS-OLD-COEF-DISPLAY PIC 9V9.
+       01  WS-MISMATCH-COUNT-E PIC ZZZZ9.
+
+       01  TABLE-COURSE.
+           03 C-CNT PIC 9(03) VALUE 1.
+           03 COURSE OCCURS 1 TO 200 TIMES
+                        DEPENDING ON C-CNT
+                        INDEXED BY C-IDX.
+               05 C-LABEL PIC X(21).
+               05 C-COEF  PIC 9V9.
+
+      ******************************************************************
        PROCEDURE DIVISION.
+       START-MAIN.
+           PERFORM START-R-IP THRU END-R-IP.
+       END-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    Lis "input.dat" et compare, pour chaque cours, le           *
+      *    coefficient déjà vu à celui du record courant ; toute       *
+      *    incohérence est écrite dans "output.dat".                   *
+      ******************************************************************
+       START-R-IP.
            OPEN INPUT F-INPUT.
+           OPEN OUTPUT F-OUTPUT.
 
-           SET F-INPUT-STATUS-OK TO TRUE.
-           PERFORM UNTIL F-INPUT-STATUS-EOF
-               READ F-INPUT 
-               AT END SET F-INPUT-STATUS-EOF TO TRUE
-               NOT AT END 
-                   DISPLAY R-COEF
-               END-READ
-           END-PERFORM.
-           STOP RUN.
-       
\ No newline at end of file
+           IF F-OUTPUT-STATUS-OK
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "*** RAPPORT DE CONTROLE DES COEFFICIENTS ***"
+               DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+               WRITE REC-F-OUTPUT FROM WS-REPORT-LINE
+
+               SET F-INPUT-STATUS-OK TO TRUE
+               PERFORM UNTIL F-INPUT-STATUS-EOF
+                   READ F-INPUT
+                   AT END
+                       SET F-INPUT-STATUS-EOF TO TRUE
+                   NOT AT END
+                       EVALUATE REC-F-INPUT-2
+                       WHEN 02
+                           PERFORM START-CHECK-COEF THRU END-CHECK-COEF
+                       WHEN OTHER
+                           CONTINUE
+                       END-EVALUATE
+                   END-READ
+               END-PERFORM
+
+               MOVE WS-MISMATCH-COUNT TO WS-MISMATCH-COUNT-E
+               MOVE SPACES TO WS-REPORT-LINE
+               IF WS-MISMATCH-COUNT EQUAL ZERO
+                   STRING "AUCUNE INCOHERENCE DE COEFFICIENT DETECTEE."
+                   DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               ELSE
+                   STRING FUNCTION TRIM(WS-MISMATCH-COUNT-E)
+                   " INCOHERENCE(S) DE COEFFICIENT DETECTEE(S)."
+                   DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-IF
+               WRITE REC-F-OUTPUT FROM WS-REPORT-LINE
+
+               CLOSE F-OUTPUT
+           ELSE
+               DISPLAY "ERROR :" SPACE F-OUTPUT-STATUS
+           END-IF.
+
+           CLOSE F-INPUT.
+       END-R-IP.
+           EXIT.
+
+      ******************************************************************
+      *    Mémorise le coefficient du premier record vu pour un cours  *
+      *    (label), puis signale tout record ultérieur du même cours   *
+      *    dont le coefficient ne correspond pas.                      *
+      ******************************************************************
+       START-CHECK-COEF.
+           INITIALIZE WS-IS-EXIST.
+
+           SET C-IDX TO 1.
+           SEARCH COURSE VARYING C-IDX
+               AT END
+                   SET WS-IS-EXIST-N TO TRUE
+               WHEN C-LABEL(C-IDX) EQUAL R-LABEL
+                   SET WS-IS-EXIST-Y TO TRUE
+           END-SEARCH.
+
+           IF WS-IS-EXIST-N
+               MOVE R-LABEL TO C-LABEL(C-CNT)
+               MOVE R-COEF  TO C-COEF(C-CNT)
+               ADD 1 TO C-CNT
+           ELSE
+               IF C-COEF(C-IDX) NOT EQUAL R-COEF
+                   PERFORM START-WRITE-MISMATCH
+                      THRU END-WRITE-MISMATCH
+               END-IF
+           END-IF.
+       END-CHECK-COEF.
+           EXIT.
+
+      ******************************************************************
+      *    Ecrit une ligne de rapport pour un coefficient incohérent.  *
+      ******************************************************************
+       START-WRITE-MISMATCH.
+           ADD 1 TO WS-MISMATCH-COUNT.
+           MOVE C-COEF(C-IDX) TO WS-OLD-COEF-DISPLAY.
+           MOVE R-COEF        TO WS-COEF-DISPLAY.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "COEFFICIENT INCOHERENT - COURS:" R-LABEL
+           " ATTENDU:" WS-OLD-COEF-DISPLAY
+           " RECU:" WS-COEF-DISPLAY
+           DELIMITED BY SIZE
+           INTO WS-REPORT-LINE.
+
+           WRITE REC-F-OUTPUT FROM WS-REPORT-LINE.
+       END-WRITE-MISMATCH.
+           EXIT.
