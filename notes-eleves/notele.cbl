@@ -29,7 +29,12 @@
            ACCESS MODE IS SEQUENTIAL
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-OUTPUT.
-      
+
+           SELECT F-GRADE-REJECT ASSIGN TO "rejets-notes.dat"
+           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-GRADE-REJECT.
+
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -55,14 +60,29 @@
            RECORDING MODE IS F.
        01  REC-F-OUTPUT     PIC X(2000).
 
+       FD  F-GRADE-REJECT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-GRADE-REJECT PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  FS-INPUT  PIC X(02).
            88 FS-INPUT-OK  VALUE "0".
            88 FS-INPUT-EOF VALUE "10".
-           
+
        01  FS-OUTPUT PIC X(02).
            88 FS-OUTPUT-OK  VALUE "0".
-       
+
+       01  FS-GRADE-REJECT PIC X(02).
+           88 FS-GRADE-REJECT-OK VALUE "0".
+
+       01  WS-GRADE-VALID      PIC X.
+           88 WS-GRADE-VALID-Y VALUE "Y".
+           88 WS-GRADE-VALID-N VALUE "N".
+
+       01  WS-VAL-GRADE         PIC 9(02)V9(02).
+       01  WS-VAL-COEF          PIC 9V9.
+
        01  TABLE-STUDENT.
            03  S-CNT  PIC 9(03) VALUE 1.
            03  STUDENT OCCURS 1 TO 200 TIMES
@@ -139,26 +159,31 @@
       ******************************************************************
        START-R-IP.
            OPEN INPUT F-INPUT.
+           OPEN OUTPUT F-GRADE-REJECT.
            IF FS-INPUT EQUAL "00"
               SET FS-INPUT-OK TO TRUE
 
               PERFORM UNTIL FS-INPUT-EOF
-                 READ F-INPUT 
-                 AT END 
+                 READ F-INPUT
+                 AT END
                     SUBTRACT 1 FROM S-CNT
                     SUBTRACT 1 FROM C-CNT
                     SUBTRACT 1 FROM G-CNT
                     SET FS-INPUT-EOF TO TRUE
-                 NOT AT END 
+                 NOT AT END
                     EVALUATE REC-F-INPUT-2
                     WHEN "01"
-                       PERFORM START-HANDLE-STUDENT 
+                       PERFORM START-HANDLE-STUDENT
                           THRU END-HANDLE-STUDENT
                     WHEN "02"
-                       PERFORM START-HANDLE-COURSE 
-                          THRU END-HANDLE-COURSE
-                       PERFORM START-HANDLE-GRADE 
-                          THRU END-HANDLE-GRADE
+                       PERFORM START-VALIDATE-GRADE
+                          THRU END-VALIDATE-GRADE
+                       IF WS-GRADE-VALID-Y
+                          PERFORM START-HANDLE-COURSE
+                             THRU END-HANDLE-COURSE
+                          PERFORM START-HANDLE-GRADE
+                             THRU END-HANDLE-GRADE
+                       END-IF
                     WHEN OTHER
                        CONTINUE
                     END-EVALUATE
@@ -167,10 +192,36 @@
            ELSE
               DISPLAY "ERREUR :" SPACE FS-INPUT
            END-IF.
+           CLOSE F-GRADE-REJECT.
            CLOSE F-INPUT.
        END-R-IP.
            EXIT.
 
+      ******************************************************************
+      *    Rejette les notes/coefficients hors des bornes plausibles   *
+      *    (note 0 à 20, coefficient entre 0 exclu et 9,9) avant de    *
+      *    les ajouter aux tableaux et de fausser les moyennes.        *
+      ******************************************************************
+       START-VALIDATE-GRADE.
+           SET WS-GRADE-VALID-Y TO TRUE.
+           MOVE R-C-GRADE TO WS-VAL-GRADE.
+           MOVE R-C-COEF  TO WS-VAL-COEF.
+
+           IF R-C-GRADE NOT NUMERIC
+              OR WS-VAL-GRADE > 20
+              OR R-C-COEF NOT NUMERIC
+              OR WS-VAL-COEF = ZERO
+              SET WS-GRADE-VALID-N TO TRUE
+              STRING "NOTE/COEF INVALIDE - COURS:" R-C-LABEL
+              " NOTE:" R-C-GRADE " COEF:" R-C-COEF
+              DELIMITED BY SIZE
+              INTO REC-GRADE-REJECT
+              WRITE REC-GRADE-REJECT
+              INITIALIZE REC-GRADE-REJECT
+           END-IF.
+       END-VALIDATE-GRADE.
+           EXIT.
+
       ******************************************************************
       *    Stock les données RECORD STUDENT dans la table STUDENT de   *
       *    la WS.                                                      *
