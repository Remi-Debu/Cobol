@@ -0,0 +1,9 @@
+       FD  F-:CLIENT:.
+       01  R:CLIENT:.
+           03 R:CLIENT:-ID      PIC X(09).
+           03 R:CLIENT:-NOM     PIC X(20).
+           03 R:CLIENT:-PRENOM  PIC X(20).
+           03 R:CLIENT:-POSTE   PIC X(14).
+           03 R:CLIENT:-CODE    PIC X(03).
+           03 R:CLIENT:-SALAIRE PIC 9(04)V99.
+           03 R:CLIENT:-AGENCE  PIC X(05).
