@@ -1,13 +1,14 @@
-      ****************************************************************** 
+      ******************************************************************
       *                                                                *
-      *    Le programme lis 2 fichiers puis ecrit dans un nouveau      *
-      *    fichier un rapport de synthèse.                             *
-      *    Dans ce rapport on retrouve les données des 2 fichiers,     *
+      *    Le programme lis une liste de fichiers d'assurances         *
+      *    (dont le nom est fourni par un fichier manifeste) puis      *
+      *    ecrit dans un nouveau fichier un rapport de synthèse.       *
+      *    Dans ce rapport on retrouve les données de chaque fichier,  *
       *    la date de compilation, le nombre d'enregistrements         *
       *    et le nombre d'occurence des différents status.             *
       *                                                                *
       ******************************************************************
-       
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. insucli.
        AUTHOR.     Remi.
@@ -17,15 +18,15 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INSU-P1 ASSIGN TO "assurances-part1.dat"
+           SELECT INSU-MANIFEST ASSIGN TO "insucli-manifest.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS-INSU1.
+           FILE STATUS IS FS-INSU-MANIFEST.
 
-           SELECT INSU-P2 ASSIGN TO "assurances-part2.dat"
+           SELECT INSU-GENERIC ASSIGN TO DYNAMIC WS-CURRENT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS-INSU2.
+           FILE STATUS IS FS-INSU-GENERIC.
 
            SELECT INSU-REP ASSIGN TO "rapport-assurances.dat"
            ORGANIZATION IS LINE SEQUENTIAL
@@ -34,11 +35,11 @@
 
        DATA DIVISION.
        FILE SECTION.
-       FD  INSU-P1.
-       01  INSU-RECORD-P1 PIC X(123).
+       FD  INSU-MANIFEST.
+       01  INSU-MANIFEST-RECORD PIC X(123).
 
-       FD  INSU-P2.
-       01  INSU-RECORD-P2 PIC X(123).
+       FD  INSU-GENERIC.
+       01  INSU-GENERIC-RECORD PIC X(123).
 
        FD  INSU-REP.
        01  INSU-REP-RECORD PIC X(200).
@@ -52,10 +53,13 @@
            03 WS-NUM       PIC 9(08).
            03 WS-NUM-CLEAN PIC ZZZZZZZZZZZ9,99.
 
+       01  WS-CURRENT-FILENAME PIC X(123) VALUE SPACES.
+       01  WS-EURO-SYMBOL      PIC X(05) VALUE SPACES.
+
        01  WS-FILE-STATUS.
-           03  FS-INSU1    PIC X(02).
-           03  FS-INSU2    PIC X(02).
-           03  FS-INSU-REP PIC X(02).
+           03  FS-INSU-MANIFEST PIC X(02).
+           03  FS-INSU-GENERIC  PIC X(02).
+           03  FS-INSU-REP      PIC X(02).
 
        01  WS-COMP-DATE-YMD.
            03  WS-CURRENT-YEAR    PIC  9(04).
@@ -70,19 +74,54 @@
            03  WS-CURRENT-YEAR    PIC  9(04).
 
        01  WS-COUNTERS.
-           03  WS-COUNT-RECORD1   PIC 9(03) VALUE 0.
-           03  WS-COUNT-RECORD2   PIC 9(03) VALUE 0.
            03  WS-COUNT-TOTAL     PIC 9(04) VALUE 0.
            03  WS-COUNT-ACTIVE    PIC 9(03) VALUE 0.
            03  WS-COUNT-SUSPENDED PIC 9(03) VALUE 0.
            03  WS-COUNT-CANCELED  PIC 9(03) VALUE 0.
-       
+
        01  WS-TOTAL-AMOUT.
-           03 WS-TOTAL-AMOUNT-P1 PIC 9(10).
-           03 WS-TOTAL-AMOUNT-P2 PIC 9(10).
            03 WS-TOTAL-AMOUNT    PIC 9(10).
 
-       01  WS-INSU-TABLE. 
+       01  WS-EXPIRY-DATES.
+           03  WS-TODAY-YYYYMMDD PIC 9(08).
+           03  WS-TODAY-INT      PIC 9(07) COMP.
+           03  WS-CUTOFF-INT     PIC 9(07) COMP.
+           03  WS-TO-DAY         PIC 9(02).
+           03  WS-TO-MONTH       PIC 9(02).
+           03  WS-TO-YEAR        PIC 9(04).
+           03  WS-TO-YYYYMMDD    PIC 9(08).
+           03  WS-TO-DATE-INT    PIC 9(07) COMP.
+
+       01  WS-EXPIRY-TABLE.
+           03 WS-EXPIRY-CNT PIC 9(02) VALUE 1.
+           03 WS-EXPIRY OCCURS 1 TO 99 TIMES
+                        DEPENDING ON WS-EXPIRY-CNT
+                        INDEXED BY WS-EXPIRY-IDX.
+              05 WS-EXP-ID-CLIENT PIC X(12).
+              05 WS-EXP-NAME      PIC X(29).
+              05 WS-EXP-TO        PIC X(13).
+
+       01  WS-EXPIRY-TOTAL PIC 9(03) VALUE 0.
+
+       01  WS-MANIFEST-TABLE.
+           03 WS-MANIFEST-CNT PIC 9(02) VALUE 1.
+           03 WS-MANIFEST-FILE OCCURS 1 TO 20 TIMES
+                                DEPENDING ON WS-MANIFEST-CNT
+                                INDEXED BY WS-MANIFEST-IDX
+                                PIC X(123).
+
+       01  WS-PART-STATS.
+           03 WS-PART-STAT OCCURS 1 TO 20 TIMES
+                            DEPENDING ON WS-MANIFEST-CNT
+                            INDEXED BY WS-PART-IDX.
+               05 WS-PART-COUNT  PIC 9(03) VALUE 0.
+               05 WS-PART-AMOUNT PIC 9(10) VALUE 0.
+
+       01  WS-PART-NUM   PIC 9(02).
+       01  WS-PART-NUM-E PIC Z9.
+       01  WS-PART-LABEL PIC X(10).
+
+       01  WS-INSU-TABLE.
            03 WS-INSU  OCCURS 1 TO 99 TIMES
                        DEPENDING ON WS-INDEX.
                05 FILLER       PIC X(03) VALUE "|".
@@ -107,26 +146,48 @@
                05 FILLER       PIC X(01) VALUE "|".
 
        01  WS-LABEL-STATUS-TABLE.
-           03 WS-LABEL-STATUS OCCURS 1 TO 99 TIMES   
+           03 WS-LABEL-STATUS OCCURS 1 TO 99 TIMES
                               DEPENDING ON WS-LS-INDEX.
               05 WS-LS-ID     PIC X(10).
               05 WS-LS-LABEL  PIC X(60).
               05 WS-LS-STATUS PIC X(30).
 
+       01  WS-SUSPENSE-TABLE.
+           03 WS-SUSPENSE-CNT PIC 9(02) VALUE 1.
+           03 WS-SUSPENSE OCCURS 1 TO 99 TIMES
+                          DEPENDING ON WS-SUSPENSE-CNT
+                          INDEXED BY WS-SUSPENSE-IDX.
+              05 WS-SUSP-ID-CLIENT PIC X(12).
+              05 WS-SUSP-STATUS    PIC X(14).
+
+       01  WS-SUSPENSE-TOTAL PIC 9(03) VALUE 0.
+
+       01  WS-GROUP-TABLE.
+           03 WS-GROUP-CNT PIC 9(02) VALUE 1.
+           03 WS-GROUP-TOTAL OCCURS 1 TO 50 TIMES
+                             DEPENDING ON WS-GROUP-CNT
+                             INDEXED BY WS-GROUP-IDX.
+              05 WS-GT-GROUP  PIC X(18).
+              05 WS-GT-AMOUNT PIC 9(10) VALUE 0.
+              05 WS-GT-COUNT  PIC 9(03) VALUE 0.
+
        01  WS-STOP     PIC 9(01) VALUE 0.
        01  WS-INDEX    PIC 9(02) VALUE 1.
        01  WS-LS-INDEX PIC 9(02) VALUE 1.
-                                  
+       01  WS-LS-TOTAL PIC 9(04) VALUE 0.
+
 
        PROCEDURE DIVISION.
            PERFORM 0000-MAIN THRU 0000-MAIN-END.
            STOP RUN.
 
-      ****************************************************************** 
+      ******************************************************************
       *    0000 = MAIN                                                 *
-      *    1000 = PART 1                                               *
-      *    2000 = PART 2                                               *
+      *    0500 = MANIFESTE (LISTE DES FICHIERS A TRAITER)              *
+      *    1000 = TRAITEMENT GENERIQUE D'UN FICHIER                    *
       *    3000 = PART LABEL STATUS                                    *
+      *    3500 = SUSPENSE (STATUS NON RECONNUS)                       *
+      *    3600 = POLICES EXPIRANT SOUS 30 JOURS                       *
       *    4000 = ALL                                                  *
       ******************************************************************
 
@@ -136,26 +197,38 @@
            MOVE ALL "*" TO WS-AST.
 
            PERFORM 4000-HEADER-REPORT THRU 4000-HEADER-REPORT-END.
-           PERFORM 1000-PART1-HEADER  THRU 1000-PART1-HEADER-END.
-           PERFORM 1000-PART1-READ    THRU 1000-PART1-READ-END.
-           PERFORM 1000-PART1-WRITE   THRU 1000-PART1-WRITE-END.
-           PERFORM 2000-PART2-HEADER  THRU 2000-PART2-HEADER-END.
-           PERFORM 2000-PART2-READ    THRU 2000-PART2-READ-END.
-           PERFORM 2000-PART2-WRITE   THRU 2000-PART2-WRITE-END.
-
-           PERFORM 3000-PART-LABEL-STATUS-WRITE 
+           PERFORM 0500-MANIFEST-READ THRU 0500-MANIFEST-READ-END.
+
+           SET WS-PART-IDX TO 1.
+           PERFORM UNTIL WS-PART-IDX > WS-MANIFEST-CNT
+               PERFORM 1000-PART-HEADER THRU 1000-PART-HEADER-END
+               PERFORM 1000-PART-READ   THRU 1000-PART-READ-END
+               PERFORM 1000-PART-WRITE  THRU 1000-PART-WRITE-END
+
+               SET WS-PART-IDX UP BY 1
+           END-PERFORM.
+
+           SUBTRACT 1 FROM WS-GROUP-CNT.
+
+           PERFORM 3000-PART-LABEL-STATUS-WRITE
               THRU 3000-PART-LABEL-STATUS-WRITE-END.
 
+           PERFORM 3500-PART-SUSPENSE-WRITE
+              THRU 3500-PART-SUSPENSE-WRITE-END.
+
+           PERFORM 3600-PART-EXPIRY-WRITE
+              THRU 3600-PART-EXPIRY-WRITE-END.
+
            PERFORM 4000-FOOTER-REPORT THRU 4000-FOOTER-REPORT-END.
        0000-MAIN-END.
 
       *    ECRIS LE HEADER (TITRE ET DATE DE COMPILATION)
-      *    DANS LE RAPORT D'ASSURANCES. 
+      *    DANS LE RAPORT D'ASSURANCES.
        4000-HEADER-REPORT.
            OPEN OUTPUT INSU-REP.
            DISPLAY "FS INSU REP WRITE :" SPACE FS-INSU-REP.
 
-           WRITE INSU-REP-RECORD 
+           WRITE INSU-REP-RECORD
            FROM "INSURANCE CLIENTS SUMMARY REPORT".
            WRITE INSU-REP-RECORD FROM SPACE.
 
@@ -165,122 +238,66 @@
            MOVE CORR WS-COMP-DATE-YMD
            TO WS-COMP-DATE-DMY.
 
+           COMPUTE WS-TODAY-YYYYMMDD =
+              WS-CURRENT-YEAR  OF WS-COMP-DATE-YMD * 10000
+              + WS-CURRENT-MONTH OF WS-COMP-DATE-YMD * 100
+              + WS-CURRENT-DAY   OF WS-COMP-DATE-YMD.
+           COMPUTE WS-TODAY-INT =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+           COMPUTE WS-CUTOFF-INT = WS-TODAY-INT + 30.
+
            STRING "Report Generation Date :" DELIMITED BY SIZE,
                   SPACE,
                   WS-COMP-DATE-DMY DELIMITED BY SIZE,
                   INTO WS-STRING
            END-STRING.
-           
+
            WRITE INSU-REP-RECORD FROM WS-STRING.
            WRITE INSU-REP-RECORD FROM SPACE.
 
            CLOSE INSU-REP.
        4000-HEADER-REPORT-END.
 
-      *    ECRIS LE HEADER (NOM DES COLONNES) 
-      *    DE LA PARTIE 1 DU RAPPORT.
-       1000-PART1-HEADER. 
-           OPEN EXTEND INSU-REP.
-           DISPLAY "FS INSU REP WRITE :" SPACE FS-INSU-REP.
+      *    LIS LE FICHIER MANIFESTE QUI CONTIENT, UNE LIGNE PAR
+      *    FICHIER, LA LISTE DES FICHIERS D'ASSURANCES A TRAITER.
+       0500-MANIFEST-READ.
+           OPEN INPUT INSU-MANIFEST.
+           DISPLAY "FS INSU MANIFEST READ :" SPACE FS-INSU-MANIFEST.
 
-           WRITE INSU-REP-RECORD FROM WS-AST.
-           WRITE INSU-REP-RECORD FROM "PART 1".
-           WRITE INSU-REP-RECORD FROM WS-AST.
-           WRITE INSU-REP-RECORD FROM WS-DASH.
-
-           MOVE "ID"        TO WS-ID(1).
-           MOVE "ID CLIENT" TO WS-ID-CLIENT(1).
-           MOVE "GROUP"     TO WS-GROUP(1).
-           MOVE "NAME"      TO WS-NAME(1).
-           MOVE "LABEL"     TO WS-LABEL(1).
-           MOVE "STATUS"    TO WS-STATUS(1).
-           MOVE "FROM"      TO WS-FROM(1).
-           MOVE "TO"        TO WS-TO(1).
-           MOVE "AMOUNT"    TO WS-AMOUNT(1).
-
-           WRITE INSU-REP-RECORD FROM WS-INSU(1).
-           WRITE INSU-REP-RECORD FROM WS-DASH.
-           CLOSE INSU-REP.
-       1000-PART1-HEADER-END.
-
-      *    LIS LE FICHIER D'ASSURANCES PARTIE 1
-      *    PUIS STOCK LES DONNEES DANS MA WORKING STORAGE SECTION.
-       1000-PART1-READ.
-           OPEN INPUT INSU-P1.
-        
-           DISPLAY "FS INSU P1 READ :" SPACE FS-INSU1.
-           
-           INITIALIZE WS-INSU-TABLE.
+           SET WS-MANIFEST-CNT TO 1.
+           SET WS-STOP TO 0.
            PERFORM UNTIL WS-STOP = 1
-               READ INSU-P1
-               AT END 
+               READ INSU-MANIFEST
+               AT END
                    SET WS-STOP TO 1
-               NOT AT END 
-                   UNSTRING INSU-RECORD-P1 
-                   DELIMITED BY "*"
-                   INTO WS-ID-CLIENT(WS-INDEX) WS-GROUP(WS-INDEX) 
-                   WS-NAME(WS-INDEX) WS-LABEL(WS-INDEX) 
-                   WS-STATUS(WS-INDEX) WS-FROM(WS-INDEX) 
-                   WS-TO(WS-INDEX) WS-AMOUNT(WS-INDEX)
-                   WS-EURO(WS-INDEX)
-
-                   EVALUATE WS-STATUS(WS-INDEX)
-                       WHEN "Actif"
-                           ADD 1 TO WS-COUNT-ACTIVE
-                       WHEN "Suspendu"
-                          ADD 1 TO WS-COUNT-SUSPENDED
-                       WHEN "Resilie"
-                          ADD 1 TO WS-COUNT-CANCELED
-                       WHEN "Resilié"
-                          ADD 1 TO WS-COUNT-CANCELED
-                       WHEN OTHER
-                          CONTINUE
-                   END-EVALUATE
-                    
-                   MOVE WS-LABEL(WS-INDEX) 
-                   TO WS-LS-LABEL(WS-LS-INDEX)
+               NOT AT END
+                   MOVE INSU-MANIFEST-RECORD
+                   TO WS-MANIFEST-FILE(WS-MANIFEST-CNT)
 
-                   MOVE WS-STATUS(WS-INDEX) 
-                   TO WS-LS-STATUS(WS-LS-INDEX) 
-
-                   INITIALIZE WS-NUM
-                   MOVE WS-AMOUNT(WS-INDEX) TO WS-NUM
-                   ADD WS-NUM TO WS-TOTAL-AMOUNT-P1
-
-                   MOVE WS-INDEX TO WS-ID(WS-INDEX) 
-
-                   ADD 1 TO WS-INDEX
-                   ADD 1 TO WS-LS-INDEX
-                   ADD 1 TO WS-COUNT-RECORD1
-           END-PERFORM.           
-           CLOSE INSU-P1.
-       1000-PART1-READ-END.
-
-      *    ECRIS LES DONNEES DE MA TABLE DANS LE RAPPORT. 
-       1000-PART1-WRITE.
-           OPEN EXTEND INSU-REP.
-
-           SET WS-INDEX TO 1.
-           PERFORM WS-COUNT-RECORD1 TIMES
-               WRITE INSU-REP-RECORD FROM WS-INSU(WS-INDEX)
-               WRITE INSU-REP-RECORD FROM WS-DASH 
-
-               ADD 1 TO WS-INDEX
+                   ADD 1 TO WS-MANIFEST-CNT
            END-PERFORM.
-           WRITE INSU-REP-RECORD FROM SPACE.
+           SUBTRACT 1 FROM WS-MANIFEST-CNT.
 
-           CLOSE INSU-REP.
-       1000-PART1-WRITE-END.
+           CLOSE INSU-MANIFEST.
+       0500-MANIFEST-READ-END.
 
-      *    ECRIS LE HEADER (NOM DES COLONNES) 
-      *    DE LA PARTIE 2 DU RAPPORT.
-       2000-PART2-HEADER. 
+      *    ECRIS LE HEADER (NOM DES COLONNES) DU FICHIER COURANT
+      *    DU MANIFESTE.
+       1000-PART-HEADER.
            INITIALIZE WS-INSU-TABLE.
+
+           SET WS-PART-NUM TO WS-PART-IDX.
+           MOVE WS-PART-NUM TO WS-PART-NUM-E.
+           MOVE SPACES TO WS-PART-LABEL.
+           STRING "PART " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PART-NUM-E) DELIMITED BY SIZE
+                  INTO WS-PART-LABEL.
+
            OPEN EXTEND INSU-REP.
            DISPLAY "FS INSU REP WRITE :" SPACE FS-INSU-REP.
 
            WRITE INSU-REP-RECORD FROM WS-AST.
-           WRITE INSU-REP-RECORD FROM "PART 2".
+           WRITE INSU-REP-RECORD FROM WS-PART-LABEL.
            WRITE INSU-REP-RECORD FROM WS-AST.
            WRITE INSU-REP-RECORD FROM WS-DASH.
 
@@ -297,31 +314,44 @@
            WRITE INSU-REP-RECORD FROM WS-INSU(1).
            WRITE INSU-REP-RECORD FROM WS-DASH.
            CLOSE INSU-REP.
-       2000-PART2-HEADER-END.
+       1000-PART-HEADER-END.
 
-      *    LIS LE FICHIER D'ASSURANCES PARTIE 2
+      *    LIS LE FICHIER D'ASSURANCES COURANT DU MANIFESTE
       *    PUIS STOCK LES DONNEES DANS MA WORKING STORAGE SECTION.
-       2000-PART2-READ.
-           OPEN INPUT INSU-P2.
-        
-           DISPLAY "FS INSU P2 READ :" SPACE FS-INSU2.
-           
-           INITIALIZE WS-INSU-TABLE.
+       1000-PART-READ.
+           MOVE WS-MANIFEST-FILE(WS-PART-IDX) TO WS-CURRENT-FILENAME.
+           OPEN INPUT INSU-GENERIC.
+
+           DISPLAY "FS INSU GENERIC READ :" SPACE FS-INSU-GENERIC.
+
            SET WS-INDEX TO 1.
            SET WS-STOP TO 0.
            PERFORM UNTIL WS-STOP = 1
-               READ INSU-P2
-               AT END 
+               READ INSU-GENERIC
+               AT END
                    SET WS-STOP TO 1
-               NOT AT END 
-                   UNSTRING INSU-RECORD-P2 
+               NOT AT END
+               IF WS-INDEX > 99 OR WS-LS-INDEX > 99
+                                 OR WS-SUSPENSE-CNT > 99
+                                 OR WS-EXPIRY-CNT > 99
+                                 OR WS-GROUP-CNT > 50
+                   DISPLAY "WARNING : TABLE LIMIT (99) REACHED, "
+                   "REMAINING RECORDS IN" SPACE WS-CURRENT-FILENAME
+                   SPACE "ARE SKIPPED"
+                   SET WS-STOP TO 1
+               ELSE
+                   UNSTRING INSU-GENERIC-RECORD
                    DELIMITED BY "*"
-                   INTO WS-ID-CLIENT(WS-INDEX) WS-GROUP(WS-INDEX) 
-                   WS-NAME(WS-INDEX) WS-LABEL(WS-INDEX) 
-                   WS-STATUS(WS-INDEX) WS-FROM(WS-INDEX) 
+                   INTO WS-ID-CLIENT(WS-INDEX) WS-GROUP(WS-INDEX)
+                   WS-NAME(WS-INDEX) WS-LABEL(WS-INDEX)
+                   WS-STATUS(WS-INDEX) WS-FROM(WS-INDEX)
                    WS-TO(WS-INDEX) WS-AMOUNT(WS-INDEX)
                    WS-EURO(WS-INDEX)
 
+                   IF WS-EURO-SYMBOL EQUAL SPACES
+                       MOVE WS-EURO(WS-INDEX) TO WS-EURO-SYMBOL
+                   END-IF
+
                    EVALUATE WS-STATUS(WS-INDEX)
                        WHEN "Actif"
                            ADD 1 TO WS-COUNT-ACTIVE
@@ -332,42 +362,106 @@
                        WHEN "Resilié"
                           ADD 1 TO WS-COUNT-CANCELED
                        WHEN OTHER
-                          CONTINUE
+                          MOVE WS-ID-CLIENT(WS-INDEX)
+                          TO WS-SUSP-ID-CLIENT(WS-SUSPENSE-CNT)
+
+                          MOVE WS-STATUS(WS-INDEX)
+                          TO WS-SUSP-STATUS(WS-SUSPENSE-CNT)
+
+                          ADD 1 TO WS-SUSPENSE-CNT
+                          ADD 1 TO WS-SUSPENSE-TOTAL
                    END-EVALUATE
 
-                   MOVE WS-LABEL(WS-INDEX) 
+                   MOVE WS-LABEL(WS-INDEX)
                    TO WS-LS-LABEL(WS-LS-INDEX)
 
-                   MOVE WS-STATUS(WS-INDEX) 
-                   TO WS-LS-STATUS(WS-LS-INDEX) 
+                   MOVE WS-STATUS(WS-INDEX)
+                   TO WS-LS-STATUS(WS-LS-INDEX)
 
                    INITIALIZE WS-NUM
                    MOVE WS-AMOUNT(WS-INDEX) TO WS-NUM
-                   ADD WS-NUM TO WS-TOTAL-AMOUNT-P2
-                   
-                   MOVE WS-INDEX TO WS-ID(WS-INDEX) 
+                   ADD WS-NUM TO WS-PART-AMOUNT(WS-PART-IDX)
+
+                   PERFORM 1000-ACCUM-GROUP THRU 1000-ACCUM-GROUP-END
+
+                   PERFORM 1000-CHECK-EXPIRY THRU 1000-CHECK-EXPIRY-END
+
+                   MOVE WS-INDEX TO WS-ID(WS-INDEX)
 
                    ADD 1 TO WS-INDEX
                    ADD 1 TO WS-LS-INDEX
-                   ADD 1 TO WS-COUNT-RECORD2
-           END-PERFORM.           
-           CLOSE INSU-P2.
-       2000-PART2-READ-END.
+                   ADD 1 TO WS-LS-TOTAL
+                   ADD 1 TO WS-PART-COUNT(WS-PART-IDX)
+               END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE INSU-GENERIC.
+       1000-PART-READ-END.
+
+      *    CUMULE LE MONTANT DE LA PRIME COURANTE DANS LE TOTAL
+      *    DE SON GROUPE (TOUS FICHIERS CONFONDUS).
+       1000-ACCUM-GROUP.
+           SET WS-GROUP-IDX TO 1.
+           SEARCH WS-GROUP-TOTAL VARYING WS-GROUP-IDX
+               AT END
+                   MOVE WS-GROUP(WS-INDEX) TO WS-GT-GROUP(WS-GROUP-CNT)
+                   ADD WS-NUM TO WS-GT-AMOUNT(WS-GROUP-CNT)
+                   ADD 1 TO WS-GT-COUNT(WS-GROUP-CNT)
+                   ADD 1 TO WS-GROUP-CNT
+               WHEN WS-GT-GROUP(WS-GROUP-IDX) EQUAL WS-GROUP(WS-INDEX)
+                   ADD WS-NUM TO WS-GT-AMOUNT(WS-GROUP-IDX)
+                   ADD 1 TO WS-GT-COUNT(WS-GROUP-IDX)
+           END-SEARCH.
+       1000-ACCUM-GROUP-END.
+
+      *    SIGNALE TOUTE POLICE DONT LA DATE DE FIN (WS-TO, AU FORMAT
+      *    JJ/MM/AAAA) TOMBE DANS LES 30 PROCHAINS JOURS.
+       1000-CHECK-EXPIRY.
+           UNSTRING WS-TO(WS-INDEX) DELIMITED BY "/"
+           INTO WS-TO-DAY WS-TO-MONTH WS-TO-YEAR.
+
+           IF WS-TO-DAY NOT NUMERIC OR WS-TO-MONTH NOT NUMERIC
+                                     OR WS-TO-YEAR NOT NUMERIC
+               CONTINUE
+           ELSE
+               COMPUTE WS-TO-YYYYMMDD = WS-TO-YEAR * 10000
+                                       + WS-TO-MONTH * 100
+                                       + WS-TO-DAY
+               COMPUTE WS-TO-DATE-INT =
+                  FUNCTION INTEGER-OF-DATE(WS-TO-YYYYMMDD)
+
+               IF WS-TO-DATE-INT >= WS-TODAY-INT
+                                  AND WS-TO-DATE-INT <= WS-CUTOFF-INT
+                   MOVE WS-ID-CLIENT(WS-INDEX)
+                   TO WS-EXP-ID-CLIENT(WS-EXPIRY-CNT)
+
+                   MOVE WS-NAME(WS-INDEX)
+                   TO WS-EXP-NAME(WS-EXPIRY-CNT)
+
+                   MOVE WS-TO(WS-INDEX)
+                   TO WS-EXP-TO(WS-EXPIRY-CNT)
+
+                   ADD 1 TO WS-EXPIRY-CNT
+                   ADD 1 TO WS-EXPIRY-TOTAL
+               END-IF
+           END-IF.
+       1000-CHECK-EXPIRY-END.
 
       *    ECRIS LES DONNEES DE MA TABLE DANS LE RAPPORT.
-       2000-PART2-WRITE.
+       1000-PART-WRITE.
            OPEN EXTEND INSU-REP.
 
            SET WS-INDEX TO 1.
-           PERFORM WS-COUNT-RECORD2 TIMES
+           PERFORM WS-PART-COUNT(WS-PART-IDX) TIMES
                WRITE INSU-REP-RECORD FROM WS-INSU(WS-INDEX)
-               WRITE INSU-REP-RECORD FROM WS-DASH 
+               WRITE INSU-REP-RECORD FROM WS-DASH
 
                ADD 1 TO WS-INDEX
            END-PERFORM.
            WRITE INSU-REP-RECORD FROM SPACE.
+
            CLOSE INSU-REP.
-       2000-PART2-WRITE-END.
+       1000-PART-WRITE-END.
 
       *    ECRIS LA SECTION LABEL ET STATUS DANS LE RAPPORT.
        3000-PART-LABEL-STATUS-WRITE.
@@ -379,27 +473,80 @@
            WRITE INSU-REP-RECORD FROM "DISPLAY LABEL AND STATUS".
            WRITE INSU-REP-RECORD FROM WS-AST.
 
-           COMPUTE WS-COUNT-TOTAL = WS-COUNT-RECORD1 + WS-COUNT-RECORD2.
-
            SET WS-LS-INDEX TO 1.
-           PERFORM WS-COUNT-TOTAL TIMES
-               MOVE WS-LS-INDEX TO WS-LS-ID(WS-LS-INDEX)
-
-               STRING 
-               "ID :" SPACE WS-LS-ID(WS-LS-INDEX)
-               "LIBELLE :" SPACE WS-LS-LABEL(WS-LS-INDEX) SPACE 
+           PERFORM UNTIL WS-LS-INDEX > WS-LS-TOTAL
+               STRING
+               "ID :" SPACE WS-LS-INDEX
+               "LIBELLE :" SPACE WS-LS-LABEL(WS-LS-INDEX) SPACE
                "STATUS :" SPACE WS-LS-STATUS(WS-LS-INDEX)
-               DELIMITED BY SIZE 
+               DELIMITED BY SIZE
                INTO WS-STRING
                END-STRING
 
                WRITE INSU-REP-RECORD FROM WS-STRING
 
-               WRITE INSU-REP-RECORD FROM WS-DASH 
+               WRITE INSU-REP-RECORD FROM WS-DASH
                ADD 1 TO WS-LS-INDEX
            END-PERFORM.
        3000-PART-LABEL-STATUS-WRITE-END.
 
+      *    ECRIS LA SECTION SUSPENSE DU RAPPORT : LES ENREGISTREMENTS
+      *    DONT LE STATUS N'EST PAS RECONNU (NI ACTIF, NI SUSPENDU,
+      *    NI RESILIE) Y SONT LISTES POUR INVESTIGATION.
+       3500-PART-SUSPENSE-WRITE.
+           WRITE INSU-REP-RECORD FROM WS-AST.
+           WRITE INSU-REP-RECORD FROM "SUSPENSE - UNMAPPED STATUS".
+           WRITE INSU-REP-RECORD FROM WS-AST.
+
+           IF WS-SUSPENSE-TOTAL EQUAL ZERO
+               WRITE INSU-REP-RECORD FROM "NONE"
+           ELSE
+               SET WS-SUSPENSE-IDX TO 1
+               PERFORM WS-SUSPENSE-TOTAL TIMES
+                   STRING
+                   "ID CLIENT :" SPACE
+                   WS-SUSP-ID-CLIENT(WS-SUSPENSE-IDX) SPACE
+                   "STATUS :" SPACE
+                   WS-SUSP-STATUS(WS-SUSPENSE-IDX)
+                   DELIMITED BY SIZE
+                   INTO WS-STRING
+                   END-STRING
+
+                   WRITE INSU-REP-RECORD FROM WS-STRING
+                   WRITE INSU-REP-RECORD FROM WS-DASH
+                   SET WS-SUSPENSE-IDX UP BY 1
+               END-PERFORM
+           END-IF.
+       3500-PART-SUSPENSE-WRITE-END.
+
+      *    ECRIS LA SECTION DES POLICES EXPIRANT DANS LES
+      *    30 PROCHAINS JOURS.
+       3600-PART-EXPIRY-WRITE.
+           WRITE INSU-REP-RECORD FROM WS-AST.
+           WRITE INSU-REP-RECORD FROM "EXPIRING WITHIN 30 DAYS".
+           WRITE INSU-REP-RECORD FROM WS-AST.
+
+           IF WS-EXPIRY-TOTAL EQUAL ZERO
+               WRITE INSU-REP-RECORD FROM "NONE"
+           ELSE
+               SET WS-EXPIRY-IDX TO 1
+               PERFORM WS-EXPIRY-TOTAL TIMES
+                   STRING
+                   "ID CLIENT :" SPACE
+                   WS-EXP-ID-CLIENT(WS-EXPIRY-IDX) SPACE
+                   "NAME :" SPACE WS-EXP-NAME(WS-EXPIRY-IDX) SPACE
+                   "EXPIRES :" SPACE WS-EXP-TO(WS-EXPIRY-IDX)
+                   DELIMITED BY SIZE
+                   INTO WS-STRING
+                   END-STRING
+
+                   WRITE INSU-REP-RECORD FROM WS-STRING
+                   WRITE INSU-REP-RECORD FROM WS-DASH
+                   SET WS-EXPIRY-IDX UP BY 1
+               END-PERFORM
+           END-IF.
+       3600-PART-EXPIRY-WRITE-END.
+
       *    ECRIS LE FOOTER DU RAPPORT
       *    QUI APPEL AUSSI D'AUTRES PARAGRAPHES.
        4000-FOOTER-REPORT.
@@ -409,93 +556,68 @@
            WRITE INSU-REP-RECORD FROM WS-AST.
            WRITE INSU-REP-RECORD FROM WS-DASH.
 
-           PERFORM 4000-NUMBER-RECORDS-PART1 
-              THRU 4000-NUMBER-RECORDS-PART1-END.
-
-           PERFORM 4000-TOTAL-AMOUNT-PART1 
-              THRU 4000-TOTAL-AMOUNT-PART1-END.
+           PERFORM 4000-NUMBER-RECORDS-PER-PART
+              THRU 4000-NUMBER-RECORDS-PER-PART-END.
 
-           PERFORM 4000-NUMBER-RECORDS-PART2 
-              THRU 4000-NUMBER-RECORDS-PART2-END.
+           PERFORM 4000-TOTAL-AMOUNT THRU 4000-TOTAL-AMOUNT-END.
 
-           PERFORM 4000-TOTAL-AMOUNT-PART2 
-              THRU 4000-TOTAL-AMOUNT-PART2-END.
-           
-           PERFORM 4000-TOTAL-AMOUNT THRU 4000-TOTAL-AMOUNT-END
-
-           PERFORM 4000-TOTAL-NUMBER-RECORDS 
+           PERFORM 4000-TOTAL-NUMBER-RECORDS
               THRU 4000-TOTAL-NUMBER-RECORDS-END.
 
            PERFORM 4000-TOTAL-ACTIVE    THRU 4000-TOTAL-ACTIVE-END.
            PERFORM 4000-TOTAL-SUSPENDED THRU 4000-TOTAL-SUSPENDED-END.
            PERFORM 4000-TOTAL-CANCELED  THRU 4000-TOTAL-CANCELED-END.
-       4000-FOOTER-REPORT-END.
-
-      *    ECRIS LE NUMBER RECORDS PART 1 DANS LE RAPPORT.
-       4000-NUMBER-RECORDS-PART1.
-           INITIALIZE WS-STRING.
-           STRING "NUMBER RECORDS PART 1 :" SPACE
-           WS-COUNT-RECORD1
-           DELIMITED BY SIZE 
-           INTO WS-STRING.
-
-           WRITE INSU-REP-RECORD FROM WS-STRING.
-           WRITE INSU-REP-RECORD FROM WS-DASH.
-       4000-NUMBER-RECORDS-PART1-END.
 
-      *    ECRIS TOTAL AMOUNT PART 1 DANS LE RAPPORT.
-       4000-TOTAL-AMOUNT-PART1.
-           INITIALIZE WS-NUM-CLEAN
-           MOVE WS-TOTAL-AMOUNT-P1 TO WS-NUM-CLEAN
+           PERFORM 4000-TOTAL-PER-GROUP THRU 4000-TOTAL-PER-GROUP-END.
+       4000-FOOTER-REPORT-END.
 
-           INITIALIZE WS-STRING.
-           STRING "TOTAL AMOUNT PART 1   :" SPACE
-           FUNCTION TRIM(WS-NUM-CLEAN) WS-EURO(1)
-           DELIMITED BY SIZE 
-           INTO WS-STRING.
+      *    ECRIS LE NOMBRE D'ENREGISTREMENTS ET LE MONTANT TOTAL
+      *    DE CHAQUE FICHIER DU MANIFESTE DANS LE RAPPORT.
+       4000-NUMBER-RECORDS-PER-PART.
+           SET WS-PART-IDX TO 1.
+           PERFORM UNTIL WS-PART-IDX > WS-MANIFEST-CNT
+               SET WS-PART-NUM TO WS-PART-IDX
+               MOVE WS-PART-NUM TO WS-PART-NUM-E
+
+               INITIALIZE WS-STRING
+               STRING "NUMBER RECORDS PART "
+               FUNCTION TRIM(WS-PART-NUM-E) " :" SPACE
+               WS-PART-COUNT(WS-PART-IDX)
+               DELIMITED BY SIZE
+               INTO WS-STRING
 
-           WRITE INSU-REP-RECORD FROM WS-STRING.
-           WRITE INSU-REP-RECORD FROM WS-DASH.
-       4000-TOTAL-AMOUNT-PART1-END.
+               WRITE INSU-REP-RECORD FROM WS-STRING
+               WRITE INSU-REP-RECORD FROM WS-DASH
 
-      *    ECRIS LE NUMBER RECORDS PART 2 DANS LE RAPPORT.
-       4000-NUMBER-RECORDS-PART2.
-           INITIALIZE WS-STRING.
-           STRING "NUMBER RECORDS PART 2 :" SPACE
-           WS-COUNT-RECORD2
-           DELIMITED BY SIZE 
-           INTO WS-STRING.
+               INITIALIZE WS-NUM-CLEAN
+               MOVE WS-PART-AMOUNT(WS-PART-IDX) TO WS-NUM-CLEAN
 
-           WRITE INSU-REP-RECORD FROM WS-STRING.
-           WRITE INSU-REP-RECORD FROM WS-DASH.
-       4000-NUMBER-RECORDS-PART2-END.
+               INITIALIZE WS-STRING
+               STRING "TOTAL AMOUNT PART "
+               FUNCTION TRIM(WS-PART-NUM-E) "   :" SPACE
+               FUNCTION TRIM(WS-NUM-CLEAN) WS-EURO-SYMBOL
+               DELIMITED BY SIZE
+               INTO WS-STRING
 
-      *    ECRIS TOTAL AMOUNT PART 2 DANS LE RAPPORT.
-       4000-TOTAL-AMOUNT-PART2.
-           INITIALIZE WS-NUM-CLEAN
-           MOVE WS-TOTAL-AMOUNT-P2 TO WS-NUM-CLEAN
+               WRITE INSU-REP-RECORD FROM WS-STRING
+               WRITE INSU-REP-RECORD FROM WS-DASH
 
-           INITIALIZE WS-STRING.
-           STRING "TOTAL AMOUNT PART 2   :" SPACE
-           FUNCTION TRIM(WS-NUM-CLEAN) WS-EURO(1)
-           DELIMITED BY SIZE 
-           INTO WS-STRING.
+               ADD WS-PART-COUNT(WS-PART-IDX)  TO WS-COUNT-TOTAL
+               ADD WS-PART-AMOUNT(WS-PART-IDX) TO WS-TOTAL-AMOUNT
 
-           WRITE INSU-REP-RECORD FROM WS-STRING.
-           WRITE INSU-REP-RECORD FROM WS-DASH.
-       4000-TOTAL-AMOUNT-PART2-END.
+               SET WS-PART-IDX UP BY 1
+           END-PERFORM.
+       4000-NUMBER-RECORDS-PER-PART-END.
 
       *    ECRIS TOTAL AMOUNT DANS LE RAPPORT.
        4000-TOTAL-AMOUNT.
            INITIALIZE WS-NUM-CLEAN
-           COMPUTE WS-TOTAL-AMOUNT = WS-TOTAL-AMOUNT-P1 
-                                   + WS-TOTAL-AMOUNT-P2
            MOVE WS-TOTAL-AMOUNT TO WS-NUM-CLEAN
 
            INITIALIZE WS-STRING.
-           STRING "TOTAL AMOUNT PART 2   :" SPACE
-           FUNCTION TRIM(WS-NUM-CLEAN) WS-EURO(1)
-           DELIMITED BY SIZE 
+           STRING "TOTAL AMOUNT          :" SPACE
+           FUNCTION TRIM(WS-NUM-CLEAN) WS-EURO-SYMBOL
+           DELIMITED BY SIZE
            INTO WS-STRING.
 
            WRITE INSU-REP-RECORD FROM WS-STRING.
@@ -507,7 +629,7 @@
            INITIALIZE WS-STRING.
            STRING "TOTAL NUMBER RECORDS  :" SPACE
            WS-COUNT-TOTAL
-           DELIMITED BY SIZE 
+           DELIMITED BY SIZE
            INTO WS-STRING.
 
            WRITE INSU-REP-RECORD FROM WS-STRING.
@@ -518,9 +640,9 @@
        4000-TOTAL-ACTIVE.
            INITIALIZE WS-STRING.
            STRING "TOTAL ACTIVE          :" SPACE WS-COUNT-ACTIVE
-           DELIMITED BY SIZE 
+           DELIMITED BY SIZE
            INTO WS-STRING.
-           
+
            WRITE INSU-REP-RECORD FROM WS-STRING.
            WRITE INSU-REP-RECORD FROM WS-DASH.
        4000-TOTAL-ACTIVE-END.
@@ -529,22 +651,49 @@
        4000-TOTAL-SUSPENDED.
            INITIALIZE WS-STRING.
            STRING "TOTAL SUSPENDED       :" SPACE WS-COUNT-SUSPENDED
-           DELIMITED BY SIZE 
+           DELIMITED BY SIZE
            INTO WS-STRING.
 
            WRITE INSU-REP-RECORD FROM WS-STRING.
            WRITE INSU-REP-RECORD FROM WS-DASH.
        4000-TOTAL-SUSPENDED-END.
-      
+
       *    ECRIS LE NOMBRE TOTAL CANCELED DANS LE RAPPORT.
        4000-TOTAL-CANCELED.
            INITIALIZE WS-STRING.
            STRING "TOTAL CANCELED        :" SPACE WS-COUNT-CANCELED
-           DELIMITED BY SIZE 
+           DELIMITED BY SIZE
            INTO WS-STRING.
 
            WRITE INSU-REP-RECORD FROM WS-STRING.
            WRITE INSU-REP-RECORD FROM WS-DASH.
+       4000-TOTAL-CANCELED-END.
+
+      *    ECRIS LES MONTANTS TOTAUX PAR GROUPE DANS LE RAPPORT.
+       4000-TOTAL-PER-GROUP.
+           WRITE INSU-REP-RECORD FROM SPACE.
+           WRITE INSU-REP-RECORD FROM WS-AST.
+           WRITE INSU-REP-RECORD FROM "PREMIUM TOTALS BY GROUP".
+           WRITE INSU-REP-RECORD FROM WS-AST.
+
+           SET WS-GROUP-IDX TO 1.
+           PERFORM UNTIL WS-GROUP-IDX > WS-GROUP-CNT
+               INITIALIZE WS-NUM-CLEAN
+               MOVE WS-GT-AMOUNT(WS-GROUP-IDX) TO WS-NUM-CLEAN
+
+               INITIALIZE WS-STRING
+               STRING WS-GT-GROUP(WS-GROUP-IDX) SPACE
+               "- RECORDS :" SPACE WS-GT-COUNT(WS-GROUP-IDX) SPACE
+               "- TOTAL :" SPACE
+               FUNCTION TRIM(WS-NUM-CLEAN) WS-EURO-SYMBOL
+               DELIMITED BY SIZE
+               INTO WS-STRING
+
+               WRITE INSU-REP-RECORD FROM WS-STRING
+               WRITE INSU-REP-RECORD FROM WS-DASH
+
+               SET WS-GROUP-IDX UP BY 1
+           END-PERFORM.
 
            CLOSE INSU-REP.
-       4000-TOTAL-CANCELED-END.
+       4000-TOTAL-PER-GROUP-END.
