@@ -12,11 +12,16 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT F-OUTPUT ASSIGN TO 'output.dat'
+           SELECT F-OUTPUT ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
            ACCESS MODE IS SEQUENTIAL
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-OUTPUT.
 
+           SELECT F-CSV-OUTPUT ASSIGN TO DYNAMIC WS-CSV-FILENAME
+           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSV-OUTPUT.
+
       ******************************************************************
 
        DATA DIVISION.
@@ -26,9 +31,30 @@
            RECORDING MODE IS F.
        01  R-OUTPUT PIC X(1000).
 
+       FD  F-CSV-OUTPUT
+           RECORD CONTAINS 200 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-CSV-OUTPUT PIC X(200).
+
        WORKING-STORAGE SECTION.
        01  FS-OUTPUT PIC X(02).
-           88 FS-OUTPUT-OK  VALUE '00'. 
+           88 FS-OUTPUT-OK  VALUE '00'.
+
+       01  FS-CSV-OUTPUT PIC X(02).
+           88 FS-CSV-OUTPUT-OK  VALUE '00'.
+
+       01  WS-CSV-EXPORT PIC X(01) VALUE 'N'.
+           88 WS-CSV-EXPORT-YES VALUE 'Y'.
+
+       01  WS-CSV-LINE PIC X(200).
+       01  WS-CSV-GRADE PIC Z9.99.
+       01  WS-CSV-NBR   PIC ZZ9.
+
+       01  WS-OUTPUT-FILENAME PIC X(40) VALUE 'output.dat'.
+       01  WS-CSV-FILENAME    PIC X(40) VALUE 'output.csv'.
+       01  WS-YEAR-BUFFER     PIC X(04) VALUE SPACES.
+       01  WS-SCHOOL-YEAR     PIC 9(04) VALUE ZERO.
+       01  WS-TERM            PIC X(02) VALUE SPACES.
 
        01  WS-PRINT.
            03 WS-PNT-NBR    PIC Z9.
@@ -37,24 +63,59 @@
            03 WS-PNT-AST    PIC X(87) VALUE ALL "*".
            03 WS-PNT-BLANK  PIC X(35) VALUE SPACES.
            03 WS-PNT-EMPTY  PIC X     VALUE SPACE.
-           03 WS-PNT-STRING PIC X(87).
+      *    Assez large pour loger NOM/PRENOM/MOYENNE, une colonne par
+      *    matière (10 caractères chacune) et les colonnes RANG et
+      *    MENTION ajoutées après, même pour une classe à beaucoup de
+      *    matières, sans déborder comme le faisait l'ancien X(87).
+           03 WS-PNT-STRING PIC X(400).
 
        01  WS-STRING-POS    PIC 9(03) VALUE 1.
        01  WS-NUM-TEMP      PIC 9(03)V9(02).
-       01  WS-FULLNAME-TEMP PIC X(30).
        01  WS-SUM-COEF      PIC 9(10)V9.
-       01  WS-SUM-AV-GRADE  PIC 9(10)V9(02).  
+       01  WS-SUM-AV-GRADE  PIC 9(10)V9(02).
+       01  WS-RANG-COL-POS  PIC 9(03).
+       01  WS-MENTION-COL-POS PIC 9(03).
+       01  WS-MENTION          PIC X(11).
+
+       01  WS-DBNAME-ENV   PIC X(30) VALUE SPACES.
+       01  WS-USERNAME-ENV PIC X(30) VALUE SPACES.
+       01  WS-PASSWD-ENV   PIC X(10) VALUE SPACES.
+
+       01  WS-PROGRAM-NAME PIC X(08) VALUE 'sclrep'.
+
+       01  WS-DIST-0-9    PIC 9(03) VALUE ZERO.
+       01  WS-DIST-10-13  PIC 9(03) VALUE ZERO.
+       01  WS-DIST-14-16  PIC 9(03) VALUE ZERO.
+       01  WS-DIST-17-20  PIC 9(03) VALUE ZERO.
+       01  WS-DIST-LINE   PIC X(87).
+       01  WS-DIST-0-9-E  PIC ZZ9.
+       01  WS-DIST-10-13-E PIC ZZ9.
+       01  WS-DIST-14-16-E PIC ZZ9.
+       01  WS-DIST-17-20-E PIC ZZ9.
+
+      *    Mémorise si l'une des tables de 200 lignes a débordé, pour
+      *    le signaler dans le rapport lui-même et pas seulement sur
+      *    la console.
+       01  WS-STUDENT-TRUNCATED PIC X VALUE 'N'.
+           88 WS-STUDENT-TRUNCATED-YES VALUE 'Y'.
+       01  WS-COURSE-TRUNCATED  PIC X VALUE 'N'.
+           88 WS-COURSE-TRUNCATED-YES VALUE 'Y'.
+       01  WS-GRADE-TRUNCATED   PIC X VALUE 'N'.
+           88 WS-GRADE-TRUNCATED-YES VALUE 'Y'.
 
        01  TABLE-STUDENT.
            03  S-CNT  PIC 9(03).
            03  STUDENT OCCURS 200 TIMES
-                          INDEXED BY S-IDX.
+                          INDEXED BY S-IDX, S-IDX2.
                05 S-ID             PIC 9.
                05 S-LASTNAME       PIC X(10).
                05 S-FIRSTNAME      PIC X(10).
                05 S-AGE            PIC 9(02).
                05 S-AV-GRADE       PIC 9(02)V9(02).
-       
+               05 S-SUM-GRADE-COEF PIC 9(05)V9(02).
+               05 S-SUM-COEF       PIC 9(10)V9.
+               05 S-RANG           PIC 9(03).
+
        01  TABLE-COURSE.
            03 C-CNT  PIC 9(03).
            03 COURSE OCCURS 200 TIMES
@@ -64,14 +125,18 @@
                05 C-LABEL     PIC X(35).
                05 C-COEF      PIC 9V9.
                05 C-AV-GRADE  PIC 99V99.
+               05 C-SUM-GRADE PIC 9(05)V9(02).
 
        01  TABLE-GRADE.
            03 G-CNT PIC 9(03).
            03 GRADE OCCURS 200 TIMES
                        INDEXED BY G-IDX.
-               05 G-S-ID  PIC 9.
-               05 G-C-ID  PIC 9.
-               05 G-GRADE PIC 9(02)V9(02).  
+               05 G-S-ID     PIC 9.
+               05 G-C-ID     PIC 9.
+               05 G-COEF     PIC 9V9.
+               05 G-GRADE    PIC 9(02)V9(02).
+               05 G-EXEMPTED PIC X(01).
+                  88 G-EXEMPTED-YES VALUE "Y".
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME              PIC  X(30) VALUE 'school'.
@@ -94,7 +159,9 @@
        01  SQL-GRADE.
            03 SQL-G-STUDENT-ID PIC 9.
            03 SQL-G-COURSE-ID  PIC 9.
+           03 SQL-G-COEF       PIC 9V9.
            03 SQL-G-GRADE      PIC 99V99.
+           03 SQL-G-EXEMPTED   PIC X(01).
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -102,8 +169,17 @@
 
        PROCEDURE DIVISION.
        0000-MAIN-START.
+           ACCEPT WS-CSV-EXPORT FROM ENVIRONMENT
+               "SCLREP-CSV-EXPORT".
+
+           PERFORM 0050-START-LOAD-CREDENTIALS
+              THRU END-0050-LOAD-CREDENTIALS.
+
+           PERFORM 0100-START-BUILD-FILENAMES
+              THRU END-0100-BUILD-FILENAMES.
+
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
 
            IF SQLCODE NOT = ZERO 
@@ -116,8 +192,58 @@
 
        END-0000-MAIN.
            EXEC SQL COMMIT WORK END-EXEC.
-           EXEC SQL DISCONNECT ALL END-EXEC.  
-           STOP RUN. 
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+
+      ******************************************************************
+      *    Construit les noms des fichiers de sortie. Si l'année       *
+      *    scolaire et le trimestre sont fournis en variables           *
+      *    d'environnement, le rapport est archivé sous un nom qui les  *
+      *    identifie ; sinon les noms par défaut sont conservés.        *
+      ******************************************************************
+       0100-START-BUILD-FILENAMES.
+           ACCEPT WS-YEAR-BUFFER FROM ENVIRONMENT
+               "SCLREP-SCHOOL-YEAR".
+           ACCEPT WS-TERM FROM ENVIRONMENT
+               "SCLREP-TERM".
+
+           IF WS-YEAR-BUFFER IS NUMERIC AND WS-TERM NOT = SPACES
+               MOVE WS-YEAR-BUFFER TO WS-SCHOOL-YEAR
+
+               STRING "output_" WS-SCHOOL-YEAR "_" WS-TERM ".dat"
+               DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILENAME
+
+               STRING "output_" WS-SCHOOL-YEAR "_" WS-TERM ".csv"
+               DELIMITED BY SIZE
+               INTO WS-CSV-FILENAME
+           END-IF.
+       END-0100-BUILD-FILENAMES.
+           EXIT.
+
+      ******************************************************************
+      *    Charge DBNAME/USERNAME/PASSWD depuis l'environnement quand   *
+      *    ils sont fournis, pour permettre de changer les accès à la  *
+      *    base "school" sans recompiler ; les valeurs par défaut       *
+      *    ci-dessus restent utilisées sinon.                           *
+      ******************************************************************
+       0050-START-LOAD-CREDENTIALS.
+           ACCEPT WS-DBNAME-ENV FROM ENVIRONMENT "SCHOOL-DB-NAME".
+           IF WS-DBNAME-ENV NOT = SPACES
+               MOVE WS-DBNAME-ENV TO DBNAME
+           END-IF.
+
+           ACCEPT WS-USERNAME-ENV FROM ENVIRONMENT "SCHOOL-DB-USER".
+           IF WS-USERNAME-ENV NOT = SPACES
+               MOVE WS-USERNAME-ENV TO USERNAME
+           END-IF.
+
+           ACCEPT WS-PASSWD-ENV FROM ENVIRONMENT "SCHOOL-DB-PASSWD".
+           IF WS-PASSWD-ENV NOT = SPACES
+               MOVE WS-PASSWD-ENV TO PASSWD
+           END-IF.
+       END-0050-LOAD-CREDENTIALS.
+           EXIT.
 
       ******************************************************************
       *    Gestion des erreurs.                                        *
@@ -144,8 +270,12 @@
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
            END-EVALUATE.
+
+           CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+              SQLERRMC
+           END-CALL.
        END-1000-ERROR-RTN.
-           STOP RUN. 
+           STOP RUN.
 
       ******************************************************************
       ******************************************************************
@@ -171,7 +301,10 @@
            END-EXEC.
            EXEC SQL
                DECLARE CRSGRADE CURSOR FOR
-               SELECT student_id, course_id, grade FROM grade
+               SELECT g.student_id, g.course_id, c.coef, g.grade,
+               g.exempted
+               FROM grade g
+               JOIN course c ON g.course_id = c.id
            END-EXEC.
        END-2000-SQL-REQUEST.
            EXIT.
@@ -204,17 +337,27 @@
 
                EVALUATE SQLCODE
                    WHEN ZERO
-                       ADD 1 TO S-CNT
-                       MOVE SQL-S-ID        TO S-ID(S-CNT)
-                       MOVE SQL-S-LASTNAME  TO S-LASTNAME(S-CNT)
-                       MOVE SQL-S-FIRSTNAME TO S-FIRSTNAME(S-CNT)
-                       MOVE SQL-S-AGE       TO S-AGE(S-CNT)
-                       MOVE SQL-S-AV-GRADE  TO S-AV-GRADE(S-CNT)
+                       IF S-CNT = 200
+                           DISPLAY "*** WARNING: CLASS EXCEEDS 200 "
+                               "STUDENTS, STUDENT IGNORED : "
+                               SQL-S-LASTNAME SPACE SQL-S-FIRSTNAME
+                           SET WS-STUDENT-TRUNCATED-YES TO TRUE
+                       ELSE
+                           ADD 1 TO S-CNT
+                           MOVE SQL-S-ID        TO S-ID(S-CNT)
+                           MOVE SQL-S-LASTNAME  TO S-LASTNAME(S-CNT)
+                           MOVE SQL-S-FIRSTNAME TO S-FIRSTNAME(S-CNT)
+                           MOVE SQL-S-AGE       TO S-AGE(S-CNT)
+                           MOVE SQL-S-AV-GRADE  TO S-AV-GRADE(S-CNT)
+                       END-IF
                    WHEN 100
                        DISPLAY "NO MORE ROWS IN CURSOR RESULT SET"
                    WHEN OTHER
-                       DISPLAY "ERROR FETCHING CURSOR CRSSTUDENT :" 
+                       DISPLAY "ERROR FETCHING CURSOR CRSSTUDENT :"
                        SPACE SQLCODE
+                       CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE,
+                          SQLSTATE, SQLERRMC
+                       END-CALL
                END-EVALUATE
            END-PERFORM.
 
@@ -240,19 +383,29 @@
 
                EVALUATE SQLCODE
                    WHEN ZERO
-                       ADD 1 TO C-CNT
-                       MOVE SQL-C-ID        TO C-ID(C-CNT)
-                       MOVE SQL-C-LABEL     TO C-LABEL(C-CNT)
-                       MOVE SQL-C-COEF      TO C-COEF(C-CNT)
-                       MOVE SQL-C-AV-COURSE TO C-AV-GRADE(C-CNT)
-
-                       STRING "C" SQL-C-ID DELIMITED BY SIZE 
-                       INTO C-ID-NAME(C-CNT)
+                       IF C-CNT = 200
+                           DISPLAY "*** WARNING: MORE THAN 200 "
+                               "COURSES, COURSE IGNORED : "
+                               SQL-C-LABEL
+                           SET WS-COURSE-TRUNCATED-YES TO TRUE
+                       ELSE
+                           ADD 1 TO C-CNT
+                           MOVE SQL-C-ID        TO C-ID(C-CNT)
+                           MOVE SQL-C-LABEL     TO C-LABEL(C-CNT)
+                           MOVE SQL-C-COEF      TO C-COEF(C-CNT)
+                           MOVE SQL-C-AV-COURSE TO C-AV-GRADE(C-CNT)
+
+                           STRING "C" SQL-C-ID DELIMITED BY SIZE
+                           INTO C-ID-NAME(C-CNT)
+                       END-IF
                    WHEN 100
                        DISPLAY "NO MORE ROWS IN CURSOR RESULT SET"
                    WHEN OTHER
-                       DISPLAY "ERROR FETCHING CURSOR CRSCOURSE :" 
+                       DISPLAY "ERROR FETCHING CURSOR CRSCOURSE :"
                        SPACE SQLCODE
+                       CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE,
+                          SQLSTATE, SQLERRMC
+                       END-CALL
                END-EVALUATE
            END-PERFORM.
 
@@ -270,23 +423,35 @@
            END-EXEC.
 
            PERFORM UNTIL SQLCODE = 100
-               EXEC SQL 
+               EXEC SQL
                    FETCH CRSGRADE
-                   INTO :SQL-G-STUDENT-ID :SQL-G-COURSE-ID, 
-                   :SQL-G-GRADE
+                   INTO :SQL-G-STUDENT-ID, :SQL-G-COURSE-ID,
+                   :SQL-G-COEF, :SQL-G-GRADE, :SQL-G-EXEMPTED
                END-EXEC
 
                EVALUATE SQLCODE
                    WHEN ZERO
-                       ADD 1 TO G-CNT
-                       MOVE SQL-G-STUDENT-ID TO G-S-ID(G-CNT)
-                       MOVE SQL-G-COURSE-ID  TO G-C-ID(G-CNT)
-                       MOVE SQL-G-GRADE      TO G-GRADE(G-CNT)
+                       IF G-CNT = 200
+                           DISPLAY "*** WARNING: MORE THAN 200 "
+                               "GRADES, GRADE IGNORED : "
+                               SQL-G-STUDENT-ID SPACE SQL-G-COURSE-ID
+                           SET WS-GRADE-TRUNCATED-YES TO TRUE
+                       ELSE
+                           ADD 1 TO G-CNT
+                           MOVE SQL-G-STUDENT-ID TO G-S-ID(G-CNT)
+                           MOVE SQL-G-COURSE-ID  TO G-C-ID(G-CNT)
+                           MOVE SQL-G-COEF       TO G-COEF(G-CNT)
+                           MOVE SQL-G-GRADE      TO G-GRADE(G-CNT)
+                           MOVE SQL-G-EXEMPTED   TO G-EXEMPTED(G-CNT)
+                       END-IF
                    WHEN 100
                        DISPLAY "NO MORE ROWS IN CURSOR RESULT SET"
                    WHEN OTHER
-                       DISPLAY "ERROR FETCHING CURSOR CRSGRADE :" 
+                       DISPLAY "ERROR FETCHING CURSOR CRSGRADE :"
                        SPACE SQLCODE
+                       CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE,
+                          SQLSTATE, SQLERRMC
+                       END-CALL
                END-EVALUATE
            END-PERFORM.
 
@@ -303,10 +468,17 @@
        4000-START-WRITE.
            PERFORM START-HEADER THRU END-HEADER.
            PERFORM START-TABLE-HEADER THRU END-TABLE-HEADER.
+           PERFORM START-TABLE-COMPUTE THRU END-TABLE-COMPUTE.
+           PERFORM START-TABLE-RANK THRU END-TABLE-RANK.
            PERFORM START-TABLE-DETAILS THRU END-TABLE-DETAILS.
            PERFORM START-TABLE-FOOTER THRU END-TABLE-FOOTER.
            PERFORM START-LEXIQUE THRU END-LEXIQUE.
            PERFORM START-FOOTER THRU END-FOOTER.
+
+           IF WS-CSV-EXPORT-YES
+               PERFORM START-CSV-HEADER THRU END-CSV-HEADER
+               PERFORM START-CSV-DETAILS THRU END-CSV-DETAILS
+           END-IF.
        END-4000-WRITE.
            EXIT.
 
@@ -367,13 +539,99 @@
               ADD C-COEF(C-IDX) TO WS-SUM-COEF
               ADD 10 TO WS-STRING-POS
            END-PERFORM.
-           
+
+           MOVE WS-STRING-POS TO WS-RANG-COL-POS.
+
+           STRING "RANG"
+           DELIMITED BY SIZE
+           INTO WS-PNT-STRING(WS-RANG-COL-POS:10).
+
+           COMPUTE WS-MENTION-COL-POS = WS-RANG-COL-POS + 10.
+
+           STRING "MENTION"
+           DELIMITED BY SIZE
+           INTO WS-PNT-STRING(WS-MENTION-COL-POS:10).
+
            WRITE R-OUTPUT FROM WS-PNT-STRING.
            WRITE R-OUTPUT FROM WS-PNT-EMPTY.
            CLOSE F-OUTPUT.
        END-TABLE-HEADER.
            EXIT.
 
+      ******************************************************************
+      *    Calcule la moyenne générale de chaque élève à partir de     *
+      *    ses notes, avant que le rang et les lignes ne soient        *
+      *    écrites (le rang d'un élève dépend de la moyenne de tous    *
+      *    les autres, il faut donc que toutes les moyennes soient     *
+      *    connues avant d'écrire la première ligne).                  *
+      ******************************************************************
+       START-TABLE-COMPUTE.
+           PERFORM VARYING S-IDX FROM 1 BY 1 UNTIL S-IDX > S-CNT
+              MOVE ZERO TO S-SUM-GRADE-COEF(S-IDX)
+              MOVE WS-SUM-COEF TO S-SUM-COEF(S-IDX)
+
+              PERFORM START-TABLE-COMPUTE-C THRU END-TABLE-COMPUTE-C
+
+      *       Calcul la moyenne générale d'un élève. Les matières pour
+      *       lesquelles il a une dispense (absence justifiée) sont
+      *       retirées du numérateur ET du diviseur, plutôt que
+      *       comptées comme une note de zéro.
+              DIVIDE S-SUM-GRADE-COEF(S-IDX) BY S-SUM-COEF(S-IDX)
+              GIVING S-AV-GRADE(S-IDX) ROUNDED
+              ON SIZE ERROR
+      *          Un élève dispensé de toutes les matières a un
+      *          diviseur nul : pas de moyenne calculable, on le
+      *          signale plutôt que d'interrompre le rapport.
+                 MOVE ZERO TO S-AV-GRADE(S-IDX)
+                 DISPLAY "AVERTISSEMENT : AUCUNE NOTE PRISE EN COMPTE "
+                    "POUR L'ELEVE" SPACE S-ID(S-IDX)
+                    ", MOYENNE NON CALCULABLE"
+              END-DIVIDE
+
+      *       Effectue la somme des moyennes générales de chaque élève.
+              ADD S-AV-GRADE(S-IDX) TO WS-SUM-AV-GRADE
+           END-PERFORM.
+       END-TABLE-COMPUTE.
+           EXIT.
+
+      ******************************************************************
+      *    Effectue la somme des notes d'un élève, coefficient de la   *
+      *    matière pris en compte. Une note marquée EXEMPTED (dispense *
+      *    d'examen) ne contribue ni à la somme des notes ni au        *
+      *    diviseur de la moyenne de l'élève.                          *
+      ******************************************************************
+       START-TABLE-COMPUTE-C.
+           PERFORM VARYING G-IDX FROM 1 BY 1 UNTIL G-IDX > G-CNT
+              IF G-S-ID(G-IDX) EQUAL S-ID(S-IDX)
+                 IF G-EXEMPTED-YES(G-IDX)
+                    SUBTRACT G-COEF(G-IDX) FROM S-SUM-COEF(S-IDX)
+                 ELSE
+                    MULTIPLY G-GRADE(G-IDX) BY G-COEF(G-IDX)
+                    GIVING WS-NUM-TEMP
+                    ADD WS-NUM-TEMP TO S-SUM-GRADE-COEF(S-IDX)
+                 END-IF
+              END-IF
+           END-PERFORM.
+       END-TABLE-COMPUTE-C.
+           EXIT.
+
+      ******************************************************************
+      *    Calcule le rang de chaque élève dans la classe d'après sa   *
+      *    moyenne générale (1 + le nombre d'élèves qui font mieux).   *
+      ******************************************************************
+       START-TABLE-RANK.
+           PERFORM VARYING S-IDX FROM 1 BY 1 UNTIL S-IDX > S-CNT
+              MOVE 1 TO S-RANG(S-IDX)
+
+              PERFORM VARYING S-IDX2 FROM 1 BY 1 UNTIL S-IDX2 > S-CNT
+                 IF S-AV-GRADE(S-IDX2) > S-AV-GRADE(S-IDX)
+                    ADD 1 TO S-RANG(S-IDX)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+       END-TABLE-RANK.
+           EXIT.
+
       ******************************************************************
       *    Ecris chaque ligne du tableau qui contient les valeurs qui  *
       *    correspondent au nom des colonnes.                          *
@@ -382,26 +640,13 @@
            OPEN EXTEND F-OUTPUT.
 
            PERFORM VARYING S-IDX FROM 1 BY 1 UNTIL S-IDX > S-CNT
-              INITIALIZE WS-FULLNAME-TEMP
               INITIALIZE WS-PNT-STRING
 
-              STRING FUNCTION TRIM(S-LASTNAME(S-IDX)) 
-              SPACE FUNCTION TRIM(S-FIRSTNAME(S-IDX))
-              DELIMITED BY SIZE
-              INTO WS-FULLNAME-TEMP 
-
               STRING S-LASTNAME(S-IDX) SPACE S-FIRSTNAME(S-IDX)
               DELIMITED BY SIZE
-              INTO WS-PNT-STRING(1:20) 
-              
-              PERFORM START-TABLE-DETAILS-C THRU END-TABLE-DETAILS-C
+              INTO WS-PNT-STRING(1:20)
 
-      *       Calcul la moyenne générale d'un élève. 
-              DIVIDE S-SUM-GRADE-COEF(S-IDX) BY WS-SUM-COEF 
-              GIVING S-AV-GRADE(S-IDX) ROUNDED
-              
-      *       Effectue la somme des moyennes générales de chaque élève.
-              ADD S-AV-GRADE(S-IDX) TO WS-SUM-AV-GRADE
+              PERFORM START-TABLE-PRINT-C THRU END-TABLE-PRINT-C
 
               INITIALIZE WS-PNT-GRADE
               MOVE S-AV-GRADE(S-IDX) TO WS-PNT-GRADE
@@ -410,39 +655,161 @@
               DELIMITED BY SIZE
               INTO WS-PNT-STRING(23:10)
 
+              INITIALIZE WS-PNT-NBR
+              MOVE S-RANG(S-IDX) TO WS-PNT-NBR
+
+              STRING WS-PNT-NBR
+              DELIMITED BY SIZE
+              INTO WS-PNT-STRING(WS-RANG-COL-POS:10)
+
+              EVALUATE TRUE
+                 WHEN S-AV-GRADE(S-IDX) >= 16
+                    MOVE "TRES BIEN" TO WS-MENTION
+                 WHEN S-AV-GRADE(S-IDX) >= 14
+                    MOVE "BIEN" TO WS-MENTION
+                 WHEN S-AV-GRADE(S-IDX) >= 10
+                    MOVE "PASSABLE" TO WS-MENTION
+                 WHEN OTHER
+                    MOVE "INSUFFISANT" TO WS-MENTION
+              END-EVALUATE
+
+              STRING WS-MENTION
+              DELIMITED BY SIZE
+              INTO WS-PNT-STRING(WS-MENTION-COL-POS:12)
+
               WRITE R-OUTPUT FROM WS-PNT-STRING
            END-PERFORM.
 
            CLOSE F-OUTPUT.
        END-TABLE-DETAILS.
            EXIT.
-      
+
       ******************************************************************
       *    Ajoute à la ligne de détails du tableau les notes de        *
-      *    l'élève dans chaque matière et effectue la somme de         *
-      *    ses notes.                                                  *
+      *    l'élève dans chaque matière.                                *
       ******************************************************************
-       START-TABLE-DETAILS-C.
+       START-TABLE-PRINT-C.
            SET WS-STRING-POS TO 33.
            PERFORM VARYING G-IDX FROM 1 BY 1 UNTIL G-IDX > G-CNT
-              IF G-S-FULLNAME(G-IDX) EQUAL WS-FULLNAME-TEMP
-              INITIALIZE WS-PNT-GRADE
-              MOVE G-GRADE(G-IDX) TO WS-PNT-GRADE
+              IF G-S-ID(G-IDX) EQUAL S-ID(S-IDX)
+              IF G-EXEMPTED-YES(G-IDX)
+                 STRING "DISPENSE"
+                 DELIMITED BY SIZE
+                 INTO WS-PNT-STRING(WS-STRING-POS:20)
+              ELSE
+                 INITIALIZE WS-PNT-GRADE
+                 MOVE G-GRADE(G-IDX) TO WS-PNT-GRADE
+
+                 STRING WS-PNT-GRADE
+                 DELIMITED BY SIZE
+                 INTO WS-PNT-STRING(WS-STRING-POS:20)
+              END-IF
 
-              STRING WS-PNT-GRADE
+              ADD 10 TO WS-STRING-POS
+              END-IF
+           END-PERFORM.
+       END-TABLE-PRINT-C.
+           EXIT.
+
+      ******************************************************************
+      *    Ecris "output.csv", une version du même tableau au format   *
+      *    CSV (une ligne par élève :                                  *
+      *    NOM,PRENOM,MOYENNE,C1,...,RANG,MENTION),                    *
+      *    activée par la variable d'environnement SCLREP-CSV-EXPORT.  *
+      ******************************************************************
+       START-CSV-HEADER.
+           OPEN OUTPUT F-CSV-OUTPUT.
+           MOVE SPACES TO WS-CSV-LINE.
+
+           STRING "NOM,PRENOM,MOYENNE"
+           DELIMITED BY SIZE
+           INTO WS-CSV-LINE
+
+           PERFORM VARYING C-IDX FROM 1 BY 1 UNTIL C-IDX > C-CNT
+              STRING WS-CSV-LINE DELIMITED BY SPACE
+              "," FUNCTION TRIM(C-ID-NAME(C-IDX))
               DELIMITED BY SIZE
-              INTO WS-PNT-STRING(WS-STRING-POS:20)
+              INTO WS-CSV-LINE
+           END-PERFORM.
 
-      *       Effectue la somme des notes avec le coefficient de la
-      *       matière pris en compte pour un élève.
-              MULTIPLY G-GRADE(G-IDX) BY G-COEF(G-IDX) 
-              GIVING WS-NUM-TEMP
-              ADD WS-NUM-TEMP TO S-SUM-GRADE-COEF(S-IDX)
+           STRING WS-CSV-LINE DELIMITED BY SPACE
+           ",RANG,MENTION"
+           DELIMITED BY SIZE
+           INTO WS-CSV-LINE.
 
-              ADD 10 TO WS-STRING-POS
+           WRITE R-CSV-OUTPUT FROM WS-CSV-LINE.
+       END-CSV-HEADER.
+           EXIT.
+
+      ******************************************************************
+      *    Ecris une ligne CSV par élève.                              *
+      ******************************************************************
+       START-CSV-DETAILS.
+           PERFORM VARYING S-IDX FROM 1 BY 1 UNTIL S-IDX > S-CNT
+              MOVE SPACES TO WS-CSV-LINE
+              INITIALIZE WS-CSV-GRADE
+
+              MOVE S-AV-GRADE(S-IDX) TO WS-CSV-GRADE
+
+              STRING FUNCTION TRIM(S-LASTNAME(S-IDX)) ","
+              FUNCTION TRIM(S-FIRSTNAME(S-IDX)) ","
+              FUNCTION TRIM(WS-CSV-GRADE)
+              DELIMITED BY SIZE
+              INTO WS-CSV-LINE
+
+              PERFORM VARYING C-IDX FROM 1 BY 1 UNTIL C-IDX > C-CNT
+                 PERFORM START-CSV-FIND-GRADE
+                    THRU END-CSV-FIND-GRADE
+                 STRING WS-CSV-LINE DELIMITED BY SPACE
+                 "," FUNCTION TRIM(WS-CSV-GRADE)
+                 DELIMITED BY SIZE
+                 INTO WS-CSV-LINE
+              END-PERFORM
+
+              INITIALIZE WS-CSV-NBR
+              MOVE S-RANG(S-IDX) TO WS-CSV-NBR
+
+              STRING WS-CSV-LINE DELIMITED BY SPACE
+              "," FUNCTION TRIM(WS-CSV-NBR)
+              DELIMITED BY SIZE
+              INTO WS-CSV-LINE
+
+              EVALUATE TRUE
+                 WHEN S-AV-GRADE(S-IDX) >= 16
+                    MOVE "TRES BIEN" TO WS-MENTION
+                 WHEN S-AV-GRADE(S-IDX) >= 14
+                    MOVE "BIEN" TO WS-MENTION
+                 WHEN S-AV-GRADE(S-IDX) >= 10
+                    MOVE "PASSABLE" TO WS-MENTION
+                 WHEN OTHER
+                    MOVE "INSUFFISANT" TO WS-MENTION
+              END-EVALUATE
+
+              STRING WS-CSV-LINE DELIMITED BY SPACE
+              "," FUNCTION TRIM(WS-MENTION)
+              DELIMITED BY SIZE
+              INTO WS-CSV-LINE
+
+              WRITE R-CSV-OUTPUT FROM WS-CSV-LINE
+           END-PERFORM.
+
+           CLOSE F-CSV-OUTPUT.
+       END-CSV-DETAILS.
+           EXIT.
+
+      ******************************************************************
+      *    Cherche la note de l'élève courant (S-IDX) dans le cours    *
+      *    courant (C-IDX) pour la ligne CSV.                          *
+      ******************************************************************
+       START-CSV-FIND-GRADE.
+           INITIALIZE WS-CSV-GRADE.
+           PERFORM VARYING G-IDX FROM 1 BY 1 UNTIL G-IDX > G-CNT
+              IF G-S-ID(G-IDX) EQUAL S-ID(S-IDX)
+                 AND G-C-ID(G-IDX) EQUAL C-ID(C-IDX)
+                 MOVE G-GRADE(G-IDX) TO WS-CSV-GRADE
               END-IF
            END-PERFORM.
-       END-TABLE-DETAILS-C.
+       END-CSV-FIND-GRADE.
            EXIT.
 
       ******************************************************************
@@ -513,18 +880,65 @@
                MOVE C-COEF(C-IDX) TO WS-PNT-COEF
 
                STRING FUNCTION TRIM(C-ID-NAME(C-IDX))
-               SPACE "=> COEF:" SPACE FUNCTION TRIM(WS-PNT-COEF) 
+               SPACE "=> COEF:" SPACE FUNCTION TRIM(WS-PNT-COEF)
                SPACE "LABEL:" SPACE C-LABEL(C-IDX)
                DELIMITED BY SIZE
                INTO WS-PNT-STRING
 
                WRITE R-OUTPUT FROM WS-PNT-STRING
+
+               PERFORM START-LEXIQUE-DIST THRU END-LEXIQUE-DIST
            END-PERFORM.
 
            CLOSE F-OUTPUT.
        END-LEXIQUE.
            EXIT.
 
+      ******************************************************************
+      *    Compte puis écrit la répartition des notes du cours courant *
+      *    (C-IDX) par tranche, pour donner une idée du niveau de la   *
+      *    classe dans la matière sans avoir à relire chaque ligne.    *
+      *    Les notes dispensées (EXEMPTED) ne sont pas comptées.       *
+      ******************************************************************
+       START-LEXIQUE-DIST.
+           MOVE ZERO TO WS-DIST-0-9.
+           MOVE ZERO TO WS-DIST-10-13.
+           MOVE ZERO TO WS-DIST-14-16.
+           MOVE ZERO TO WS-DIST-17-20.
+
+           PERFORM VARYING G-IDX FROM 1 BY 1 UNTIL G-IDX > G-CNT
+               IF G-C-ID(G-IDX) EQUAL C-ID(C-IDX)
+                  AND NOT G-EXEMPTED-YES(G-IDX)
+                  EVALUATE TRUE
+                     WHEN G-GRADE(G-IDX) < 10
+                        ADD 1 TO WS-DIST-0-9
+                     WHEN G-GRADE(G-IDX) < 14
+                        ADD 1 TO WS-DIST-10-13
+                     WHEN G-GRADE(G-IDX) < 17
+                        ADD 1 TO WS-DIST-14-16
+                     WHEN OTHER
+                        ADD 1 TO WS-DIST-17-20
+                  END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-DIST-0-9   TO WS-DIST-0-9-E.
+           MOVE WS-DIST-10-13 TO WS-DIST-10-13-E.
+           MOVE WS-DIST-14-16 TO WS-DIST-14-16-E.
+           MOVE WS-DIST-17-20 TO WS-DIST-17-20-E.
+
+           MOVE SPACES TO WS-DIST-LINE.
+           STRING "   REPARTITION  0-9:" FUNCTION TRIM(WS-DIST-0-9-E)
+           SPACE "10-13:" FUNCTION TRIM(WS-DIST-10-13-E)
+           SPACE "14-16:" FUNCTION TRIM(WS-DIST-14-16-E)
+           SPACE "17-20:" FUNCTION TRIM(WS-DIST-17-20-E)
+           DELIMITED BY SIZE
+           INTO WS-DIST-LINE.
+
+           WRITE R-OUTPUT FROM WS-DIST-LINE.
+       END-LEXIQUE-DIST.
+           EXIT.
+
       ******************************************************************
       *    Ecris le pied de page du rapport qui contient les nombres   *
       *    d'élèves, de cours et de notes et pour finir le message de  * 
@@ -588,7 +1002,44 @@
            INTO WS-PNT-STRING(16:7).
 
            WRITE R-OUTPUT FROM WS-PNT-STRING.
-      
+
+      *    Avertissement si une des tables de 200 lignes a débordé,
+      *    pour que le lecteur du rapport sache qu'il est incomplet
+      *    sans avoir à consulter la console du job.
+           IF WS-STUDENT-TRUNCATED-YES
+              OR WS-COURSE-TRUNCATED-YES
+              OR WS-GRADE-TRUNCATED-YES
+              INITIALIZE WS-PNT-STRING
+              STRING "*** RAPPORT TRONQUE A 200 ENREGISTREMENTS ***"
+              DELIMITED BY SIZE
+              INTO WS-PNT-STRING
+              WRITE R-OUTPUT FROM WS-PNT-STRING
+
+              IF WS-STUDENT-TRUNCATED-YES
+                 INITIALIZE WS-PNT-STRING
+                 STRING "    - ELEVES AU-DELA DE 200 IGNORES"
+                 DELIMITED BY SIZE
+                 INTO WS-PNT-STRING
+                 WRITE R-OUTPUT FROM WS-PNT-STRING
+              END-IF
+
+              IF WS-COURSE-TRUNCATED-YES
+                 INITIALIZE WS-PNT-STRING
+                 STRING "    - COURS AU-DELA DE 200 IGNORES"
+                 DELIMITED BY SIZE
+                 INTO WS-PNT-STRING
+                 WRITE R-OUTPUT FROM WS-PNT-STRING
+              END-IF
+
+              IF WS-GRADE-TRUNCATED-YES
+                 INITIALIZE WS-PNT-STRING
+                 STRING "    - NOTES AU-DELA DE 200 IGNOREES"
+                 DELIMITED BY SIZE
+                 INTO WS-PNT-STRING
+                 WRITE R-OUTPUT FROM WS-PNT-STRING
+              END-IF
+           END-IF.
+
       *    Fin de rapport
            WRITE R-OUTPUT FROM WS-PNT-AST.
 
