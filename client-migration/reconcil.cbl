@@ -0,0 +1,271 @@
+      ******************************************************************
+      *    Le programme recoupe les totaux du bulletin fichier (via    *
+      *    le sous-programme "rnotele" qui lit "input.dat") avec les   *
+      *    totaux de la DB "school" alimentée par scldb/cltmig, et     *
+      *    signale tout écart entre les deux chemins de traitement.    *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcil.
+       AUTHOR.      Rémi.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-OUTPUT ASSIGN TO 'reconciliation.dat'
+           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-OUTPUT.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-OUTPUT
+           RECORD CONTAINS 200 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-OUTPUT PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  FS-OUTPUT PIC X(02).
+           88 FS-OUTPUT-OK VALUE '00'.
+
+       01  WS-PRINT-LINE  PIC X(200).
+
+       01  WS-MISMATCH-FOUND PIC X(01) VALUE 'N'.
+           88 WS-MISMATCH-FOUND-YES VALUE 'Y'.
+
+       01  WS-COMPARE-LABEL   PIC X(10).
+       01  WS-COMPARE-FILE-CNT PIC Z(07)9.
+       01  WS-COMPARE-DB-CNT   PIC Z(07)9.
+
+      *    Totaux récupérés via le sous-programme "rnotele" qui lit
+      *    et trie "input.dat", exactement comme ssnotele.
+       01  TABLE-STUDENT.
+           03  S-CNT  PIC 9(03) VALUE 1.
+           03  STUDENT OCCURS 1 TO 200 TIMES
+                          DEPENDING ON S-CNT
+                          INDEXED BY S-IDX.
+               05 S-LASTNAME       PIC X(10).
+               05 S-FIRSTNAME      PIC X(10).
+               05 S-AGE            PIC 9(02).
+               05 S-SUM-GRADE-COEF PIC 9(05)V9(02).
+               05 S-AV-GRADE       PIC 9(02)V9(02).
+
+       01  TABLE-COURSE.
+           03 C-CNT  PIC 9(03) VALUE 1.
+           03 COURSE OCCURS 1 TO 200 TIMES
+                        DEPENDING ON C-CNT
+                        INDEXED BY C-IDX.
+               05 C-ID        PIC X(10).
+               05 C-ID-NAME   PIC X(04).
+               05 C-LABEL     PIC X(21).
+               05 C-COEF      PIC 9V9.
+               05 C-SUM-GRADE PIC 9(05)V9(02).
+               05 C-AV-GRADE  PIC 9(02)V9(02).
+
+       01  TABLE-GRADE.
+           03 G-CNT PIC 9(03) VALUE 1.
+           03 GRADE OCCURS 1 TO 200 TIMES
+                       DEPENDING ON G-CNT
+                       INDEXED BY G-IDX.
+               05 G-S-FULLNAME PIC X(20).
+               05 G-C-LABEL    PIC X(25).
+               05 G-COEF       PIC 9V9.
+               05 G-GRADE      PIC 9(02)V9(02).
+
+       01  WS-FILE-STUDENT-CNT PIC 9(08) VALUE ZERO.
+       01  WS-FILE-COURSE-CNT  PIC 9(08) VALUE ZERO.
+       01  WS-FILE-GRADE-CNT   PIC 9(08) VALUE ZERO.
+
+       01  WS-DBNAME-ENV   PIC X(30) VALUE SPACES.
+       01  WS-USERNAME-ENV PIC X(30) VALUE SPACES.
+       01  WS-PASSWD-ENV   PIC X(10) VALUE SPACES.
+
+       01  WS-PROGRAM-NAME PIC X(08) VALUE 'reconcil'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME              PIC  X(30) VALUE 'school'.
+       01  USERNAME            PIC  X(30) VALUE 'cobol'.
+       01  PASSWD              PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-DB-STUDENT-CNT  PIC 9(08).
+       01  SQL-DB-COURSE-CNT   PIC 9(08).
+       01  SQL-DB-GRADE-CNT    PIC 9(08).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           CALL "rnotele"
+               USING BY REFERENCE
+               TABLE-STUDENT, TABLE-COURSE, TABLE-GRADE
+           END-CALL.
+
+           MOVE S-CNT TO WS-FILE-STUDENT-CNT.
+           MOVE C-CNT TO WS-FILE-COURSE-CNT.
+           MOVE G-CNT TO WS-FILE-GRADE-CNT.
+
+           PERFORM 0050-START-LOAD-CREDENTIALS
+              THRU END-0050-LOAD-CREDENTIALS.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               PERFORM 1000-START-ERROR-RTN THRU END-1000-ERROR-RTN
+           ELSE
+               PERFORM 2000-START-SQL-COUNTS THRU END-2000-SQL-COUNTS
+               PERFORM 3000-START-COMPARE THRU END-3000-COMPARE
+           END-IF.
+
+       END-0000-MAIN.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+
+      ******************************************************************
+      *    Gestion des erreurs.                                        *
+      ******************************************************************
+       1000-START-ERROR-RTN.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+
+           CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+              SQLERRMC
+           END-CALL.
+       END-1000-ERROR-RTN.
+           STOP RUN.
+
+      ******************************************************************
+      *    Charge DBNAME/USERNAME/PASSWD depuis l'environnement quand   *
+      *    ils sont fournis, pour permettre de changer les accès à la  *
+      *    base "school" sans recompiler ; les valeurs par défaut       *
+      *    ci-dessus restent utilisées sinon.                           *
+      ******************************************************************
+       0050-START-LOAD-CREDENTIALS.
+           ACCEPT WS-DBNAME-ENV FROM ENVIRONMENT "SCHOOL-DB-NAME".
+           IF WS-DBNAME-ENV NOT = SPACES
+               MOVE WS-DBNAME-ENV TO DBNAME
+           END-IF.
+
+           ACCEPT WS-USERNAME-ENV FROM ENVIRONMENT "SCHOOL-DB-USER".
+           IF WS-USERNAME-ENV NOT = SPACES
+               MOVE WS-USERNAME-ENV TO USERNAME
+           END-IF.
+
+           ACCEPT WS-PASSWD-ENV FROM ENVIRONMENT "SCHOOL-DB-PASSWD".
+           IF WS-PASSWD-ENV NOT = SPACES
+               MOVE WS-PASSWD-ENV TO PASSWD
+           END-IF.
+       END-0050-LOAD-CREDENTIALS.
+           EXIT.
+
+      ******************************************************************
+      *    Récupère les totaux STUDENT/COURSE/GRADE côté DB "school".  *
+      ******************************************************************
+       2000-START-SQL-COUNTS.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-DB-STUDENT-CNT FROM STUDENT
+           END-EXEC.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-DB-COURSE-CNT FROM COURSE
+           END-EXEC.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-DB-GRADE-CNT FROM GRADE
+           END-EXEC.
+       END-2000-SQL-COUNTS.
+           EXIT.
+
+      ******************************************************************
+      *    Compare les totaux des deux chemins et écrit le rapport.    *
+      ******************************************************************
+       3000-START-COMPARE.
+           OPEN OUTPUT F-OUTPUT.
+
+           MOVE "*** RAPPORT DE RECONCILIATION FICHIER / BASE ***"
+               TO WS-PRINT-LINE
+           WRITE R-OUTPUT FROM WS-PRINT-LINE.
+
+           MOVE "ETUDIANTS " TO WS-COMPARE-LABEL.
+           MOVE WS-FILE-STUDENT-CNT TO WS-COMPARE-FILE-CNT.
+           MOVE SQL-DB-STUDENT-CNT  TO WS-COMPARE-DB-CNT.
+           PERFORM 3110-START-WRITE-COMPARE-LINE
+              THRU END-3110-WRITE-COMPARE-LINE.
+
+           MOVE "COURS     " TO WS-COMPARE-LABEL.
+           MOVE WS-FILE-COURSE-CNT TO WS-COMPARE-FILE-CNT.
+           MOVE SQL-DB-COURSE-CNT  TO WS-COMPARE-DB-CNT.
+           PERFORM 3110-START-WRITE-COMPARE-LINE
+              THRU END-3110-WRITE-COMPARE-LINE.
+
+           MOVE "NOTES     " TO WS-COMPARE-LABEL.
+           MOVE WS-FILE-GRADE-CNT TO WS-COMPARE-FILE-CNT.
+           MOVE SQL-DB-GRADE-CNT  TO WS-COMPARE-DB-CNT.
+           PERFORM 3110-START-WRITE-COMPARE-LINE
+              THRU END-3110-WRITE-COMPARE-LINE.
+
+           IF WS-MISMATCH-FOUND-YES
+               MOVE "RESULTAT : DES ECARTS ONT ETE DETECTES."
+                   TO WS-PRINT-LINE
+           ELSE
+               MOVE "RESULTAT : FICHIER ET BASE SONT COHERENTS."
+                   TO WS-PRINT-LINE
+           END-IF.
+           WRITE R-OUTPUT FROM WS-PRINT-LINE.
+
+           CLOSE F-OUTPUT.
+       END-3000-COMPARE.
+           EXIT.
+
+      ******************************************************************
+      *    Ecrit la ligne de comparaison fichier/base pour le couple   *
+      *    courant (WS-COMPARE-LABEL/FILE-CNT/DB-CNT) et signale       *
+      *    l'écart s'il y en a un.                                     *
+      ******************************************************************
+       3110-START-WRITE-COMPARE-LINE.
+           MOVE SPACES TO WS-PRINT-LINE.
+           IF WS-COMPARE-FILE-CNT = WS-COMPARE-DB-CNT
+               STRING WS-COMPARE-LABEL
+               " FICHIER=" WS-COMPARE-FILE-CNT
+               " BASE=" WS-COMPARE-DB-CNT
+               " OK"
+               DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           ELSE
+               STRING WS-COMPARE-LABEL
+               " FICHIER=" WS-COMPARE-FILE-CNT
+               " BASE=" WS-COMPARE-DB-CNT
+               " *** ECART ***"
+               DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+               SET WS-MISMATCH-FOUND-YES TO TRUE
+           END-IF.
+           WRITE R-OUTPUT FROM WS-PRINT-LINE.
+       END-3110-WRITE-COMPARE-LINE.
+           EXIT.
