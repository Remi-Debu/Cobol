@@ -10,17 +10,157 @@
 
        01  AGE-MAX PIC X(10).
 
+       01  WS-DBNAME-ENV   PIC X(30) VALUE SPACES.
+       01  WS-USERNAME-ENV PIC X(30) VALUE SPACES.
+       01  WS-PASSWD-ENV   PIC X(10) VALUE SPACES.
+
+       01  WS-QUERY-AGG-ENV    PIC X(10) VALUE SPACES.
+       01  WS-QUERY-COLUMN-ENV PIC X(30) VALUE SPACES.
+       01  WS-QUERY-TABLE-ENV  PIC X(30) VALUE SPACES.
+
+       01  WS-QUERY-AGG    PIC X(10) VALUE 'MIN'.
+           88 WS-QUERY-AGG-ALLOWED
+               VALUE 'MIN' 'MAX' 'AVG' 'SUM' 'COUNT'.
+       01  WS-QUERY-COLUMN PIC X(30) VALUE 'age'.
+           88 WS-QUERY-COLUMN-ALLOWED
+               VALUE 'age' 'id'.
+       01  WS-QUERY-TABLE  PIC X(30) VALUE 'student'.
+           88 WS-QUERY-TABLE-ALLOWED
+               VALUE 'student' 'course' 'teacher' 'grade'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(30) VALUE 'school'.
+       01  USERNAME PIC  X(30) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+       01  WS-QUERY-SQL PIC X(100).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
       ******************************************************************
 
        PROCEDURE DIVISION.
        0000-START-MAIN.
+           PERFORM 0050-START-LOAD-CREDENTIALS
+              THRU END-0050-LOAD-CREDENTIALS.
+           PERFORM 0060-START-LOAD-QUERY-PARMS
+              THRU END-0060-LOAD-QUERY-PARMS.
+
            EXEC SQL
-               SELECT MIN(age) INTO :AGE-MAX FROM student
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
 
+           PERFORM 0070-START-BUILD-QUERY THRU END-0070-BUILD-QUERY.
+
+           EXEC SQL PREPARE STMT-MYTEST FROM :WS-QUERY-SQL END-EXEC.
+           EXEC SQL DECLARE C-MYTEST CURSOR FOR STMT-MYTEST END-EXEC.
+           EXEC SQL OPEN C-MYTEST END-EXEC.
+           EXEC SQL FETCH C-MYTEST INTO :AGE-MAX END-EXEC.
+           EXEC SQL CLOSE C-MYTEST END-EXEC.
+
            DISPLAY "HELLO COBOL" AGE-MAX.
        END-0000-MAIN.
-           EXEC SQL DISCONNECT ALL END-EXEC. 
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
            GOBACK.
+
+      ******************************************************************
+      *    Charge DBNAME/USERNAME/PASSWD depuis l'environnement quand   *
+      *    ils sont fournis, pour permettre de changer les accès à la  *
+      *    base "school" sans recompiler ; les valeurs par défaut       *
+      *    ci-dessus restent utilisées sinon.                           *
+      ******************************************************************
+       0050-START-LOAD-CREDENTIALS.
+           ACCEPT WS-DBNAME-ENV FROM ENVIRONMENT "SCHOOL-DB-NAME".
+           IF WS-DBNAME-ENV NOT = SPACES
+               MOVE WS-DBNAME-ENV TO DBNAME
+           END-IF.
+
+           ACCEPT WS-USERNAME-ENV FROM ENVIRONMENT "SCHOOL-DB-USER".
+           IF WS-USERNAME-ENV NOT = SPACES
+               MOVE WS-USERNAME-ENV TO USERNAME
+           END-IF.
+
+           ACCEPT WS-PASSWD-ENV FROM ENVIRONMENT "SCHOOL-DB-PASSWD".
+           IF WS-PASSWD-ENV NOT = SPACES
+               MOVE WS-PASSWD-ENV TO PASSWD
+           END-IF.
+       END-0050-LOAD-CREDENTIALS.
+           EXIT.
+
+      ******************************************************************
+      *    Charge la fonction d'agrégat, la colonne et la table de la  *
+      *    requête ad hoc depuis l'environnement quand elles sont       *
+      *    fournies, pour permettre d'interroger une autre colonne ou   *
+      *    table sans recompiler ; les valeurs par défaut ci-dessus     *
+      *    restent utilisées sinon.                                     *
+      ******************************************************************
+       0060-START-LOAD-QUERY-PARMS.
+           ACCEPT WS-QUERY-AGG-ENV FROM ENVIRONMENT "SCHOOL-QUERY-AGG".
+           IF WS-QUERY-AGG-ENV NOT = SPACES
+               MOVE FUNCTION UPPER-CASE(WS-QUERY-AGG-ENV)
+                  TO WS-QUERY-AGG
+           END-IF.
+
+           ACCEPT WS-QUERY-COLUMN-ENV
+              FROM ENVIRONMENT "SCHOOL-QUERY-COLUMN".
+           IF WS-QUERY-COLUMN-ENV NOT = SPACES
+               MOVE FUNCTION LOWER-CASE(WS-QUERY-COLUMN-ENV)
+                  TO WS-QUERY-COLUMN
+           END-IF.
+
+           ACCEPT WS-QUERY-TABLE-ENV
+              FROM ENVIRONMENT "SCHOOL-QUERY-TABLE".
+           IF WS-QUERY-TABLE-ENV NOT = SPACES
+               MOVE FUNCTION LOWER-CASE(WS-QUERY-TABLE-ENV)
+                  TO WS-QUERY-TABLE
+           END-IF.
+
+           PERFORM 0065-START-VALIDATE-QUERY-PARMS
+              THRU END-0065-VALIDATE-QUERY-PARMS.
+       END-0060-LOAD-QUERY-PARMS.
+           EXIT.
+
+      ******************************************************************
+      *    L'agrégat, la colonne et la table viennent de l'environnement
+      *    et finissent tels quels dans le texte SQL préparé plus bas :
+      *    on les revalide contre une liste fermée de valeurs admises
+      *    avant de les utiliser, pour ne pas ouvrir la requête à des
+      *    identifiants arbitraires. Toute valeur hors liste retombe
+      *    sur le réglage par défaut.
+      ******************************************************************
+       0065-START-VALIDATE-QUERY-PARMS.
+           IF NOT WS-QUERY-AGG-ALLOWED
+               DISPLAY "ERREUR : AGREGAT NON AUTORISE, "
+                  "UTILISATION DE MIN"
+               MOVE 'MIN' TO WS-QUERY-AGG
+           END-IF.
+
+           IF NOT WS-QUERY-COLUMN-ALLOWED
+               DISPLAY "ERREUR : COLONNE NON AUTORISEE, "
+                  "UTILISATION DE AGE"
+               MOVE 'age' TO WS-QUERY-COLUMN
+           END-IF.
+
+           IF NOT WS-QUERY-TABLE-ALLOWED
+               DISPLAY "ERREUR : TABLE NON AUTORISEE, "
+                  "UTILISATION DE STUDENT"
+               MOVE 'student' TO WS-QUERY-TABLE
+           END-IF.
+       END-0065-VALIDATE-QUERY-PARMS.
+           EXIT.
+
+      ******************************************************************
+      *    Construit dynamiquement la requête "SELECT agg(colonne)      *
+      *    FROM table" à partir des paramètres chargés ci-dessus.       *
+      ******************************************************************
+       0070-START-BUILD-QUERY.
+           MOVE SPACES TO WS-QUERY-SQL.
+           STRING "SELECT "
+                  FUNCTION TRIM(WS-QUERY-AGG) "("
+                  FUNCTION TRIM(WS-QUERY-COLUMN) ") FROM "
+                  FUNCTION TRIM(WS-QUERY-TABLE)
+              DELIMITED BY SIZE
+              INTO WS-QUERY-SQL.
+       END-0070-BUILD-QUERY.
+           EXIT.
