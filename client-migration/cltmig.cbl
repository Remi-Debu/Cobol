@@ -18,6 +18,16 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-INPUT.
 
+           SELECT F-REJECTED ASSIGN TO 'rejected.dat'
+           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REJECTED.
+
+           SELECT F-CHECKPOINT ASSIGN TO 'checkpoint.dat'
+           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
@@ -34,16 +44,46 @@
            03 R-S-AGE            PIC 9(03).
 
        01  REC-COURSE.
-           03 R-C-KEY            PIC 9(02).       
-           03 R-C-LABEL          PIC X(21).       
-           03 R-C-COEF           PIC X(03).       
+           03 R-C-KEY            PIC 9(02).
+           03 R-C-LABEL          PIC X(21).
+           03 R-C-COEF           PIC X(03).
            03 R-C-GRADE          PIC X(05).
 
+       01  REC-REJECT            PIC X(1000).
+
+       FD  F-REJECTED
+           RECORD CONTAINS 1000 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-REJECTED PIC X(1000).
+
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 8 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-CHECKPOINT PIC 9(08).
+
        WORKING-STORAGE SECTION.
        01  FS-INPUT      PIC X(02) VALUE SPACE.
-           88 FS-INPUT-OK  VALUE '00'.        
+           88 FS-INPUT-OK  VALUE '00'.
            88 FS-INPUT-EOF VALUE '10'.
 
+       01  FS-REJECTED   PIC X(02) VALUE SPACE.
+           88 FS-REJECTED-OK VALUE '00'.
+
+       01  FS-CHECKPOINT PIC X(02) VALUE SPACE.
+           88 FS-CHECKPOINT-OK VALUE '00'.
+
+       01  WS-CHECKPOINT-COUNT PIC 9(08) VALUE ZERO.
+       01  WS-RECORD-COUNT     PIC 9(08) VALUE ZERO.
+
+       01  WS-SKIP-TBL-CREATION PIC X(01) VALUE 'N'.
+           88 WS-SKIP-TBL-CREATION-YES VALUE 'Y'.
+
+       01  WS-DBNAME-ENV   PIC X(30) VALUE SPACES.
+       01  WS-USERNAME-ENV PIC X(30) VALUE SPACES.
+       01  WS-PASSWD-ENV   PIC X(10) VALUE SPACES.
+
+       01  WS-PROGRAM-NAME PIC X(08) VALUE 'cltmig'.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME   PIC  X(30) VALUE 'school'.
        01  USERNAME PIC  X(30) VALUE 'cobol'.
@@ -65,25 +105,57 @@
        PROCEDURE DIVISION.
       ******************************************************************
        1000-MAIN-START.
+           PERFORM 0500-START-LOAD-CREDENTIALS
+              THRU 0500-LOAD-CREDENTIALS-END.
+
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
 
-           IF SQLCODE NOT = ZERO 
+           IF SQLCODE NOT = ZERO
                PERFORM 1001-ERROR-RTN-START
                   THRU 1001-ERROR-RTN-END
            END-IF.
-           
-           PERFORM 3001-SQL-TBL-CREATION-START
-              THRU 3001-SQL-TBL-CREATION-END.
-           
+
+           ACCEPT WS-SKIP-TBL-CREATION FROM ENVIRONMENT
+               "CLTMIG-SKIP-TBL-CREATION".
+
+           IF NOT WS-SKIP-TBL-CREATION-YES
+               PERFORM 3001-SQL-TBL-CREATION-START
+                  THRU 3001-SQL-TBL-CREATION-END
+           END-IF.
+
            PERFORM 7001-FILE-READ-START
               THRU 7001-FILE-READ-END.
 
        1000-MAIN-END.
            EXEC SQL COMMIT WORK END-EXEC.
-           EXEC SQL DISCONNECT ALL END-EXEC.  
-           STOP RUN. 
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+
+      ******************************************************************
+      *    Charge DBNAME/USERNAME/PASSWD depuis l'environnement quand   *
+      *    ils sont fournis, pour permettre de changer les accès à la  *
+      *    base "school" sans recompiler ; les valeurs par défaut       *
+      *    ci-dessus restent utilisées sinon.                           *
+      ******************************************************************
+       0500-START-LOAD-CREDENTIALS.
+           ACCEPT WS-DBNAME-ENV FROM ENVIRONMENT "SCHOOL-DB-NAME".
+           IF WS-DBNAME-ENV NOT = SPACES
+               MOVE WS-DBNAME-ENV TO DBNAME
+           END-IF.
+
+           ACCEPT WS-USERNAME-ENV FROM ENVIRONMENT "SCHOOL-DB-USER".
+           IF WS-USERNAME-ENV NOT = SPACES
+               MOVE WS-USERNAME-ENV TO USERNAME
+           END-IF.
+
+           ACCEPT WS-PASSWD-ENV FROM ENVIRONMENT "SCHOOL-DB-PASSWD".
+           IF WS-PASSWD-ENV NOT = SPACES
+               MOVE WS-PASSWD-ENV TO PASSWD
+           END-IF.
+       0500-LOAD-CREDENTIALS-END.
+           EXIT.
 
       ******************************************************************
        1001-ERROR-RTN-START.
@@ -108,59 +180,173 @@
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
            END-EVALUATE.
+
+           CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+              SQLERRMC
+           END-CALL.
        1001-ERROR-RTN-END.
-           STOP RUN. 
+           STOP RUN.
 
       ******************************************************************
        3001-SQL-TBL-CREATION-START.
-           EXEC SQL 
-               DROP TABLE IF EXISTS STUDENT
-           END-EXEC.
-           EXEC SQL 
-               CREATE TABLE STUDENT
+      *    IF NOT EXISTS avoids dropping tables already populated
+      *    by a prior run, so a re-run after a partial failure only
+      *    inserts the rows it did not get to before.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS STUDENT
                (
                    ID        SERIAL,
                    LASTNAME  CHAR(35) NOT NULL DEFAULT 'DUPOND',
                    FIRSTNAME CHAR(35) NOT NULL DEFAULT 'MonsieurMadame',
                    AGE       NUMERIC(3) NOT NULL DEFAULT 99,
                    CONSTRAINT STUDENT_ID_0 PRIMARY KEY (ID)
-               )               
+               )
            END-EXEC.
-           EXEC SQL 
-               DROP TABLE IF EXISTS COURSE
-           END-EXEC.
-           EXEC SQL 
-               CREATE TABLE COURSE
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS TEACHER
                (
                    ID        SERIAL,
-                   LABEL     CHAR(35) NOT NULL DEFAULT 'Manquant',
-                   COEF      NUMERIC(3,1) NOT NULL DEFAULT 1,
-                   CONSTRAINT COURSE_ID_0 PRIMARY KEY (ID)
-               )               
+                   LASTNAME  CHAR(35) NOT NULL DEFAULT 'DUPOND',
+                   FIRSTNAME CHAR(35) NOT NULL DEFAULT 'MonsieurMadame',
+                   CONSTRAINT TEACHER_ID_0 PRIMARY KEY (ID)
+               )
+           END-EXEC.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS COURSE
+               (
+                   ID         SERIAL,
+                   LABEL      CHAR(35) NOT NULL DEFAULT 'Manquant',
+                   COEF       NUMERIC(3,1) NOT NULL DEFAULT 1,
+                   TEACHER_ID NUMERIC,
+                   CONSTRAINT COURSE_ID_0 PRIMARY KEY (ID),
+                   CONSTRAINT COURSE_TEACHER_ID_0 FOREIGN KEY (TEACHER_ID)
+                       REFERENCES TEACHER (ID)
+               )
+           END-EXEC.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS GRADE
+               (
+                   ID         SERIAL,
+                   STUDENT_ID NUMERIC NOT NULL,
+                   COURSE_ID  NUMERIC NOT NULL,
+                   GRADE      NUMERIC(4,2) NOT NULL DEFAULT 0,
+                   EXEMPTED   CHAR(1) NOT NULL DEFAULT 'N',
+                   CONSTRAINT GRADE_ID_0 PRIMARY KEY (ID),
+                   CONSTRAINT GRADE_STUDENT_ID_0 FOREIGN KEY (STUDENT_ID)
+                       REFERENCES STUDENT (ID),
+                   CONSTRAINT GRADE_COURSE_ID_0 FOREIGN KEY (COURSE_ID)
+                       REFERENCES COURSE (ID)
+               )
+           END-EXEC.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS GRADE_HISTORY
+               (
+                   ID           SERIAL,
+                   GRADE_ID     NUMERIC NOT NULL,
+                   OLD_GRADE    NUMERIC(4,2) NOT NULL,
+                   NEW_GRADE    NUMERIC(4,2) NOT NULL,
+                   REASON       CHAR(35) NOT NULL DEFAULT 'RESOUMISSION',
+                   CORRECTED_AT TIMESTAMP NOT NULL DEFAULT CURRENT_TIMESTAMP,
+                   CONSTRAINT GRADE_HISTORY_ID_0 PRIMARY KEY (ID),
+                   CONSTRAINT GRADE_HISTORY_GRADE_ID_0 FOREIGN KEY (GRADE_ID)
+                       REFERENCES GRADE (ID)
+               )
            END-EXEC.
        3001-SQL-TBL-CREATION-END.
 
       ******************************************************************
        7001-FILE-READ-START.
+           PERFORM 7005-READ-CHECKPOINT-START
+              THRU 7005-READ-CHECKPOINT-END.
+
            OPEN INPUT F-INPUT.
            IF NOT FS-INPUT-OK
                DISPLAY 'ABORT POPULATING TABLE'
                GO TO 7001-FILE-READ-END
            END-IF.
-           
+
+      *    Une reprise après coupure ne doit pas écraser les rejets
+      *    déjà journalisés lors du lancement précédent.
+           IF WS-CHECKPOINT-COUNT EQUAL ZERO
+               OPEN OUTPUT F-REJECTED
+           ELSE
+               OPEN EXTEND F-REJECTED
+           END-IF.
+
+      *    Rejoue la lecture jusqu'au dernier enregistrement déjà
+      *    traité avant l'arrêt précédent, sans le retraiter.
+           PERFORM UNTIL FS-INPUT-EOF
+                   OR WS-RECORD-COUNT NOT LESS THAN WS-CHECKPOINT-COUNT
+               READ F-INPUT
+               IF NOT FS-INPUT-EOF
+                   ADD 1 TO WS-RECORD-COUNT
+               END-IF
+           END-PERFORM.
+
            PERFORM UNTIL FS-INPUT-EOF
                READ F-INPUT
-               EVALUATE REC-F-INPUT-2
-                   WHEN '01'
-                       PERFORM 7101-FILE-HANDLE-STUDENT-START
-                           THRU 7101-FILE-HANDLE-STUDENT-END
-                   WHEN OTHER
-                       CONTINUE
-               END-EVALUATE
+               IF NOT FS-INPUT-EOF
+                   EVALUATE REC-F-INPUT-2
+                       WHEN '01'
+                           PERFORM 7101-FILE-HANDLE-STUDENT-START
+                               THRU 7101-FILE-HANDLE-STUDENT-END
+      *                Cours, enseignant et absence sont des types
+      *                d'enregistrement reconnus, mais uniquement pris
+      *                en charge par scldb.cbl (cltmig.cbl ne recrée
+      *                que les étudiants) : à ignorer ici, pas à
+      *                rejeter comme un enregistrement inconnu.
+                       WHEN "02"
+                           CONTINUE
+                       WHEN "03"
+                           CONTINUE
+                       WHEN "04"
+                           CONTINUE
+                       WHEN OTHER
+                           WRITE R-REJECTED FROM REC-REJECT
+                   END-EVALUATE
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM 7006-WRITE-CHECKPOINT-START
+                      THRU 7006-WRITE-CHECKPOINT-END
+               END-IF
            END-PERFORM.
+
+      *    Le fichier a été traité jusqu'au bout : le prochain lancement
+      *    repart de zéro plutôt que de sauter les enregistrements.
+           MOVE ZERO TO WS-RECORD-COUNT.
+           PERFORM 7006-WRITE-CHECKPOINT-START
+              THRU 7006-WRITE-CHECKPOINT-END.
+
+           CLOSE F-REJECTED.
        7001-FILE-READ-END.
            CLOSE F-INPUT.
 
+      ******************************************************************
+      *    Relit le point de reprise du lancement précédent, s'il      *
+      *    existe, pour ne pas retraiter les enregistrements déjà      *
+      *    chargés en base.                                            *
+      ******************************************************************
+       7005-READ-CHECKPOINT-START.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+           OPEN INPUT F-CHECKPOINT.
+           IF FS-CHECKPOINT-OK
+               READ F-CHECKPOINT INTO WS-CHECKPOINT-COUNT
+               CLOSE F-CHECKPOINT
+           END-IF.
+       7005-READ-CHECKPOINT-END.
+           EXIT.
+
+      ******************************************************************
+      *    Sauvegarde le nombre d'enregistrements traités avec succès, *
+      *    pour permettre une reprise à froid après coupure.           *
+      ******************************************************************
+       7006-WRITE-CHECKPOINT-START.
+           MOVE WS-RECORD-COUNT TO R-CHECKPOINT.
+           OPEN OUTPUT F-CHECKPOINT.
+           WRITE R-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
+       7006-WRITE-CHECKPOINT-END.
+           EXIT.
+
       ******************************************************************
        7101-FILE-HANDLE-STUDENT-START.
            MOVE R-S-LASTNAME TO SQL-S-LASTNAME.
@@ -168,12 +354,17 @@
            MOVE R-S-AGE TO SQL-S-AGE.
            DISPLAY SQL-S-AGE.
 
+      *    Ajoute l'étudiant seulement s'il n'existe pas déjà, pour ne
+      *    pas le dupliquer quand "input.dat" est rechargé en entier
+      *    après une reprise qui avait remis le checkpoint à zéro.
            EXEC SQL
-               INSERT INTO STUDENT (LASTNAME,FIRSTNAME,AGE) 
-               VALUES (
-                   :SQL-S-LASTNAME, 
-                   :SQL-S-FIRSTNAME,
-                   :SQL-S-AGE
+               INSERT INTO STUDENT (LASTNAME,FIRSTNAME,AGE)
+               SELECT :SQL-S-LASTNAME, :SQL-S-FIRSTNAME, :SQL-S-AGE
+               WHERE NOT EXISTS (
+                   SELECT 1
+                   FROM STUDENT
+                   WHERE LASTNAME = :SQL-S-LASTNAME
+                   AND FIRSTNAME = :SQL-S-FIRSTNAME
                    )
            END-EXEC.
        7101-FILE-HANDLE-STUDENT-END.
