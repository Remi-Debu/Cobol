@@ -23,6 +23,16 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-INPUT.
 
+           SELECT F-REJECTED ASSIGN TO 'rejected.dat'
+           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REJECTED.
+
+           SELECT F-CHECKPOINT ASSIGN TO 'checkpoint.dat'
+           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
       ******************************************************************
 
        DATA DIVISION.
@@ -39,16 +49,90 @@
            03 R-S-AGE            PIC 9(03).
 
        01  REC-COURSE.
-           03 R-C-KEY            PIC 9(02).       
-           03 R-C-LABEL          PIC X(21).       
-           03 R-C-COEF           PIC X(03).       
+           03 R-C-KEY            PIC 9(02).
+           03 R-C-LABEL          PIC X(21).
+           03 R-C-COEF           PIC X(03).
            03 R-C-GRADE          PIC X(05).
 
+       01  REC-TEACHER.
+           03 R-T-KEY            PIC 9(02).
+           03 R-T-LASTNAME       PIC X(07).
+           03 R-T-FIRSTNAME      PIC X(06).
+
+       01  REC-ABSENCE.
+           03 R-A-STUDENT-KEY    PIC 9(02).
+           03 R-A-COURSE-KEY     PIC 9(02).
+           03 R-A-REASON         PIC X(02).
+
+       01  REC-REJECT            PIC X(1000).
+
+       FD  F-REJECTED
+           RECORD CONTAINS 1000 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-REJECTED PIC X(1000).
+
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 8 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-CHECKPOINT PIC 9(08).
+
        WORKING-STORAGE SECTION.
        01  FS-INPUT      PIC X(02) VALUE SPACE.
-           88 FS-INPUT-OK  VALUE '00'.        
+           88 FS-INPUT-OK  VALUE '00'.
            88 FS-INPUT-EOF VALUE '10'.
 
+       01  FS-REJECTED   PIC X(02) VALUE SPACE.
+           88 FS-REJECTED-OK VALUE '00'.
+
+       01  FS-CHECKPOINT PIC X(02) VALUE SPACE.
+           88 FS-CHECKPOINT-OK VALUE '00'.
+
+       01  WS-CHECKPOINT-COUNT PIC 9(08) VALUE ZERO.
+       01  WS-RECORD-COUNT     PIC 9(08) VALUE ZERO.
+
+       01  WS-GRADE-VALID      PIC X.
+           88 WS-GRADE-VALID-Y VALUE 'Y'.
+           88 WS-GRADE-VALID-N VALUE 'N'.
+
+       01  WS-VAL-GRADE         PIC 9(02)V9(02).
+       01  WS-VAL-COEF          PIC 9V9.
+
+      *    Mémorise, pour chaque étudiant/cours déjà lu, le couple
+      *    nom/prénom (resp. le label) associé à sa clé R-S-KEY
+      *    (resp. R-C-KEY), pour que les RECORD "04" (absence)
+      *    puissent retrouver l'étudiant et le cours visés par leur
+      *    clé propre plutôt que par adjacence dans le fichier.
+       01  WS-STUDENT-KEY-COUNT PIC 9(02) VALUE ZERO.
+       01  WS-STUDENT-KEY-TABLE.
+           05 WS-SK-ENTRY OCCURS 1 TO 99 TIMES
+                          DEPENDING ON WS-STUDENT-KEY-COUNT
+                          INDEXED BY WS-SK-IDX.
+               10 WS-SK-KEY       PIC 9(02).
+               10 WS-SK-LASTNAME  PIC X(07).
+               10 WS-SK-FIRSTNAME PIC X(06).
+
+       01  WS-COURSE-KEY-COUNT PIC 9(02) VALUE ZERO.
+       01  WS-COURSE-KEY-TABLE.
+           05 WS-CK-ENTRY OCCURS 1 TO 99 TIMES
+                          DEPENDING ON WS-COURSE-KEY-COUNT
+                          INDEXED BY WS-CK-IDX.
+               10 WS-CK-KEY   PIC 9(02).
+               10 WS-CK-LABEL PIC X(21).
+
+       01  WS-SK-FOUND PIC X.
+           88 WS-SK-IS-FOUND VALUE 'Y'.
+           88 WS-SK-NOT-FOUND VALUE 'N'.
+
+       01  WS-CK-FOUND PIC X.
+           88 WS-CK-IS-FOUND VALUE 'Y'.
+           88 WS-CK-NOT-FOUND VALUE 'N'.
+
+       01  WS-DBNAME-ENV   PIC X(30) VALUE SPACES.
+       01  WS-USERNAME-ENV PIC X(30) VALUE SPACES.
+       01  WS-PASSWD-ENV   PIC X(10) VALUE SPACES.
+
+       01  WS-PROGRAM-NAME PIC X(08) VALUE 'scldb'.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME              PIC  X(30) VALUE 'school'.
        01  USERNAME            PIC  X(30) VALUE 'cobol'.
@@ -62,11 +146,18 @@
        01  SQL-COURSE.
            05 SQL-C-LABEL      PIC X(21).
            05 SQL-C-COEF       PIC 9V9.
+           05 SQL-C-TEACHER-ID PIC 9.
+
+       01  SQL-TEACHER.
+           03 SQL-T-LASTNAME   PIC X(07).
+           03 SQL-T-FIRSTNAME  PIC X(06).
 
        01  SQL-GRADE.
            03 SQL-G-STUDENT-ID PIC 9.
            03 SQL-G-COURSE-ID  PIC 9.
            03 SQL-G-GRADE      PIC 99V99.
+           03 SQL-G-ID         PIC 9(08).
+           03 SQL-G-OLD-GRADE  PIC 99V99.
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -74,11 +165,14 @@
 
        PROCEDURE DIVISION.
        0000-MAIN-START.
+           PERFORM 0050-START-LOAD-CREDENTIALS
+              THRU END-0050-LOAD-CREDENTIALS.
+
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
 
-           IF SQLCODE NOT = ZERO 
+           IF SQLCODE NOT = ZERO
                PERFORM 1000-START-ERROR-RTN THRU END-1000-ERROR-RTN
            ELSE
                PERFORM 2000-START-FILE-READ THRU END-2000-FILE-READ
@@ -86,8 +180,32 @@
 
        END-0000-MAIN.
            EXEC SQL COMMIT WORK END-EXEC.
-           EXEC SQL DISCONNECT ALL END-EXEC.  
-           STOP RUN. 
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+
+      ******************************************************************
+      *    Charge DBNAME/USERNAME/PASSWD depuis l'environnement quand   *
+      *    ils sont fournis, pour permettre de changer les accès à la  *
+      *    base "school" sans recompiler ; les valeurs par défaut       *
+      *    ci-dessus restent utilisées sinon.                           *
+      ******************************************************************
+       0050-START-LOAD-CREDENTIALS.
+           ACCEPT WS-DBNAME-ENV FROM ENVIRONMENT "SCHOOL-DB-NAME".
+           IF WS-DBNAME-ENV NOT = SPACES
+               MOVE WS-DBNAME-ENV TO DBNAME
+           END-IF.
+
+           ACCEPT WS-USERNAME-ENV FROM ENVIRONMENT "SCHOOL-DB-USER".
+           IF WS-USERNAME-ENV NOT = SPACES
+               MOVE WS-USERNAME-ENV TO USERNAME
+           END-IF.
+
+           ACCEPT WS-PASSWD-ENV FROM ENVIRONMENT "SCHOOL-DB-PASSWD".
+           IF WS-PASSWD-ENV NOT = SPACES
+               MOVE WS-PASSWD-ENV TO PASSWD
+           END-IF.
+       END-0050-LOAD-CREDENTIALS.
+           EXIT.
 
       ******************************************************************
       *    Gestion des erreurs.                                        *
@@ -114,6 +232,10 @@
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
            END-EVALUATE.
+
+           CALL "sqlaudit" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+              SQLERRMC
+           END-CALL.
        END-1000-ERROR-RTN.
            STOP RUN. 
 
@@ -122,33 +244,105 @@
       *    selon les 2 premiers caractères du fichier.                 *
       ******************************************************************
        2000-START-FILE-READ.
+           PERFORM 2005-START-READ-CHECKPOINT
+              THRU END-2005-READ-CHECKPOINT.
+
            OPEN INPUT F-INPUT.
 
            IF NOT FS-INPUT-OK
                DISPLAY 'ABORT POPULATING TABLE'
                GO TO END-2000-FILE-READ
            END-IF.
-           
+
+      *    Une reprise après coupure ne doit pas écraser les rejets
+      *    déjà journalisés lors du lancement précédent.
+           IF WS-CHECKPOINT-COUNT EQUAL ZERO
+               OPEN OUTPUT F-REJECTED
+           ELSE
+               OPEN EXTEND F-REJECTED
+           END-IF.
+
+      *    Rejoue la lecture jusqu'au dernier enregistrement déjà
+      *    traité avant l'arrêt précédent, sans le retraiter.
+           PERFORM UNTIL FS-INPUT-EOF
+                   OR WS-RECORD-COUNT NOT LESS THAN WS-CHECKPOINT-COUNT
+               READ F-INPUT
+               IF NOT FS-INPUT-EOF
+                   ADD 1 TO WS-RECORD-COUNT
+               END-IF
+           END-PERFORM.
+
            PERFORM UNTIL FS-INPUT-EOF
                READ F-INPUT
-               EVALUATE REC-F-INPUT-2
-                   WHEN '01'
-                       PERFORM 2100-START-HANDLE-STUDENT
-                           THRU END-2100-HANDLE-STUDENT
-                   WHEN "02"
-                       PERFORM 2100-START-HANDLE-COURSE 
-                          THRU END-2100-HANDLE-COURSE
-                   PERFORM 2100-START-HANDLE-GRADE 
-                          THRU END-2100-HANDLE-GRADE
-                   WHEN OTHER
-                       CONTINUE
-               END-EVALUATE
+               IF NOT FS-INPUT-EOF
+                   EVALUATE REC-F-INPUT-2
+                       WHEN '01'
+                           PERFORM 2100-START-HANDLE-STUDENT
+                               THRU END-2100-HANDLE-STUDENT
+                       WHEN "02"
+                           PERFORM 2090-START-VALIDATE-GRADE
+                              THRU END-2090-VALIDATE-GRADE
+                           IF WS-GRADE-VALID-Y
+                               PERFORM 2100-START-HANDLE-COURSE
+                                  THRU END-2100-HANDLE-COURSE
+                               PERFORM 2100-START-HANDLE-GRADE
+                                  THRU END-2100-HANDLE-GRADE
+                           ELSE
+                               WRITE R-REJECTED FROM REC-REJECT
+                           END-IF
+                       WHEN "03"
+                           PERFORM 2100-START-HANDLE-TEACHER
+                              THRU END-2100-HANDLE-TEACHER
+                       WHEN "04"
+                           PERFORM 2100-START-HANDLE-ABSENCE
+                              THRU END-2100-HANDLE-ABSENCE
+                       WHEN OTHER
+                           WRITE R-REJECTED FROM REC-REJECT
+                   END-EVALUATE
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM 2006-START-WRITE-CHECKPOINT
+                      THRU END-2006-WRITE-CHECKPOINT
+               END-IF
            END-PERFORM.
 
+      *    Le fichier a été traité jusqu'au bout : le prochain lancement
+      *    repart de zéro plutôt que de sauter les enregistrements.
+           MOVE ZERO TO WS-RECORD-COUNT.
+           PERFORM 2006-START-WRITE-CHECKPOINT
+              THRU END-2006-WRITE-CHECKPOINT.
+
+           CLOSE F-REJECTED.
            CLOSE F-INPUT.
        END-2000-FILE-READ.
            EXIT.
 
+      ******************************************************************
+      *    Relit le point de reprise du lancement précédent, s'il      *
+      *    existe, pour ne pas retraiter les enregistrements déjà      *
+      *    chargés en base.                                            *
+      ******************************************************************
+       2005-START-READ-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+           OPEN INPUT F-CHECKPOINT.
+           IF FS-CHECKPOINT-OK
+               READ F-CHECKPOINT INTO WS-CHECKPOINT-COUNT
+               CLOSE F-CHECKPOINT
+           END-IF.
+       END-2005-READ-CHECKPOINT.
+           EXIT.
+
+      ******************************************************************
+      *    Sauvegarde le nombre d'enregistrements traités avec succès, *
+      *    pour permettre une reprise à froid après coupure.           *
+      ******************************************************************
+       2006-START-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO R-CHECKPOINT.
+           OPEN OUTPUT F-CHECKPOINT.
+           WRITE R-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
+       END-2006-WRITE-CHECKPOINT.
+           EXIT.
+
       ******************************************************************
       *    Ajoute un étudiant dans la DB par rapport au RECORD du      *
       *    fichier lu.                                                 *
@@ -157,37 +351,122 @@
            MOVE R-S-LASTNAME  TO SQL-S-LASTNAME.
            MOVE R-S-FIRSTNAME TO SQL-S-FIRSTNAME.
            MOVE R-S-AGE       TO SQL-S-AGE.
+
+           ADD 1 TO WS-STUDENT-KEY-COUNT.
+           MOVE R-S-KEY       TO WS-SK-KEY(WS-STUDENT-KEY-COUNT).
+           MOVE R-S-LASTNAME  TO WS-SK-LASTNAME(WS-STUDENT-KEY-COUNT).
+           MOVE R-S-FIRSTNAME TO WS-SK-FIRSTNAME(WS-STUDENT-KEY-COUNT).
            
+      *    Ajoute l'étudiant seulement s'il n'existe pas déjà, pour ne
+      *    pas le dupliquer quand "input.dat" est rechargé en entier
+      *    après une reprise qui avait remis le checkpoint à zéro.
            EXEC SQL
-               INSERT INTO STUDENT (LASTNAME,FIRSTNAME,AGE) 
-               VALUES (
-                   :SQL-S-LASTNAME, 
-                   :SQL-S-FIRSTNAME,
-                   :SQL-S-AGE
+               INSERT INTO STUDENT (LASTNAME,FIRSTNAME,AGE)
+               SELECT :SQL-S-LASTNAME, :SQL-S-FIRSTNAME, :SQL-S-AGE
+               WHERE NOT EXISTS (
+                   SELECT 1
+                   FROM STUDENT
+                   WHERE LASTNAME = :SQL-S-LASTNAME
+                   AND FIRSTNAME = :SQL-S-FIRSTNAME
                    )
            END-EXEC.
        END-2100-HANDLE-STUDENT.
            EXIT.
 
+      ******************************************************************
+      *    Rejette les notes/coefficients hors des bornes plausibles   *
+      *    (note 0 à 20, coefficient entre 0 exclu et 9,9) avant       *
+      *    qu'ils n'entrent dans GRADE et ne faussent les moyennes.    *
+      ******************************************************************
+       2090-START-VALIDATE-GRADE.
+           SET WS-GRADE-VALID-Y TO TRUE.
+           MOVE R-C-GRADE TO WS-VAL-GRADE.
+           MOVE R-C-COEF  TO WS-VAL-COEF.
+
+           IF R-C-GRADE NOT NUMERIC
+              OR WS-VAL-GRADE > 20
+              OR R-C-COEF NOT NUMERIC
+              OR WS-VAL-COEF = ZERO
+              SET WS-GRADE-VALID-N TO TRUE
+           END-IF.
+       END-2090-VALIDATE-GRADE.
+           EXIT.
+
       ******************************************************************
       *    Ajoute un cours dans la DB par rapport au RECORD du         *
-      *    fichier lu.                                                 *
+      *    fichier lu, rattaché à l'enseignant lu juste avant lui.     *
       ******************************************************************
        2100-START-HANDLE-COURSE.
            MOVE R-C-LABEL TO SQL-C-LABEL.
            MOVE R-C-COEF  TO SQL-C-COEF.
-           
-      *    Ajoute un nouveau cours si le label n'existe pas
+
+           ADD 1 TO WS-COURSE-KEY-COUNT.
+           MOVE R-C-KEY   TO WS-CK-KEY(WS-COURSE-KEY-COUNT).
+           MOVE R-C-LABEL TO WS-CK-LABEL(WS-COURSE-KEY-COUNT).
+
+      *    Récupère l'ID de l'enseignant du cours à partir de son
+      *    nom et prénom, stockés lors de la lecture du RECORD "03"
            EXEC SQL
-               INSERT INTO COURSE (LABEL, COEF)
-               SELECT :SQL-C-LABEL, :SQL-C-COEF
+                  SELECT TEACHER.ID INTO :SQL-C-TEACHER-ID FROM TEACHER
+                  WHERE LASTNAME = :SQL-T-LASTNAME
+                  AND FIRSTNAME = :SQL-T-FIRSTNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+      *        Enseignant introuvable (ou pas encore lu) : le cours
+      *        est quand même ajouté, TEACHER_ID étant une colonne
+      *        nullable, plutôt que d'être purement et simplement
+      *        abandonné ; le rattachement pourra être fait plus tard.
+               DISPLAY "AVERTISSEMENT : ENSEIGNANT INTROUVABLE POUR LE "
+                   "COURS" SPACE SQL-C-LABEL
+                   ", AJOUT SANS ENSEIGNANT"
+               EXEC SQL
+                   INSERT INTO COURSE (LABEL, COEF, TEACHER_ID)
+                   SELECT :SQL-C-LABEL, :SQL-C-COEF, NULL
+                   WHERE NOT EXISTS (
+                       SELECT 1
+                       FROM COURSE
+                       WHERE LABEL = :SQL-C-LABEL
+                       )
+               END-EXEC
+           ELSE
+      *        Ajoute un nouveau cours si le label n'existe pas
+               EXEC SQL
+                   INSERT INTO COURSE (LABEL, COEF, TEACHER_ID)
+                   SELECT :SQL-C-LABEL, :SQL-C-COEF, :SQL-C-TEACHER-ID
+                   WHERE NOT EXISTS (
+                       SELECT 1
+                       FROM COURSE
+                       WHERE LABEL = :SQL-C-LABEL
+                       )
+               END-EXEC
+           END-IF.
+       END-2100-HANDLE-COURSE.
+           EXIT.
+
+      ******************************************************************
+      *    Ajoute un enseignant dans la DB par rapport au RECORD du    *
+      *    fichier lu.                                                 *
+      ******************************************************************
+       2100-START-HANDLE-TEACHER.
+           MOVE R-T-LASTNAME  TO SQL-T-LASTNAME.
+           MOVE R-T-FIRSTNAME TO SQL-T-FIRSTNAME.
+
+      *    Ajoute l'enseignant seulement s'il n'existe pas déjà, pour
+      *    ne pas le dupliquer quand "input.dat" est rechargé en
+      *    entier après une reprise qui avait remis le checkpoint à
+      *    zéro (même garde que HANDLE-STUDENT/HANDLE-COURSE).
+           EXEC SQL
+               INSERT INTO TEACHER (LASTNAME,FIRSTNAME)
+               SELECT :SQL-T-LASTNAME, :SQL-T-FIRSTNAME
                WHERE NOT EXISTS (
                    SELECT 1
-                   FROM COURSE
-                   WHERE LABEL = :SQL-C-LABEL
+                   FROM TEACHER
+                   WHERE LASTNAME = :SQL-T-LASTNAME
+                   AND FIRSTNAME = :SQL-T-FIRSTNAME
                    )
            END-EXEC.
-       END-2100-HANDLE-COURSE.
+       END-2100-HANDLE-TEACHER.
            EXIT.
 
       ******************************************************************
@@ -200,29 +479,119 @@
       *    et stock cette valeur dans SQL-G-STUDENT-ID
            EXEC SQL
                   SELECT STUDENT.ID INTO :SQL-G-STUDENT-ID FROM STUDENT
-                  WHERE LASTNAME = :SQL-S-LASTNAME 
+                  WHERE LASTNAME = :SQL-S-LASTNAME
                   AND FIRSTNAME = :SQL-S-FIRSTNAME
            END-EXEC.
 
-      *    Récupère l'ID d'un cours spécifique basé sur son label, 
-      *    et stock cette valeur dans SQL-G-COURSE-ID
-           MOVE R-C-LABEL TO SQL-C-LABEL.
-           EXEC SQL
-                  SELECT COURSE.ID INTO :SQL-G-COURSE-ID FROM COURSE
-                  WHERE LABEL = :SQL-C-LABEL
-           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               DISPLAY "ERREUR : ETUDIANT INTROUVABLE POUR LA NOTE"
+                   SPACE SQL-S-LASTNAME SPACE SQL-S-FIRSTNAME
+           ELSE
+      *        Récupère l'ID d'un cours spécifique basé sur son label,
+      *        et stock cette valeur dans SQL-G-COURSE-ID
+               MOVE R-C-LABEL TO SQL-C-LABEL
+               EXEC SQL
+                      SELECT COURSE.ID INTO :SQL-G-COURSE-ID FROM COURSE
+                      WHERE LABEL = :SQL-C-LABEL
+               END-EXEC
 
-      *    Ajoute une GRADE en utilisant 
-      *    ID de l'étudiant et du cours récupérés précédemment, 
-      *    ainsi que la note spécifiée.
-           MOVE R-C-GRADE TO SQL-G-GRADE.
-           EXEC SQL
-                  INSERT INTO GRADE (STUDENT_ID,COURSE_ID,GRADE) 
-                  VALUES (
-                      :SQL-G-STUDENT-ID, 
-                      :SQL-G-COURSE-ID,
-                      :SQL-G-GRADE
-                      )
-           END-EXEC.
+               IF SQLCODE NOT = ZERO
+                   DISPLAY "ERREUR : COURS INTROUVABLE POUR LA NOTE"
+                       SPACE SQL-C-LABEL
+               ELSE
+      *            Ajoute une GRADE en utilisant
+      *            ID de l'étudiant et du cours récupérés précédemment,
+      *            ainsi que la note spécifiée.
+                   MOVE R-C-GRADE TO SQL-G-GRADE
+
+      *            Une note existe-t-elle déjà pour ce couple
+      *            étudiant/cours ? Si oui il s'agit de la correction
+      *            d'une note déjà en base, pas d'une première saisie.
+                   EXEC SQL
+                          SELECT ID, GRADE INTO :SQL-G-ID, :SQL-G-OLD-GRADE
+                          FROM GRADE
+                          WHERE STUDENT_ID = :SQL-G-STUDENT-ID
+                          AND COURSE_ID = :SQL-G-COURSE-ID
+                   END-EXEC
+
+                   IF SQLCODE EQUAL 100
+                       EXEC SQL
+                              INSERT INTO GRADE (STUDENT_ID,COURSE_ID,GRADE)
+                              VALUES (
+                                  :SQL-G-STUDENT-ID,
+                                  :SQL-G-COURSE-ID,
+                                  :SQL-G-GRADE
+                                  )
+                       END-EXEC
+                   ELSE
+                       IF SQL-G-OLD-GRADE NOT EQUAL SQL-G-GRADE
+      *                      Journalise la correction avant d'écraser
+      *                      l'ancienne note, pour garder une trace de
+      *                      ce qui a été corrigé et quand.
+                           EXEC SQL
+                                  INSERT INTO GRADE_HISTORY
+                                  (GRADE_ID,OLD_GRADE,NEW_GRADE,REASON)
+                                  VALUES (
+                                      :SQL-G-ID,
+                                      :SQL-G-OLD-GRADE,
+                                      :SQL-G-GRADE,
+                                      'RESOUMISSION INPUT.DAT'
+                                      )
+                           END-EXEC
+                           EXEC SQL
+                                  UPDATE GRADE SET GRADE = :SQL-G-GRADE
+                                  WHERE ID = :SQL-G-ID
+                           END-EXEC
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
        END-2100-HANDLE-GRADE.
                EXIT.
+
+      ******************************************************************
+      *    Marque comme EXEMPTED la note du couple étudiant/cours      *
+      *    désigné par R-A-STUDENT-KEY/R-A-COURSE-KEY, pour un élève   *
+      *    absent ou dispensé au lieu de lui compter un zéro.          *
+      ******************************************************************
+       2100-START-HANDLE-ABSENCE.
+           SET WS-SK-NOT-FOUND TO TRUE.
+           SET WS-SK-IDX TO 1.
+           SEARCH WS-SK-ENTRY VARYING WS-SK-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-SK-KEY(WS-SK-IDX) EQUAL R-A-STUDENT-KEY
+                   SET WS-SK-IS-FOUND TO TRUE
+           END-SEARCH.
+
+           SET WS-CK-NOT-FOUND TO TRUE.
+           SET WS-CK-IDX TO 1.
+           SEARCH WS-CK-ENTRY VARYING WS-CK-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-CK-KEY(WS-CK-IDX) EQUAL R-A-COURSE-KEY
+                   SET WS-CK-IS-FOUND TO TRUE
+           END-SEARCH.
+
+           IF WS-SK-NOT-FOUND OR WS-CK-NOT-FOUND
+               DISPLAY "ERREUR : ETUDIANT OU COURS INTROUVABLE POUR "
+                   "L'ABSENCE" SPACE R-A-STUDENT-KEY SPACE
+                   R-A-COURSE-KEY
+           ELSE
+               MOVE WS-SK-LASTNAME(WS-SK-IDX)  TO SQL-S-LASTNAME
+               MOVE WS-SK-FIRSTNAME(WS-SK-IDX) TO SQL-S-FIRSTNAME
+               MOVE WS-CK-LABEL(WS-CK-IDX)     TO SQL-C-LABEL
+
+               EXEC SQL
+                      UPDATE GRADE SET EXEMPTED = 'Y'
+                      WHERE STUDENT_ID =
+                          (SELECT STUDENT.ID FROM STUDENT
+                           WHERE LASTNAME = :SQL-S-LASTNAME
+                           AND FIRSTNAME = :SQL-S-FIRSTNAME)
+                      AND COURSE_ID =
+                          (SELECT COURSE.ID FROM COURSE
+                           WHERE LABEL = :SQL-C-LABEL)
+               END-EXEC
+           END-IF.
+       END-2100-HANDLE-ABSENCE.
+           EXIT.
