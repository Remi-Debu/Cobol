@@ -0,0 +1,77 @@
+      ******************************************************************
+      *    Sous programme partagé qui centralise la consignation des   *
+      *    erreurs SQL : chaque programme avec accès base de données   *
+      *    lui transmet son nom et le contenu de SQLCA après un ordre  *
+      *    SQL en échec, et ce sous programme ajoute une ligne au      *
+      *    fichier d'audit "sql-audit.txt".                            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sqlaudit.
+       AUTHOR         Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-AUDIT ASSIGN TO "sql-audit.txt"
+           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDIT.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-AUDIT
+           RECORD CONTAINS 120 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-AUDIT PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  FS-AUDIT PIC X(02).
+           88 FS-AUDIT-OK VALUE "00".
+
+       01  WS-AUDIT-DATE PIC 9(08).
+       01  WS-AUDIT-TIME PIC 9(06).
+       01  WS-AUDIT-SQLCODE PIC -(9)9.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME PIC X(08).
+       01  LK-SQLCODE      USAGE BINARY-LONG.
+       01  LK-SQLSTATE     PIC X(05).
+       01  LK-SQLERRMC     PIC X(70).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME, LK-SQLCODE,
+           LK-SQLSTATE, LK-SQLERRMC.
+
+       START-MAIN.
+           PERFORM START-W-AUDIT-LINE THRU END-W-AUDIT-LINE.
+       END-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    Ajoute une ligne au fichier d'audit pour l'erreur SQL       *
+      *    transmise par le programme appelant.                        *
+      ******************************************************************
+       START-W-AUDIT-LINE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUDIT-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-AUDIT-TIME.
+           MOVE LK-SQLCODE TO WS-AUDIT-SQLCODE.
+
+           MOVE SPACES TO R-AUDIT.
+           STRING WS-AUDIT-DATE "-" WS-AUDIT-TIME SPACE
+              FUNCTION TRIM(LK-PROGRAM-NAME) SPACE
+              "SQLCODE:" FUNCTION TRIM(WS-AUDIT-SQLCODE) SPACE
+              "SQLSTATE:" LK-SQLSTATE SPACE
+              FUNCTION TRIM(LK-SQLERRMC)
+              DELIMITED BY SIZE
+              INTO R-AUDIT.
+
+           OPEN EXTEND F-AUDIT.
+           IF FS-AUDIT NOT = "00"
+              OPEN OUTPUT F-AUDIT
+           END-IF.
+           WRITE R-AUDIT.
+           CLOSE F-AUDIT.
+       END-W-AUDIT-LINE.
+           EXIT.
