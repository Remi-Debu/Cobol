@@ -2,13 +2,38 @@
       *    Le programme demande à l'utilisateur de saisir une année    *
       *    et affiche si l'année est bissextile ou non.                *
       *    Puis demande à l'utilisateur s'il souhaite continuer.       *
+      *    Si la variable d'environnement BISSEXT-BATCH-FILE désigne   *
+      *    un fichier, le programme traite à la place chaque année de  *
+      *    ce fichier et écris les résultats dans                      *
+      *    "bissext-resultats.txt".                                    *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. bissext.
        AUTHOR.     Rémi.
-       
-      ****************************************************************** 
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-BATCH ASSIGN TO DYNAMIC WS-BATCH-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-BATCH.
+
+           SELECT F-BATCH-OUT ASSIGN TO "bissext-resultats.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-BATCH-OUT.
+
+      ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-BATCH.
+       01  R-BATCH PIC 9(04).
+
+       FD  F-BATCH-OUT.
+       01  R-BATCH-OUT PIC X(60).
+
        WORKING-STORAGE SECTION.
        01  WS-YEAR   PIC 9(04).
        01  WS-RESULT PIC X(40).
@@ -16,36 +41,135 @@
        01  WS-CONTINUE PIC X(03) VALUE "Y".
            88 WS-YES VALUE "Y".
            88 WS-NO  VALUE "N".
-       
-      ****************************************************************** 
+
+       01  WS-BATCH-FILENAME PIC X(100) VALUE SPACES.
+       01  WS-BATCH-MODE     PIC X(01) VALUE "N".
+           88 WS-BATCH-MODE-Y        VALUE "Y".
+           88 WS-BATCH-MODE-N        VALUE "N".
+
+       01  FS-BATCH     PIC X(02).
+           88 FS-BATCH-OK  VALUE "00".
+           88 FS-BATCH-EOF VALUE "10".
+
+       01  FS-BATCH-OUT PIC X(02).
+           88 FS-BATCH-OUT-OK VALUE "00".
+
+      ******************************************************************
        PROCEDURE DIVISION.
+           PERFORM START-MAIN THRU END-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    MAIN qui bascule entre le mode interactif et le mode        *
+      *    batch suivant que la variable d'environnement               *
+      *    BISSEXT-BATCH-FILE désigne un fichier ou non.                *
+      ******************************************************************
+       START-MAIN.
+           PERFORM START-LOAD-CONFIG THRU END-LOAD-CONFIG.
+
+           IF WS-BATCH-MODE-Y
+              PERFORM START-BATCH THRU END-BATCH
+           ELSE
+              PERFORM START-INTERACTIVE THRU END-INTERACTIVE
+           END-IF.
+       END-MAIN.
+
+      ******************************************************************
+      *    Regarde si la variable d'environnement BISSEXT-BATCH-FILE   *
+      *    est positionnée pour basculer en mode batch.                *
+      ******************************************************************
+       START-LOAD-CONFIG.
+           ACCEPT WS-BATCH-FILENAME
+              FROM ENVIRONMENT "BISSEXT-BATCH-FILE".
+           IF WS-BATCH-FILENAME NOT = SPACES
+              SET WS-BATCH-MODE-Y TO TRUE
+           END-IF.
+       END-LOAD-CONFIG.
+
+      ******************************************************************
+      *    Demande les années à l'utilisateur jusqu'à ce qu'il         *
+      *    souhaite arrêter.                                           *
+      ******************************************************************
+       START-INTERACTIVE.
            PERFORM UNTIL WS-NO
-           DISPLAY "Saisir une annee :" SPACE WITH NO ADVANCING 
-           ACCEPT WS-YEAR
-       
+              DISPLAY "Saisir une annee :" SPACE WITH NO ADVANCING
+              ACCEPT WS-YEAR
+
+              PERFORM START-CHECK-YEAR THRU END-CHECK-YEAR
+
+              DISPLAY WS-RESULT
+
+              DISPLAY "Continuer (Y/N) ?" SPACE WITH NO ADVANCING
+              ACCEPT WS-CONTINUE
+              DISPLAY SPACE
+           END-PERFORM.
+       END-INTERACTIVE.
+
+      ******************************************************************
+      *    Lis chaque année du fichier désigné par                     *
+      *    BISSEXT-BATCH-FILE et écris le résultat dans                *
+      *    "bissext-resultats.txt".                                    *
+      ******************************************************************
+       START-BATCH.
+           OPEN INPUT F-BATCH
+                OUTPUT F-BATCH-OUT.
+
+           IF FS-BATCH-OK AND FS-BATCH-OUT-OK
+              PERFORM UNTIL FS-BATCH-EOF
+                 READ F-BATCH
+                    AT END SET FS-BATCH-EOF TO TRUE
+                    NOT AT END
+                       IF R-BATCH IS NUMERIC
+                          MOVE R-BATCH TO WS-YEAR
+                          PERFORM START-CHECK-YEAR THRU END-CHECK-YEAR
+                       ELSE
+                          MOVE "Annee non numerique, ignoree"
+                             TO WS-RESULT
+                       END-IF
+                       PERFORM START-W-BATCH-LINE THRU END-W-BATCH-LINE
+                 END-READ
+              END-PERFORM
+           ELSE
+              DISPLAY "ERREUR :" SPACE FS-BATCH SPACE FS-BATCH-OUT SPACE
+                 "OUVERTURE DE" SPACE WS-BATCH-FILENAME
+           END-IF.
+
+           CLOSE F-BATCH.
+           CLOSE F-BATCH-OUT.
+       END-BATCH.
+
+      ******************************************************************
+      *    Écris une ligne du rapport batch pour l'année en cours.     *
+      ******************************************************************
+       START-W-BATCH-LINE.
+           MOVE SPACES TO R-BATCH-OUT.
+           STRING WS-YEAR SPACE "-" SPACE WS-RESULT
+              DELIMITED BY SIZE
+              INTO R-BATCH-OUT.
+           WRITE R-BATCH-OUT.
+       END-W-BATCH-LINE.
+           EXIT.
+
+      ******************************************************************
+      *    Détermine si l'année WS-YEAR est bissextile et range le     *
+      *    libellé du résultat dans WS-RESULT.                         *
+      ******************************************************************
+       START-CHECK-YEAR.
            IF FUNCTION MOD(WS-YEAR, 4) EQUAL ZERO
                IF FUNCTION MOD(WS-YEAR, 100) EQUAL ZERO
                    IF FUNCTION MOD(WS-YEAR, 400) EQUAL ZERO
-                       MOVE "Oui, c'est une annee bissextile" 
+                       MOVE "Oui, c'est une annee bissextile"
                        TO WS-RESULT
                    ELSE
-                       MOVE "Non, ce n'est pas une annee bissextile" 
+                       MOVE "Non, ce n'est pas une annee bissextile"
                        TO WS-RESULT
                    END-IF
                ELSE
-                   MOVE "Oui, c'est une annee bissextile" 
+                   MOVE "Oui, c'est une annee bissextile"
                    TO WS-RESULT
                END-IF
            ELSE
-               MOVE "Non, ce n'est pas une annee bissextile" 
+               MOVE "Non, ce n'est pas une annee bissextile"
                TO WS-RESULT
-           END-IF
-       
-           DISPLAY WS-RESULT
-
-           DISPLAY "Continuer (Y/N) ?" SPACE WITH NO ADVANCING 
-           ACCEPT WS-CONTINUE
-           DISPLAY SPACE
-           END-PERFORM.
-
-           STOP RUN.
+           END-IF.
+       END-CHECK-YEAR.
